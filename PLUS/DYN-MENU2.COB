@@ -8,42 +8,114 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLEADO ASSIGN TO 'C:\Users\pc\Desktop\S\DYN.TXT'
+           SELECT EMPLEADO ASSIGN TO WS-DYN-PATH
            ORGANIZATION  IS  INDEXED
            RECORD KEY IS ID-EMPL
            ALTERNATE RECORD KEY NOM-DEP  WITH DUPLICATES
+           ALTERNATE RECORD KEY NOM-EMPL WITH DUPLICATES
+           ALTERNATE RECORD KEY CLV-DEP WITH DUPLICATES
            ALTERNATE RECORD KEY F-ING WITH DUPLICATES
-           ACCESS MODE IS DYNAMIC.
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-EMP-STATUS.
+           COPY DEPFILE.
+           COPY RATEFILE.
+           COPY NEXTFILE.
+           COPY AUDITFILE.
+           COPY DEPBUDFILE.
+           COPY OPERFILE.
+           COPY PENDFILE.
+           COPY EXCFILE.
 
        DATA DIVISION.
        FILE SECTION.
        FD EMPLEADO.
        01 REG-EMPL.
-           05 ID-EMPL                  PIC 9(03).
+           05 ID-EMPL                  PIC 9(06).
            05 NOM-EMPL                 PIC X(30).
            05 CLV-DEP                  PIC 9.
            05 NOM-DEP                  PIC X(20).
            05 ID-TAB-S                 PIC A.
            05 SUE-MEN                  PIC 9(05).
            05 F-ING                    PIC X(08).
+           05 EMP-STATUS                PIC X.
+           05 TERM-REASON               PIC X.
+           05 TERM-FECHA                PIC X(08).
+           05 REHIRE-FECHA              PIC X(08).
+           05 REHIRE-ID-ORIG            PIC 9(06).
+           05 TELEFONO                   PIC X(12).
+           05 EMAIL                      PIC X(30).
+           05 TIPO-PAGO                  PIC X.
+           05 HORAS-TRAB                 PIC 9(03)V99.
+           05 TARIFA-HORA                PIC 9(03)V99.
+           05 HORAS-EXTRA                PIC 9(03)V99.
+           05 TARIFA-EXTRA               PIC 9(03)V99.
+           05 YTD-SUE                    PIC 9(08).
+
+           COPY DEPFD.
+           COPY RATEFD.
+           COPY NEXTFD.
+           COPY AUDITFD.
+           COPY DEPBUDFD.
+           COPY OPERFD.
+           COPY PENDFD.
+           COPY EXCFD.
 
        WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS                PIC X(02).
+           COPY DYNSTAT.
+           COPY DEPSTAT.
+           COPY RATESTAT.
+           COPY NEXTSTAT.
+           COPY AUDITSTAT.
+           COPY OPERSTAT.
+           COPY PENDSTAT.
+           COPY EXCSTAT.
+           COPY DATEWS.
+           COPY REPTWS.
+           COPY NOMWS.
+           COPY DEPBUDSTAT.
+       01 WS-PAGO-CALC                 PIC 9(07).
+       01 WS-DEP-OK                    PIC X.
+       01 WS-RATE-OK                   PIC X.
+       01 WS-BAND-OK                   PIC X.
+       01 WS-BUD-OK                    PIC X.
+       01 WS-REHIRE                    PIC X.
+       01 WS-NI-MAX-ID                 PIC 9(06).
+       01 WS-NI-FLAG                   PIC 9.
+       01 WS-NI-SAVE-REC               PIC X(166).
+       01 WS-BUD-HEADCOUNT             PIC 9(05).
+       01 WS-BUD-PAYROLL               PIC 9(08).
+       01 WS-BUD-FLAG                  PIC 9.
+       01 WS-BUD-SAVE-REC              PIC X(166).
+       01 WS-OPER-OK                   PIC X.
+       01 WS-OPER-PIN                  PIC X(04).
+       01 WS-CUR-OPER-ID               PIC X(06).
        01 WS-INFO.
            05 WS-TITLE                 PIC X(20)
            VALUE 'ELIGE UNA OPCION'.
-           05 WS-MENU                  PIC X(60)
-           VALUE '1 CONSULTA | 2 AGREGAR | 3 BORRAR | 4 ALL | 9 EXIT'.
+           05 WS-MENU                  PIC X(65)
+           VALUE '1 CONS|2 ALTA|3 BAJA|4 ALL|5 TAB|6 APROB|7 REACT'.
 
        01 WS-AREAS.
            05 WS-OP1                   PIC 999 VALUE 0.
            05 WS-CON                   PIC X.
            05 WS-FLAGD                 PIC 9 VALUE 0.
            05 WS-FLAGA                 PIC 9 VALUE 0.
+           05 WS-FLAGTAB               PIC 9 VALUE 0.
+           05 WS-ID-TAB-S              PIC A.
            05 WS-DEL                   PIC X.
+           05 WS-MAS                   PIC X.
        01 SEP.
            05 FILLER                   PIC X(79) VALUE ALL '-'.
 
        PROCEDURE DIVISION.
+       MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH.
+       DISPLAY 'DYN_PATH' UPON ENVIRONMENT-NAME.
+       ACCEPT WS-DYN-PATH FROM ENVIRONMENT-VALUE.
+       IF WS-DYN-PATH = SPACES
+           MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH
+       END-IF.
        PERFORM 100-MENU UNTIL WS-OP1 = 999.
        STOP RUN.
 
@@ -58,6 +130,9 @@
            WHEN WS-OP1 = 2 PERFORM 200-AGREGAR
            WHEN WS-OP1 = 3 PERFORM 300-BORRAR
            WHEN WS-OP1 = 4 PERFORM 400-ALL
+           WHEN WS-OP1 = 5 PERFORM 500-TABULADOR
+           WHEN WS-OP1 = 6 PERFORM 600-APROBAR
+           WHEN WS-OP1 = 7 PERFORM 700-REACTIVAR
            WHEN WS-OP1 = 9 MOVE 999 TO WS-OP1  DISPLAY 'COMMAND EXIT'
            WHEN OTHER DISPLAY 'INVALID OPTION'
            PERFORM 100-MENU.
@@ -65,6 +140,7 @@
        100-CONSULTA.
            DISPLAY '.:::::::BIENVENIDO A CONSULTA:::::::.'
            OPEN INPUT EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
            PERFORM 101-CONSULTA-ID UNTIL  WS-CON = 'N'.
            CLOSE EMPLEADO.
            PERFORM 100-MENU.
@@ -74,8 +150,13 @@
 
            READ EMPLEADO KEY ID-EMPL
            INVALID KEY                 DISPLAY 'INVALID ID'
+               MOVE 'DYNMENU2' TO WS-EXC-PROGRAMA
+               MOVE '101-CONSULTA-ID' TO WS-EXC-PARRAFO
+               PERFORM 909-EXCEPCION
            NOT INVALID KEY
-
+           IF EMP-STATUS = 'I'
+               DISPLAY 'ID INACTIVO (BAJA)'
+           ELSE
            DISPLAY SEP.
            DISPLAY 'DATA INFO: ' REG-EMPL.
            DISPLAY SEP.
@@ -86,47 +167,116 @@
        200-AGREGAR.
            DISPLAY '.:::::::BIENVENIDO A AGREGAR:::::::.'
            OPEN I-O EMPLEADO.
-           PERFORM 201-AGREGAR THRU 202-FING.
+           PERFORM 990-CHK-EMP-STATUS.
+           PERFORM 201-AGREGAR THRU 201-NOMBRE.
+           PERFORM 201-DEP.
+           PERFORM 201-TIPO-PAGO.
+           IF TIPO-PAGO = 'M'
+               PERFORM 202-SUELDO
+               MOVE 0 TO HORAS-TRAB
+               MOVE 0 TO TARIFA-HORA
+               MOVE 0 TO HORAS-EXTRA
+               MOVE 0 TO TARIFA-EXTRA
+           ELSE
+               MOVE SPACES TO ID-TAB-S
+               MOVE 0 TO SUE-MEN
+               PERFORM 202-HORAS
+           END-IF.
+           PERFORM 202-FING.
+           PERFORM 203-REHIRE.
+           PERFORM 204-CONTACTO.
+           MOVE 'A' TO EMP-STATUS.
+           MOVE SPACES TO TERM-REASON.
+           MOVE SPACES TO TERM-FECHA.
+           MOVE 0 TO YTD-SUE.
            DISPLAY 'REGISTRO AGREGADO:' REG-EMPL
-           WRITE REG-EMPL.
+           MOVE 'DYNMENU2' TO WS-AUD-PROGRAMA.
+           PERFORM 906-OPER-LOGIN.
+           PERFORM 907-PEND-QUEUE.
            CLOSE EMPLEADO.
            PERFORM 100-MENU.
 
 
            201-AGREGAR.
-               DISPLAY 'INGRESA ID' ACCEPT ID-EMPL.
+               PERFORM 902-NEXT-ID.
+               DISPLAY 'NOMBRE'     ACCEPT NOM-EMPL.
+               PERFORM 951-VALIDA-NOMBRE.
+               IF WS-NOM-OK = 'N'
+                   PERFORM 201-NOMBRE.
+
+               201-NOMBRE.
                DISPLAY 'NOMBRE'     ACCEPT NOM-EMPL.
+               PERFORM 951-VALIDA-NOMBRE.
+               IF WS-NOM-OK = 'N'
+                   PERFORM 201-NOMBRE.
 
                201-DEP.
                DISPLAY 'CLV-DEP'    ACCEPT CLV-DEP.
-               EVALUATE TRUE
-                   WHEN CLV-DEP = 1 MOVE 'LIMPIEZA' TO NOM-DEP
-                   WHEN CLV-DEP = 2 MOVE 'COBRANZA' TO NOM-DEP
-                   WHEN CLV-DEP = 3 MOVE 'SISTEMAS' TO NOM-DEP
-                   WHEN OTHER PERFORM 201-DEP.
+               PERFORM 900-DEP-LOOKUP.
+               IF WS-DEP-OK = 'N'
+                   PERFORM 201-DEP.
+               IF WS-DEP-OK = 'S'
+                   PERFORM 904-DEPBUD-CHECK
+                   IF WS-BUD-OK = 'N'
+                       PERFORM 201-DEP
+                   END-IF
+               END-IF.
+
+      *TIPO-PAGO='M' USA TABULADOR FIJO (202-SUELDO); 'H' CAPTURA
+      *HORAS Y TARIFAS SIN FORZARLO A UN TABULADOR FIJO DE SUELDO.
+               201-TIPO-PAGO.
+               DISPLAY 'TIPO DE PAGO (M=MENSUAL  H=POR HORA)'
+                   ACCEPT TIPO-PAGO.
+               IF TIPO-PAGO NOT = 'M' AND TIPO-PAGO NOT = 'H'
+                   PERFORM 201-TIPO-PAGO.
+
+               202-HORAS.
+               DISPLAY 'HORAS TRABAJADAS' ACCEPT HORAS-TRAB.
+               DISPLAY 'TARIFA POR HORA' ACCEPT TARIFA-HORA.
+               DISPLAY 'HORAS EXTRA' ACCEPT HORAS-EXTRA.
+               DISPLAY 'TARIFA HORA EXTRA' ACCEPT TARIFA-EXTRA.
 
                202-SUELDO.
                DISPLAY 'ID-TAB-S'  ACCEPT ID-TAB-S.
-               EVALUATE TRUE
-                   WHEN ID-TAB-S = 1 MOVE 'A' TO ID-TAB-S
-                   MOVE 10000 TO SUE-MEN
-                   WHEN ID-TAB-S = 2 MOVE 'B' TO ID-TAB-S
-                   MOVE 10000 TO SUE-MEN
-                   WHEN ID-TAB-S = 3 MOVE 'C' TO ID-TAB-S
-                   MOVE 10000 TO SUE-MEN
-                   WHEN OTHER  PERFORM 202-SUELDO.
+               PERFORM 901-RATE-LOOKUP.
+               IF WS-RATE-OK = 'N'
+                   PERFORM 202-SUELDO.
+               IF WS-RATE-OK = 'S'
+                   PERFORM 914-BANDA-SUELDO
+                   IF WS-BAND-OK = 'N'
+                       PERFORM 202-SUELDO.
 
                202-FING.
                DISPLAY 'F-ING'    ACCEPT F-ING
+               PERFORM 950-VALIDA-FECHA
                EVALUATE TRUE
+               WHEN WS-DATE-OK = 'N'
+                   DISPLAY 'FECHA INVALIDA' PERFORM 202-FING
                WHEN F-ING LESS 20190101
                    PERFORM 202-FING
                WHEN F-ING GREATER 20190101
                        DISPLAY 'DATE AVADIABLE'
                WHEN OTHER PERFORM 202-FING.
+
+               203-REHIRE.
+               DISPLAY 'ES UN REINGRESO (REHIRE) S/N' ACCEPT WS-REHIRE.
+               IF WS-REHIRE = 'S'
+                   DISPLAY 'ID-EMPL ORIGINAL' ACCEPT REHIRE-ID-ORIG
+                   DISPLAY 'FECHA DE PRIMER INGRESO ORIGINAL'
+                       ACCEPT REHIRE-FECHA
+               ELSE
+                   MOVE 0 TO REHIRE-ID-ORIG
+                   MOVE SPACES TO REHIRE-FECHA
+               END-IF.
+
+               204-CONTACTO.
+               DISPLAY 'TELEFONO' ACCEPT TELEFONO.
+               DISPLAY 'EMAIL' ACCEPT EMAIL.
 *******************************************************************************
        300-BORRAR.
+           PERFORM 906-OPER-LOGIN.
            OPEN I-O EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
            PERFORM 301-ALL UNTIL WS-FLAGD = 1.
            PERFORM 301-DEL THRU 301-DELE UNTIL ID-EMPL EQUAL 999.
            MOVE 0 TO WS-FLAGD.
@@ -135,20 +285,39 @@
 
            301-ALL.
                READ EMPLEADO AT END MOVE 1 TO WS-FLAGD
-               NOT AT END DISPLAY REG-EMPL.
+               NOT AT END
+               IF EMP-STATUS NOT = 'I'
+                   DISPLAY REG-EMPL.
 
                301-DEL.
                    DISPLAY 'INGRESA ID TO DELETE'. ACCEPT ID-EMPL.
 
                    READ EMPLEADO KEY ID-EMPL
                    INVALID KEY DISPLAY 'ID INVALID'
+                       MOVE 'DYNMENU2' TO WS-EXC-PROGRAMA
+                       MOVE '301-DEL' TO WS-EXC-PARRAFO
+                       PERFORM 909-EXCEPCION
                    NOT INVALID KEY DISPLAY REG-EMPL.
 
                    301-DELE.
                        DISPLAY 'ELIMINAR S/N? ' ACCEPT WS-DEL
                        IF WS-DEL = 'S'
-                           DELETE EMPLEADO
+                           DISPLAY 'RAZON DE BAJA (V I R T)'
+                               ACCEPT TERM-REASON
+                           DISPLAY 'FECHA EFECTIVA (YYYYMMDD)'
+                               ACCEPT TERM-FECHA
+                           MOVE 'I' TO EMP-STATUS
+                           REWRITE REG-EMPL
+                           PERFORM 990-CHK-EMP-STATUS
                            DISPLAY 'DELETED...'
+                           MOVE 'DYNMENU2' TO WS-AUD-PROGRAMA
+                           MOVE 'D' TO WS-AUD-OPER
+                           MOVE WS-CUR-OPER-ID TO WS-AUD-OPER-ID
+                           MOVE CLV-DEP TO WS-AUD-CLV-DEP-ANT
+                           MOVE CLV-DEP TO WS-AUD-CLV-DEP-NVO
+                           MOVE SUE-MEN TO WS-AUD-SUE-MEN-ANT
+                           MOVE SUE-MEN TO WS-AUD-SUE-MEN-NVO
+                           PERFORM 903-AUDITORIA
                                MOVE 999 TO ID-EMPL.
                            IF WS-DEL = 'N'
                                MOVE 999 TO ID-EMPL.
@@ -156,13 +325,114 @@
 *******************************************************************************
        400-ALL.
            OPEN INPUT EMPLEADO.
-           DISPLAY 'TODOS LOS REGISTROS SON: '
+           PERFORM 990-CHK-EMP-STATUS.
+           MOVE 0 TO WS-RPT-REGISTROS.
+           PERFORM 910-RPT-ENCABEZADO.
            PERFORM 401-ALL UNTIL WS-FLAGA = 1.
            MOVE  0 TO WS-FLAGA.
+           PERFORM 911-RPT-PIE.
            PERFORM 100-MENU.
 
            401-ALL.
                READ EMPLEADO AT END CLOSE EMPLEADO MOVE 1 TO WS-FLAGA
                NOT AT END
-               DISPLAY REG-EMPL.
+               IF EMP-STATUS NOT = 'I'
+                   DISPLAY REG-EMPL
+                   ADD 1 TO WS-RPT-LINEA
+                   ADD 1 TO WS-RPT-REGISTROS
+                   IF WS-RPT-LINEA >= WS-RPT-TAMPAG
+                       DISPLAY 'PRESIONA ENTER PARA CONTINUAR...'
+                       ACCEPT WS-MAS
+                       PERFORM 910-RPT-ENCABEZADO.
+*******************************************************************************
+       500-TABULADOR.
+           OPEN INPUT EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
+           DISPLAY 'TABULADOR (A/B/C)' ACCEPT WS-ID-TAB-S.
+           PERFORM 501-TABULADOR UNTIL WS-FLAGTAB = 1.
+           MOVE 0 TO WS-FLAGTAB.
+           PERFORM 100-MENU.
+
+      *ID-TAB-S no es llave alterna; se recorre el archivo completo
+      *filtrando por tabulador.
+           501-TABULADOR.
+               READ EMPLEADO
+                   AT END
+                       CLOSE EMPLEADO
+                       MOVE 1 TO WS-FLAGTAB
+                   NOT AT END
+                       IF ID-TAB-S = WS-ID-TAB-S
+                           AND EMP-STATUS NOT = 'I'
+                           DISPLAY REG-EMPL
+                       END-IF
+               END-READ.
+*******************************************************************************
+       600-APROBAR.
+           OPEN I-O EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
+           MOVE 'DYNMENU2' TO WS-AUD-PROGRAMA.
+           PERFORM 908-PEND-APPROVE.
+           PERFORM 990-CHK-EMP-STATUS.
+           CLOSE EMPLEADO.
+           PERFORM 100-MENU.
+*******************************************************************************
+      *REACTIVA UN REGISTRO INACTIVO SIN RECREARLO COMO ALTA NUEVA,
+      *PARA UNA BAJA CAPTURADA POR ERROR O UN REINGRESO INMEDIATO.
+       700-REACTIVAR.
+           PERFORM 906-OPER-LOGIN.
+           OPEN I-O EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
+           PERFORM 701-REACT THRU 701-REACTE UNTIL ID-EMPL EQUAL 999.
+           CLOSE EMPLEADO.
+           PERFORM 100-MENU.
+
+           701-REACT.
+               DISPLAY 'INGRESA ID PARA REACTIVAR'. ACCEPT ID-EMPL.
+
+               READ EMPLEADO KEY ID-EMPL
+               INVALID KEY DISPLAY 'ID INVALID'
+                   MOVE 'DYNMENU2' TO WS-EXC-PROGRAMA
+                   MOVE '701-REACT' TO WS-EXC-PARRAFO
+                   PERFORM 909-EXCEPCION
+               NOT INVALID KEY DISPLAY REG-EMPL.
+
+               701-REACTE.
+                   IF EMP-STATUS NOT = 'I'
+                       DISPLAY 'EL REGISTRO YA ESTA ACTIVO'
+                       MOVE 999 TO ID-EMPL.
+                   IF EMP-STATUS = 'I'
+                       DISPLAY 'REACTIVAR S/N? ' ACCEPT WS-DEL
+                       IF WS-DEL = 'S'
+                           MOVE 'A' TO EMP-STATUS
+                           MOVE SPACES TO TERM-REASON
+                           MOVE SPACES TO TERM-FECHA
+                           REWRITE REG-EMPL
+                           PERFORM 990-CHK-EMP-STATUS
+                           DISPLAY 'REACTIVADO...'
+                           MOVE 'DYNMENU2' TO WS-AUD-PROGRAMA
+                           MOVE 'E' TO WS-AUD-OPER
+                           MOVE WS-CUR-OPER-ID TO WS-AUD-OPER-ID
+                           MOVE CLV-DEP TO WS-AUD-CLV-DEP-ANT
+                           MOVE CLV-DEP TO WS-AUD-CLV-DEP-NVO
+                           MOVE SUE-MEN TO WS-AUD-SUE-MEN-ANT
+                           MOVE SUE-MEN TO WS-AUD-SUE-MEN-NVO
+                           PERFORM 903-AUDITORIA
+                               MOVE 999 TO ID-EMPL.
+                       IF WS-DEL = 'N'
+                           MOVE 999 TO ID-EMPL.
+*******************************************************************************
+           COPY DEPLKUP.
+           COPY RATELKUP.
+           COPY BANDLKUP.
+           COPY NEXTLKUP.
+           COPY AUDITLKUP.
+           COPY DATELKUP.
+           COPY REPTLKUP.
+           COPY NOMLKUP.
+           COPY DEPBUDLKUP.
+           COPY PAYCALCLKUP.
+           COPY EMPCHKLKUP.
+           COPY OPERLKUP.
+           COPY PENDLKUP.
+           COPY EXCLKUP.
 *******************************************************************************
