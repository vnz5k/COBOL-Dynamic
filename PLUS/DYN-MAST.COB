@@ -8,39 +8,106 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLEADO ASSIGN TO 'C:\Users\pc\Desktop\S\DYN.TXT'
+           SELECT EMPLEADO ASSIGN TO WS-DYN-PATH
            ORGANIZATION  IS  INDEXED
            RECORD KEY IS ID-EMPL
            ALTERNATE RECORD KEY NOM-DEP  WITH DUPLICATES
+           ALTERNATE RECORD KEY NOM-EMPL WITH DUPLICATES
+           ALTERNATE RECORD KEY CLV-DEP WITH DUPLICATES
            ALTERNATE RECORD KEY F-ING WITH DUPLICATES
-           ACCESS MODE IS DYNAMIC.
+           ALTERNATE RECORD KEY SUE-MEN WITH DUPLICATES
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-EMP-STATUS.
+           COPY DEPFILE.
+           COPY RATEFILE.
+           COPY NEXTFILE.
+           COPY AUDITFILE.
+           COPY DEPBUDFILE.
+           COPY OPERFILE.
+           COPY PENDFILE.
+           COPY EXCFILE.
+           COPY TRANSFILE.
 
        DATA DIVISION.
        FILE SECTION.
        FD EMPLEADO.
        01 REG-EMPL.
-           05 ID-EMPL                  PIC 9(03).
+           05 ID-EMPL                  PIC 9(06).
            05 NOM-EMPL                 PIC X(30).
            05 CLV-DEP                  PIC 9.
            05 NOM-DEP                  PIC X(20).
            05 ID-TAB-S                 PIC A.
            05 SUE-MEN                  PIC 9(05).
            05 F-ING                    PIC X(08).
+           05 EMP-STATUS                PIC X.
+           05 TERM-REASON               PIC X.
+           05 TERM-FECHA                PIC X(08).
+           05 REHIRE-FECHA              PIC X(08).
+           05 REHIRE-ID-ORIG            PIC 9(06).
+           05 TELEFONO                   PIC X(12).
+           05 EMAIL                      PIC X(30).
+           05 TIPO-PAGO                  PIC X.
+           05 HORAS-TRAB                 PIC 9(03)V99.
+           05 TARIFA-HORA                PIC 9(03)V99.
+           05 HORAS-EXTRA                PIC 9(03)V99.
+           05 TARIFA-EXTRA               PIC 9(03)V99.
+           05 YTD-SUE                    PIC 9(08).
+
+           COPY DEPFD.
+           COPY RATEFD.
+           COPY NEXTFD.
+           COPY AUDITFD.
+           COPY DEPBUDFD.
+           COPY OPERFD.
+           COPY PENDFD.
+           COPY EXCFD.
+           COPY TRANSFD.
 
        WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS                PIC X(02).
+           COPY DYNSTAT.
+           COPY DEPSTAT.
+           COPY RATESTAT.
+           COPY NEXTSTAT.
+           COPY AUDITSTAT.
+           COPY OPERSTAT.
+           COPY PENDSTAT.
+           COPY EXCSTAT.
+           COPY TRANSSTAT.
+           COPY DATEWS.
+           COPY REPTWS.
+           COPY NOMWS.
+           COPY DEPBUDSTAT.
+       01 WS-PAGO-CALC                 PIC 9(07).
+       01 WS-DEP-OK                    PIC X.
+       01 WS-RATE-OK                   PIC X.
+       01 WS-BAND-OK                   PIC X.
+       01 WS-REHIRE                    PIC X.
+       01 WS-NI-MAX-ID                 PIC 9(06).
+       01 WS-NI-FLAG                   PIC 9.
+       01 WS-NI-SAVE-REC               PIC X(166).
+       01 WS-BUD-OK                    PIC X.
+       01 WS-BUD-HEADCOUNT             PIC 9(05).
+       01 WS-BUD-PAYROLL               PIC 9(08).
+       01 WS-BUD-FLAG                  PIC 9.
+       01 WS-BUD-SAVE-REC              PIC X(166).
+       01 WS-OPER-OK                   PIC X.
+       01 WS-OPER-PIN                  PIC X(04).
+       01 WS-CUR-OPER-ID               PIC X(06).
        01 WS-INFO.
            05 WS-TITLE                 PIC X(20)
            VALUE 'ELIGE UNA OPCION'.
-           05 WS-MENU                  PIC X(59)
-           VALUE '1 ALL | 2 CONSULTA | 3 BORRAR | 4 AGREGAR | 5 EDIT'.
+           05 WS-MENU                  PIC X(65)
+           VALUE '1 ALL|2 CONS|3 BAJA|4 ALTA|5 EDIT|6 APROB|7 REACT'.
            05 WS-FIN                   PIC X(15)
            VALUE 'PRESS 9 TO EXIT'.
 
        01 WS-CONSULTA.
            05 WS-TITLE                 PIC X(20)
            VALUE 'TIPO DE CONSULTA: '.
-           05 WS-MENU                  PIC X(59)
-           VALUE '1 ID | 2 DEPARTAMENTO | 3 FECHA | 9 BACK'.
+           05 WS-MENU                  PIC X(55)
+           VALUE '1 ID|2 DEP|3 FEC|4 SUE|5 TAB|6 COMB|7 NOM|9 BACK'.
        01 WS-DEPARTAMENTO.
            05 WS-TITLE                 PIC X(25)
            VALUE 'SELECCIONA DEPARTAMENTO: '.
@@ -69,8 +136,20 @@
               06  FILLER PIC X(18) VALUE 'TOTAL DE REGISTROS'.
               06  FILLER PIC X(25) VALUE SPACES.
            05 WS-NOM-DEP               PIC X(20).
+           05 WS-DEP-MODO              PIC X.
+           05 WS-CLV-DEP               PIC 9.
            05 WS-F-ING                 PIC X(08).
-           05 WS-ID-DEL                PIC 9(03).
+           05 WS-F-ING-DESDE           PIC X(08).
+           05 WS-F-ING-HASTA           PIC X(08).
+           05 WS-SUE-DESDE             PIC 9(05).
+           05 WS-SUE-HASTA             PIC 9(05).
+           05 WS-ID-TAB-S              PIC A.
+           05 WS-ID-DEL                PIC 9(06).
+           05 WS-COMB-CLV-DEP          PIC 9.
+           05 WS-COMB-F-DESDE          PIC X(08).
+           05 WS-COMB-F-HASTA          PIC X(08).
+           05 WS-COMB-TAB              PIC A.
+           05 WS-NOM-EMPL              PIC X(30).
        01 SEP.
            05 FILLER                   PIC X(79) VALUE ALL '-'.
 
@@ -80,8 +159,19 @@
            05 WS-FLAGF   PIC 9 VALUE 0.
            05 WS-FLAGD   PIC 9 VALUE 0.
            05 WS-FLAGD2  PIC 9 VALUE 0.
+           05 WS-FLAGSUE PIC 9 VALUE 0.
+           05 WS-FLAGTAB PIC 9 VALUE 0.
+           05 WS-FLAGCOMB PIC 9 VALUE 0.
+           05 WS-FLAGNOM  PIC 9 VALUE 0.
+       01 WS-MAS                       PIC X.
 
        PROCEDURE DIVISION.
+       MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH.
+       DISPLAY 'DYN_PATH' UPON ENVIRONMENT-NAME.
+       ACCEPT WS-DYN-PATH FROM ENVIRONMENT-VALUE.
+       IF WS-DYN-PATH = SPACES
+           MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH
+       END-IF.
        PERFORM 100-MENU UNTIL WS-OP1 = 999.
        STOP RUN.
 *******************************************************************************
@@ -96,22 +186,33 @@
                    WHEN WS-OP1 = 3 PERFORM 300-DEL
                    WHEN WS-OP1 = 4 PERFORM 400-ADD
                    WHEN WS-OP1 = 5 PERFORM 500-EDIT
+                   WHEN WS-OP1 = 6 PERFORM 600-APROBAR
+                   WHEN WS-OP1 = 7 PERFORM 700-REACTIVAR
                    WHEN WS-OP1 = 9 MOVE 999 TO WS-OP1
                    DISPLAY '.::::EXIT COMMAND::::.'
                    WHEN OTHER PERFORM 100-MENU.
 *******************************************************************************
        100-ALL.
            OPEN INPUT EMPLEADO.
-           DISPLAY SEP.
-           DISPLAY WS-ALL.
-           DISPLAY SEP.
+           PERFORM 990-CHK-EMP-STATUS.
+           MOVE 0 TO WS-RPT-REGISTROS.
+           PERFORM 910-RPT-ENCABEZADO.
            PERFORM 101-MOSTRAR UNTIL WS-FLAGALL = 1.
            MOVE 0 TO WS-FLAGALL.
+           PERFORM 911-RPT-PIE.
 
            101-MOSTRAR.
                READ EMPLEADO AT END
                CLOSE EMPLEADO MOVE 1 TO WS-FLAGALL
-               NOT AT END DISPLAY REG-EMPL.
+               NOT AT END
+               IF EMP-STATUS NOT = 'I'
+                   DISPLAY REG-EMPL
+                   ADD 1 TO WS-RPT-LINEA
+                   ADD 1 TO WS-RPT-REGISTROS
+                   IF WS-RPT-LINEA >= WS-RPT-TAMPAG
+                       DISPLAY 'PRESIONA ENTER PARA CONTINUAR...'
+                       ACCEPT WS-MAS
+                       PERFORM 910-RPT-ENCABEZADO.
 *******************************************************************************
        200-CONSULTA.
            DISPLAY SEP.
@@ -122,47 +223,226 @@
                WHEN WS-CON = 1 PERFORM 200-ID
                WHEN WS-CON = 2 PERFORM 200-DEPARTAMENTO
                WHEN WS-CON = 3 PERFORM 200-FECHA
+               WHEN WS-CON = 4 PERFORM 200-SUELDO
+               WHEN WS-CON = 5 PERFORM 200-TABULADOR
+               WHEN WS-CON = 6 PERFORM 200-COMBINADA
+               WHEN WS-CON = 7 PERFORM 200-NOMBRE
                WHEN WS-CON = 9 DISPLAY 'BACK MAIN MENU'
                WHEN OTHER DISPLAY 'INVALID OPTION' PERFORM 200-CONSULTA.
       ************ ID EMPLEADO.
            200-ID.
                OPEN INPUT EMPLEADO.
+               PERFORM 990-CHK-EMP-STATUS.
            DISPLAY 'INGRESA UN ID: ' ACCEPT ID-EMPL.
 
            READ EMPLEADO KEY ID-EMPL INVALID KEY DISPLAY 'INVALID ID'
-           NOT INVALID KEY DISPLAY 'REGISTRO CONSULTA: ' REG-EMPL.
+               MOVE 'DYN-MAST' TO WS-EXC-PROGRAMA
+               MOVE '200-ID' TO WS-EXC-PARRAFO
+               PERFORM 909-EXCEPCION
+           NOT INVALID KEY
+           IF EMP-STATUS = 'I'
+               DISPLAY 'ID INACTIVO (BAJA)'
+           ELSE
+               DISPLAY 'REGISTRO CONSULTA: ' REG-EMPL.
            CLOSE EMPLEADO.
       ************ DEPARTAMENTO.
            200-DEPARTAMENTO.
                OPEN INPUT EMPLEADO.
-           DISPLAY 'INGRESA UN DEPARTAMENTO: ' ACCEPT WS-NOM-DEP.
+               PERFORM 990-CHK-EMP-STATUS.
+           DISPLAY 'BUSCAR POR NOMBRE(N) O CODIGO(C): '
+               ACCEPT WS-DEP-MODO.
+           IF WS-DEP-MODO = 'C'
+               DISPLAY 'INGRESA EL CODIGO DE DEPARTAMENTO: '
+                   ACCEPT WS-CLV-DEP
+               MOVE WS-CLV-DEP TO CLV-DEP
+               START EMPLEADO KEY IS NOT LESS THAN CLV-DEP
+                   INVALID KEY MOVE 1 TO WS-FLAGDEP
+               END-START
+           ELSE
+               DISPLAY 'INGRESA UN DEPARTAMENTO: ' ACCEPT WS-NOM-DEP
+               MOVE WS-NOM-DEP TO NOM-DEP
+               START EMPLEADO KEY IS NOT LESS THAN NOM-DEP
+                   INVALID KEY MOVE 1 TO WS-FLAGDEP
+               END-START
+           END-IF.
            PERFORM 200-DEP UNTIL WS-FLAGDEP = 1.
            MOVE 0 TO WS-FLAGDEP.
 
+      *Posiciona con START en NOM-DEP O CLV-DEP (segun WS-DEP-MODO)
+      *y avanza con READ NEXT hasta que cambia la llave, en vez de
+      *leer el archivo completo.
                200-DEP.
-                   READ EMPLEADO AT END CLOSE EMPLEADO
-                   MOVE 1 TO WS-FLAGDEP
-                   NOT AT END
-                   IF WS-NOM-DEP = NOM-DEP
-                   DISPLAY REG-EMPL.
+                   READ EMPLEADO NEXT RECORD
+                       AT END
+                           CLOSE EMPLEADO
+                           MOVE 1 TO WS-FLAGDEP
+                       NOT AT END
+                           IF (WS-DEP-MODO = 'C' AND
+                                   CLV-DEP NOT = WS-CLV-DEP) OR
+                              (WS-DEP-MODO NOT = 'C' AND
+                                   NOM-DEP NOT = WS-NOM-DEP)
+                               CLOSE EMPLEADO
+                               MOVE 1 TO WS-FLAGDEP
+                           ELSE
+                               IF EMP-STATUS NOT = 'I'
+                                   DISPLAY REG-EMPL
+                               END-IF
+                           END-IF
+                   END-READ.
       ************ FECHA.
            200-FECHA.
                OPEN INPUT EMPLEADO.
-           DISPLAY 'INGRESA UNA FECHA A CONSULTAR' ACCEPT WS-F-ING.
+               PERFORM 990-CHK-EMP-STATUS.
+           DISPLAY 'FECHA DESDE A CONSULTAR (YYYYMMDD)'
+               ACCEPT WS-F-ING-DESDE.
+           DISPLAY 'FECHA HASTA A CONSULTAR (YYYYMMDD)'
+               ACCEPT WS-F-ING-HASTA.
+           MOVE WS-F-ING-DESDE TO F-ING.
+           START EMPLEADO KEY IS NOT LESS THAN F-ING
+               INVALID KEY MOVE 1 TO WS-FLAGF
+           END-START.
            PERFORM 200-FECHAC UNTIL WS-FLAGF = 1.
            MOVE 0 TO WS-FLAGF.
 
+      *Posiciona con START en F-ING DESDE y avanza con READ NEXT
+      *hasta que la llave rebasa F-ING HASTA (soporta rango).
                200-FECHAC.
-                   READ EMPLEADO AT END CLOSE EMPLEADO
-                   MOVE 1 TO WS-FLAGF
-                   NOT AT END
-                   IF WS-F-ING = F-ING
-                       DISPLAY REG-EMPL.
+                   READ EMPLEADO NEXT RECORD
+                       AT END
+                           CLOSE EMPLEADO
+                           MOVE 1 TO WS-FLAGF
+                       NOT AT END
+                           IF F-ING > WS-F-ING-HASTA
+                               CLOSE EMPLEADO
+                               MOVE 1 TO WS-FLAGF
+                           ELSE
+                               IF EMP-STATUS NOT = 'I'
+                                   DISPLAY REG-EMPL
+                               END-IF
+                           END-IF
+                   END-READ.
+      ************ SUELDO.
+           200-SUELDO.
+               OPEN INPUT EMPLEADO.
+               PERFORM 990-CHK-EMP-STATUS.
+           DISPLAY 'SUELDO DESDE' ACCEPT WS-SUE-DESDE.
+           DISPLAY 'SUELDO HASTA' ACCEPT WS-SUE-HASTA.
+           MOVE WS-SUE-DESDE TO SUE-MEN.
+           START EMPLEADO KEY IS NOT LESS THAN SUE-MEN
+               INVALID KEY MOVE 1 TO WS-FLAGSUE
+           END-START.
+           PERFORM 200-SUELDOC UNTIL WS-FLAGSUE = 1.
+           MOVE 0 TO WS-FLAGSUE.
+
+      *Posiciona con START en SUE-MEN DESDE y avanza con READ NEXT
+      *hasta que la llave rebasa SUE-MEN HASTA (rango de compensacion).
+               200-SUELDOC.
+                   READ EMPLEADO NEXT RECORD
+                       AT END
+                           CLOSE EMPLEADO
+                           MOVE 1 TO WS-FLAGSUE
+                       NOT AT END
+                           IF SUE-MEN > WS-SUE-HASTA
+                               CLOSE EMPLEADO
+                               MOVE 1 TO WS-FLAGSUE
+                           ELSE
+                               IF EMP-STATUS NOT = 'I'
+                                   DISPLAY REG-EMPL
+                               END-IF
+                           END-IF
+                   END-READ.
+      ************ TABULADOR (ID-TAB-S).
+           200-TABULADOR.
+               OPEN INPUT EMPLEADO.
+               PERFORM 990-CHK-EMP-STATUS.
+           DISPLAY 'TABULADOR (A/B/C)' ACCEPT WS-ID-TAB-S.
+           PERFORM 200-TABULADORC UNTIL WS-FLAGTAB = 1.
+           MOVE 0 TO WS-FLAGTAB.
+
+      *ID-TAB-S no es llave alterna; se recorre el archivo completo
+      *filtrando por tabulador, igual que el resto de las listas.
+               200-TABULADORC.
+                   READ EMPLEADO
+                       AT END
+                           CLOSE EMPLEADO
+                           MOVE 1 TO WS-FLAGTAB
+                       NOT AT END
+                           IF ID-TAB-S = WS-ID-TAB-S
+                               AND EMP-STATUS NOT = 'I'
+                               DISPLAY REG-EMPL
+                           END-IF
+                   END-READ.
+      ************ CONSULTA COMBINADA (DEPTO + FECHA + TABULADOR).
+           200-COMBINADA.
+               OPEN INPUT EMPLEADO.
+               PERFORM 990-CHK-EMP-STATUS.
+           DISPLAY 'DEPARTAMENTO (0 = CUALQUIERA)'
+               ACCEPT WS-COMB-CLV-DEP.
+           DISPLAY 'FECHA DESDE YYYYMMDD (SPACES = CUALQUIERA)'
+               ACCEPT WS-COMB-F-DESDE.
+           DISPLAY 'FECHA HASTA YYYYMMDD (SPACES = CUALQUIERA)'
+               ACCEPT WS-COMB-F-HASTA.
+           DISPLAY 'TABULADOR A/B/C (SPACE = CUALQUIERA)'
+               ACCEPT WS-COMB-TAB.
+           PERFORM 201-COMBINADA UNTIL WS-FLAGCOMB = 1.
+           MOVE 0 TO WS-FLAGCOMB.
+
+      *No existe llave compuesta depto+fecha+tabulador; se recorre el
+      *archivo completo aplicando solo los filtros que se capturaron.
+               201-COMBINADA.
+                   READ EMPLEADO
+                       AT END
+                           CLOSE EMPLEADO
+                           MOVE 1 TO WS-FLAGCOMB
+                       NOT AT END
+                           IF EMP-STATUS NOT = 'I'
+                               AND (WS-COMB-CLV-DEP = 0
+                                   OR CLV-DEP = WS-COMB-CLV-DEP)
+                               AND (WS-COMB-F-DESDE = SPACES
+                                   OR F-ING NOT < WS-COMB-F-DESDE)
+                               AND (WS-COMB-F-HASTA = SPACES
+                                   OR F-ING NOT > WS-COMB-F-HASTA)
+                               AND (WS-COMB-TAB = SPACE
+                                   OR ID-TAB-S = WS-COMB-TAB)
+                               DISPLAY REG-EMPL
+                           END-IF
+                   END-READ.
+      ************ NOMBRE (ORDEN ALFABETICO).
+           200-NOMBRE.
+               OPEN INPUT EMPLEADO.
+               PERFORM 990-CHK-EMP-STATUS.
+           DISPLAY 'NOMBRE (O PARTE) A BUSCAR' ACCEPT WS-NOM-EMPL.
+           MOVE WS-NOM-EMPL TO NOM-EMPL.
+           START EMPLEADO KEY IS NOT LESS THAN NOM-EMPL
+               INVALID KEY MOVE 1 TO WS-FLAGNOM
+           END-START.
+           PERFORM 201-NOMBRE UNTIL WS-FLAGNOM = 1.
+           MOVE 0 TO WS-FLAGNOM.
+
+      *Posiciona con START en NOM-EMPL y avanza con READ NEXT hasta
+      *que cambia la llave, igual que 200-DEPARTAMENTO con NOM-DEP.
+               201-NOMBRE.
+                   READ EMPLEADO NEXT RECORD
+                       AT END
+                           CLOSE EMPLEADO
+                           MOVE 1 TO WS-FLAGNOM
+                       NOT AT END
+                           IF NOM-EMPL NOT = WS-NOM-EMPL
+                               CLOSE EMPLEADO
+                               MOVE 1 TO WS-FLAGNOM
+                           ELSE
+                               IF EMP-STATUS NOT = 'I'
+                                   DISPLAY REG-EMPL
+                               END-IF
+                           END-IF
+                   END-READ.
 
 *******************************************************************************
        300-DEL.
+           PERFORM 906-OPER-LOGIN.
            DISPLAY SEP. DISPLAY WS-DEL. DISPLAY SEP.
            OPEN I-O EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
            PERFORM 300-DELLALL UNTIL WS-FLAGD = 1.
            MOVE 0 TO WS-FLAGD.
            PERFORM 301-DEL UNTIL WS-FLAGD2 = 1.
@@ -171,19 +451,38 @@
 
            300-DELLALL.
                READ EMPLEADO AT END MOVE  1 TO WS-FLAGD
-               NOT AT END DISPLAY REG-EMPL.
+               NOT AT END
+               IF EMP-STATUS NOT = 'I'
+                   DISPLAY REG-EMPL.
 
            301-DEL.
                DISPLAY '[ ID PARA BORRAR ]' ACCEPT WS-ID-DEL.
+               MOVE WS-ID-DEL TO ID-EMPL.
 
                READ EMPLEADO KEY ID-EMPL INVALID KEY
                DISPLAY 'INVALID ID'
+               MOVE 'DYN-MAST' TO WS-EXC-PROGRAMA
+               MOVE '301-DEL' TO WS-EXC-PARRAFO
+               PERFORM 909-EXCEPCION
                NOT INVALID KEY DISPLAY SEP.
                DISPLAY '[ ELIMINAR S/N... ]' REG-EMPL
                DISPLAY SEP.
                ACCEPT WS-DEL.
                IF WS-DEL = 'S'
-                   DELETE EMPLEADO DISPLAY '.:ELIMINADO:.'.
+                   DISPLAY 'RAZON DE BAJA (V I R T)' ACCEPT TERM-REASON
+                   DISPLAY 'FECHA EFECTIVA (YYYYMMDD)' ACCEPT TERM-FECHA
+                   MOVE 'I' TO EMP-STATUS
+                   REWRITE REG-EMPL
+                   PERFORM 990-CHK-EMP-STATUS
+                   DISPLAY '.:ELIMINADO:.'
+                   MOVE 'DYN-MAST' TO WS-AUD-PROGRAMA
+                   MOVE 'D' TO WS-AUD-OPER
+                   MOVE WS-CUR-OPER-ID TO WS-AUD-OPER-ID
+                   MOVE CLV-DEP TO WS-AUD-CLV-DEP-ANT
+                   MOVE CLV-DEP TO WS-AUD-CLV-DEP-NVO
+                   MOVE SUE-MEN TO WS-AUD-SUE-MEN-ANT
+                   MOVE SUE-MEN TO WS-AUD-SUE-MEN-NVO
+                   PERFORM 903-AUDITORIA.
                        MOVE 1 TO WS-FLAGD2.
                    IF WS-DEL = 'N'
                        MOVE 1 TO WS-FLAGD2.
@@ -192,47 +491,93 @@
        400-ADD.
            PERFORM 100-ALL.
            OPEN I-O EMPLEADO.
-           PERFORM 400-ADD1 THRU 400-ADD4.
+           PERFORM 990-CHK-EMP-STATUS.
+           PERFORM 400-ADD1.
+           PERFORM 400-ADD2.
+           PERFORM 400-TIPO-PAGO.
+           IF TIPO-PAGO = 'M'
+               PERFORM 400-ADD3
+               MOVE 0 TO HORAS-TRAB
+               MOVE 0 TO TARIFA-HORA
+               MOVE 0 TO HORAS-EXTRA
+               MOVE 0 TO TARIFA-EXTRA
+           ELSE
+               MOVE SPACES TO ID-TAB-S
+               MOVE 0 TO SUE-MEN
+               PERFORM 400-HORAS
+           END-IF.
+           PERFORM 400-ADD4.
+           PERFORM 400-ADD5.
+           PERFORM 400-ADD6.
+           MOVE 'A' TO EMP-STATUS.
+           MOVE SPACES TO TERM-REASON.
+           MOVE SPACES TO TERM-FECHA.
+           MOVE 0 TO YTD-SUE.
            DISPLAY 'DATA RECOPILED:' REG-EMPL
-           WRITE REG-EMPL. DISPLAY 'ESCRITO...'.
+           MOVE 'DYN-MAST' TO WS-AUD-PROGRAMA.
+           PERFORM 906-OPER-LOGIN.
+           PERFORM 907-PEND-QUEUE.
            CLOSE EMPLEADO. DISPLAY 'ARCHIVO CERRADO...'.
            PERFORM 100-ALL.
 
 
            400-ADD1.
-               DISPLAY 'ID: ' ACCEPT ID-EMPL.
+               PERFORM 902-NEXT-ID.
                DISPLAY 'NOMBRE: ' ACCEPT NOM-EMPL.
+               PERFORM 951-VALIDA-NOMBRE.
+               IF WS-NOM-OK = 'N'
+                   PERFORM 400-ADD1.
 
            400-ADD2.
                DISPLAY SEP.
                DISPLAY WS-DEPARTAMENTO.
                DISPLAY SEP.
                ACCEPT CLV-DEP.
-               EVALUATE TRUE
-               WHEN CLV-DEP = 1 MOVE 'LIMPIEZA' TO NOM-DEP
-               WHEN CLV-DEP = 2 MOVE 'COBRANZA' TO NOM-DEP
-               WHEN CLV-DEP = 3 MOVE 'SISTEMAS' TO NOM-DEP
-               WHEN OTHER DISPLAY 'DEPARTAMENTO NO EXISTE'
-               PERFORM 400-ADD2.
+               PERFORM 900-DEP-LOOKUP.
+               IF WS-DEP-OK = 'N'
+                   PERFORM 400-ADD2.
+               IF WS-DEP-OK = 'S'
+                   PERFORM 904-DEPBUD-CHECK
+                   IF WS-BUD-OK = 'N'
+                       PERFORM 400-ADD2
+                   END-IF
+               END-IF.
            400-ADD3.
                DISPLAY SEP.
                DISPLAY WS-TABSUELDO.
                DISPLAY SEP.
                ACCEPT ID-TAB-S.
-               EVALUATE TRUE
-               WHEN ID-TAB-S = 1 MOVE 'A' TO ID-TAB-S
-               MOVE 10000 TO SUE-MEN
-               WHEN ID-TAB-S = 2 MOVE 'B' TO ID-TAB-S
-               MOVE 20000 TO SUE-MEN
-               WHEN ID-TAB-S = 3 MOVE 'C' TO ID-TAB-S
-               MOVE 30000 TO SUE-MEN
-               WHEN OTHER DISPLAY 'INVALID OPTION' PERFORM 400-ADD3.
+               PERFORM 901-RATE-LOOKUP.
+               IF WS-RATE-OK = 'N'
+                   PERFORM 400-ADD3.
+               IF WS-RATE-OK = 'S'
+                   PERFORM 914-BANDA-SUELDO
+                   IF WS-BAND-OK = 'N'
+                       PERFORM 400-ADD3.
+
+      *TIPO-PAGO='M' USA TABULADOR FIJO (400-ADD3); 'H' CAPTURA HORAS
+      *Y TARIFAS SIN FORZARLO A UN TABULADOR FIJO DE SUELDO.
+           400-TIPO-PAGO.
+               DISPLAY 'TIPO DE PAGO (M=MENSUAL  H=POR HORA)'
+                   ACCEPT TIPO-PAGO.
+               IF TIPO-PAGO NOT = 'M' AND TIPO-PAGO NOT = 'H'
+                   PERFORM 400-TIPO-PAGO.
+
+           400-HORAS.
+               DISPLAY 'HORAS TRABAJADAS' ACCEPT HORAS-TRAB.
+               DISPLAY 'TARIFA POR HORA' ACCEPT TARIFA-HORA.
+               DISPLAY 'HORAS EXTRA' ACCEPT HORAS-EXTRA.
+               DISPLAY 'TARIFA HORA EXTRA' ACCEPT TARIFA-EXTRA.
+
            400-ADD4.
                DISPLAY SEP.
                DISPLAY WS-FINGRESO.
                DISPLAY SEP.
                ACCEPT F-ING.
+               PERFORM 950-VALIDA-FECHA.
                EVALUATE TRUE
+               WHEN WS-DATE-OK = 'N'
+               DISPLAY 'FECHA INVALIDA' PERFORM 400-ADD4
                WHEN F-ING LESS 20190101
                DISPLAY 'FECHA MENOR A 2019' PERFORM 400-ADD4
                WHEN F-ING GREATER 20190101
@@ -241,13 +586,52 @@
                DISPLAY 'ARGUMENTO INVALIDO.'
                PERFORM 400-ADD4.
 
+           400-ADD5.
+               DISPLAY 'ES UN REINGRESO (REHIRE) S/N' ACCEPT WS-REHIRE.
+               IF WS-REHIRE = 'S'
+                   DISPLAY 'ID-EMPL ORIGINAL' ACCEPT REHIRE-ID-ORIG
+                   DISPLAY 'FECHA DE PRIMER INGRESO ORIGINAL'
+                       ACCEPT REHIRE-FECHA
+               ELSE
+                   MOVE 0 TO REHIRE-ID-ORIG
+                   MOVE SPACES TO REHIRE-FECHA
+               END-IF.
+
+           400-ADD6.
+               DISPLAY 'TELEFONO' ACCEPT TELEFONO.
+               DISPLAY 'EMAIL' ACCEPT EMAIL.
+
 *******************************************************************************
        500-EDIT.
+           PERFORM 906-OPER-LOGIN.
            PERFORM 100-ALL.
            OPEN I-O EMPLEADO.
-           PERFORM 500-EDITD THRU 500-ADD4.
+           PERFORM 990-CHK-EMP-STATUS.
+           PERFORM 500-EDITD THRU 500-NOMBRE.
+           PERFORM 500-ADD2.
+           PERFORM 500-TIPO-PAGO.
+           IF TIPO-PAGO = 'M'
+               PERFORM 500-ADD3
+               MOVE 0 TO HORAS-TRAB
+               MOVE 0 TO TARIFA-HORA
+               MOVE 0 TO HORAS-EXTRA
+               MOVE 0 TO TARIFA-EXTRA
+           ELSE
+               MOVE SPACES TO ID-TAB-S
+               MOVE 0 TO SUE-MEN
+               PERFORM 500-HORAS
+           END-IF.
+           PERFORM 500-ADD4.
            DISPLAY 'NUEVA INFORMACION: ' REG-EMPL.
-           REWRITE REG-EMPL. DISPLAY 'DATA UPDATE...'.
+           REWRITE REG-EMPL.
+           PERFORM 990-CHK-EMP-STATUS.
+           DISPLAY 'DATA UPDATE...'.
+           MOVE 'DYN-MAST' TO WS-AUD-PROGRAMA.
+           MOVE 'E' TO WS-AUD-OPER.
+           MOVE WS-CUR-OPER-ID TO WS-AUD-OPER-ID.
+           MOVE CLV-DEP TO WS-AUD-CLV-DEP-NVO.
+           MOVE SUE-MEN TO WS-AUD-SUE-MEN-NVO.
+           PERFORM 903-AUDITORIA.
            CLOSE EMPLEADO. DISPLAY 'EMPLEADO CLOSED....'.
 
 
@@ -255,40 +639,81 @@
                DISPLAY 'SELECCIONA EL ID PARA EDITAR: '. ACCEPT ID-EMPL.
                READ EMPLEADO KEY ID-EMPL
                INVALID KEY DISPLAY 'INVALID ID'
-               NOT INVALID KEY DISPLAY 'ID SELECTED: ' REG-EMPL.
+               NOT INVALID KEY
+               IF EMP-STATUS = 'I'
+                   DISPLAY 'ID INACTIVO (BAJA)'
+               ELSE
+                   MOVE CLV-DEP TO WS-TR-CLV-DEP-ANT
+                   MOVE NOM-DEP TO WS-TR-NOM-DEP-ANT
+                   MOVE CLV-DEP TO WS-AUD-CLV-DEP-ANT
+                   MOVE SUE-MEN TO WS-AUD-SUE-MEN-ANT
+                   DISPLAY 'ID SELECTED: ' REG-EMPL.
+
+               DISPLAY 'INGRESA NOMBRE: ' ACCEPT NOM-EMPL.
+               PERFORM 951-VALIDA-NOMBRE.
+               IF WS-NOM-OK = 'N'
+                   PERFORM 500-NOMBRE.
 
+           500-NOMBRE.
                DISPLAY 'INGRESA NOMBRE: ' ACCEPT NOM-EMPL.
+               PERFORM 951-VALIDA-NOMBRE.
+               IF WS-NOM-OK = 'N'
+                   PERFORM 500-NOMBRE.
 
            500-ADD2.
                DISPLAY SEP.
                DISPLAY WS-DEPARTAMENTO.
                DISPLAY SEP.
                ACCEPT CLV-DEP.
-               EVALUATE TRUE
-               WHEN CLV-DEP = 1 MOVE 'LIMPIEZA' TO NOM-DEP
-               WHEN CLV-DEP = 2 MOVE 'COBRANZA' TO NOM-DEP
-               WHEN CLV-DEP = 3 MOVE 'SISTEMAS' TO NOM-DEP
-               WHEN OTHER DISPLAY 'DEPARTAMENTO NO EXISTE'
-               PERFORM 500-ADD2.
+               PERFORM 900-DEP-LOOKUP.
+               IF WS-DEP-OK = 'N'
+                   PERFORM 500-ADD2.
+               IF WS-DEP-OK = 'S'
+                   PERFORM 904-DEPBUD-CHECK
+                   IF WS-BUD-OK = 'N'
+                       PERFORM 500-ADD2
+                   ELSE
+                       IF CLV-DEP NOT = WS-TR-CLV-DEP-ANT
+                           PERFORM 913-TRANSFER-LOG
+                       END-IF
+                   END-IF
+               END-IF.
            500-ADD3.
                DISPLAY SEP.
                DISPLAY WS-TABSUELDO.
                DISPLAY SEP.
                ACCEPT ID-TAB-S.
-               EVALUATE TRUE
-               WHEN ID-TAB-S = 1 MOVE 'A' TO ID-TAB-S
-               MOVE 10000 TO SUE-MEN
-               WHEN ID-TAB-S = 2 MOVE 'B' TO ID-TAB-S
-               MOVE 20000 TO SUE-MEN
-               WHEN ID-TAB-S = 3 MOVE 'C' TO ID-TAB-S
-               MOVE 30000 TO SUE-MEN
-               WHEN OTHER DISPLAY 'INVALID OPTION' PERFORM 500-ADD3.
+               PERFORM 901-RATE-LOOKUP.
+               IF WS-RATE-OK = 'N'
+                   PERFORM 500-ADD3.
+               IF WS-RATE-OK = 'S'
+                   PERFORM 914-BANDA-SUELDO
+                   IF WS-BAND-OK = 'N'
+                       PERFORM 500-ADD3.
+
+      *TIPO-PAGO='M' USA TABULADOR FIJO (500-ADD3); 'H' CAPTURA HORAS
+      *Y TARIFAS SIN FORZARLO A UN TABULADOR FIJO DE SUELDO.
+           500-TIPO-PAGO.
+               DISPLAY 'TIPO DE PAGO (M=MENSUAL  H=POR HORA)'
+                   ACCEPT TIPO-PAGO.
+               IF TIPO-PAGO NOT = 'M' AND TIPO-PAGO NOT = 'H'
+                   PERFORM 500-TIPO-PAGO.
+
+           500-HORAS.
+               DISPLAY 'HORAS TRABAJADAS' ACCEPT HORAS-TRAB.
+               DISPLAY 'TARIFA POR HORA' ACCEPT TARIFA-HORA.
+               DISPLAY 'HORAS EXTRA' ACCEPT HORAS-EXTRA.
+               DISPLAY 'TARIFA HORA EXTRA' ACCEPT TARIFA-EXTRA.
+
            500-ADD4.
                DISPLAY SEP.
                DISPLAY WS-FINGRESO.
                DISPLAY SEP.
                ACCEPT F-ING.
+               PERFORM 950-VALIDA-FECHA.
                EVALUATE TRUE
+               WHEN WS-DATE-OK = 'N'
+               DISPLAY 'FECHA INVALIDA' PERFORM 500-ADD4
                WHEN F-ING LESS 20190101
                DISPLAY 'FECHA MENOR A 2019' PERFORM 500-ADD4
                WHEN F-ING GREATER 20190101
@@ -298,3 +723,69 @@
                PERFORM 500-ADD4.
 
 *******************************************************************************
+       600-APROBAR.
+           OPEN I-O EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
+           MOVE 'DYN-MAST' TO WS-AUD-PROGRAMA.
+           PERFORM 908-PEND-APPROVE.
+           PERFORM 990-CHK-EMP-STATUS.
+           CLOSE EMPLEADO.
+
+*******************************************************************************
+      *REACTIVA UN REGISTRO INACTIVO SIN RECREARLO COMO ALTA NUEVA,
+      *PARA UNA BAJA CAPTURADA POR ERROR O UN REINGRESO INMEDIATO.
+       700-REACTIVAR.
+           PERFORM 906-OPER-LOGIN.
+           OPEN I-O EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
+           DISPLAY '[ ID PARA REACTIVAR ]' ACCEPT WS-ID-DEL.
+           MOVE WS-ID-DEL TO ID-EMPL.
+           READ EMPLEADO KEY ID-EMPL INVALID KEY
+               DISPLAY 'INVALID ID'
+               MOVE 'DYN-MAST' TO WS-EXC-PROGRAMA
+               MOVE '700-REACTIVAR' TO WS-EXC-PARRAFO
+               PERFORM 909-EXCEPCION
+           NOT INVALID KEY
+               IF EMP-STATUS NOT = 'I'
+                   DISPLAY 'EL REGISTRO YA ESTA ACTIVO'
+               ELSE
+                   DISPLAY SEP
+                   DISPLAY '[ REACTIVAR S/N... ]' REG-EMPL
+                   DISPLAY SEP
+                   ACCEPT WS-DEL
+                   IF WS-DEL = 'S'
+                       MOVE 'A' TO EMP-STATUS
+                       MOVE SPACES TO TERM-REASON
+                       MOVE SPACES TO TERM-FECHA
+                       REWRITE REG-EMPL
+                       PERFORM 990-CHK-EMP-STATUS
+                       DISPLAY '.:REACTIVADO:.'
+                       MOVE 'DYN-MAST' TO WS-AUD-PROGRAMA
+                       MOVE 'E' TO WS-AUD-OPER
+                       MOVE WS-CUR-OPER-ID TO WS-AUD-OPER-ID
+                       MOVE CLV-DEP TO WS-AUD-CLV-DEP-ANT
+                       MOVE CLV-DEP TO WS-AUD-CLV-DEP-NVO
+                       MOVE SUE-MEN TO WS-AUD-SUE-MEN-ANT
+                       MOVE SUE-MEN TO WS-AUD-SUE-MEN-NVO
+                       PERFORM 903-AUDITORIA
+                   END-IF
+               END-IF
+           END-READ.
+           CLOSE EMPLEADO.
+
+*******************************************************************************
+           COPY DEPLKUP.
+           COPY RATELKUP.
+           COPY BANDLKUP.
+           COPY NEXTLKUP.
+           COPY AUDITLKUP.
+           COPY DATELKUP.
+           COPY REPTLKUP.
+           COPY NOMLKUP.
+           COPY DEPBUDLKUP.
+           COPY EMPCHKLKUP.
+           COPY OPERLKUP.
+           COPY PENDLKUP.
+           COPY EXCLKUP.
+           COPY TRANSLKUP.
+           COPY PAYCALCLKUP.
