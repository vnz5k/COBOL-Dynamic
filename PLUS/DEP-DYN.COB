@@ -3,26 +3,48 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLEADO ASSIGN TO 'C:\Users\pc\Desktop\S\DYN.TXT'
+           SELECT EMPLEADO ASSIGN TO WS-DYN-PATH
            ORGANIZATION  IS  INDEXED
            RECORD KEY IS ID-EMPL
            ALTERNATE RECORD KEY NOM-DEP  WITH DUPLICATES
+           ALTERNATE RECORD KEY NOM-EMPL WITH DUPLICATES
+           ALTERNATE RECORD KEY CLV-DEP WITH DUPLICATES
            ALTERNATE RECORD KEY F-ING WITH DUPLICATES
-           ACCESS MODE IS DYNAMIC.
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-EMP-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD EMPLEADO.
        01 REG-EMPL.
-           05 ID-EMPL          PIC 9(03).
+           05 ID-EMPL          PIC 9(06).
            05 NOM-EMPL         PIC X(30).
            05 CLV-DEP          PIC 9.
            05 NOM-DEP          PIC X(20).
            05 ID-TAB-S         PIC A.
            05 SUE-MEN          PIC 9(05).
            05 F-ING            PIC X(08).
+           05 EMP-STATUS                PIC X.
+           05 TERM-REASON               PIC X.
+           05 TERM-FECHA                PIC X(08).
+           05 REHIRE-FECHA              PIC X(08).
+           05 REHIRE-ID-ORIG            PIC 9(06).
+           05 TELEFONO                   PIC X(12).
+           05 EMAIL                      PIC X(30).
+           05 TIPO-PAGO                  PIC X.
+           05 HORAS-TRAB                 PIC 9(03)V99.
+           05 TARIFA-HORA                PIC 9(03)V99.
+           05 HORAS-EXTRA                PIC 9(03)V99.
+           05 TARIFA-EXTRA               PIC 9(03)V99.
+           05 YTD-SUE                    PIC 9(08).
+
        WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS        PIC X(02).
+           COPY DYNSTAT.
        01 WS-NOM-DEP           PIC X(20).
+       01 WS-DEP-MODO          PIC X.
+       01 WS-CLV-DEP           PIC 9.
        01 WS-FLAG              PIC 9 VALUE 0.
        01 WS-RES               PIC X(05) VALUE 'EXIT'.
 
@@ -35,24 +57,64 @@
        STOP RUN.
 
        100-INICIO.
+           MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH.
+           DISPLAY 'DYN_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DYN-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-DYN-PATH = SPACES
+               MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH
+           END-IF.
            OPEN INPUT EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
 
        100-DEP.
-           DISPLAY 'ID.'
-           ACCEPT WS-NOM-DEP.
+           DISPLAY 'BUSCAR POR NOMBRE(N) O CODIGO(C): '.
+           ACCEPT WS-DEP-MODO.
+           IF WS-DEP-MODO = 'C'
+               DISPLAY 'CODIGO.'
+               ACCEPT WS-CLV-DEP
+               MOVE WS-CLV-DEP TO CLV-DEP
+               START EMPLEADO KEY IS NOT LESS THAN CLV-DEP
+                   INVALID KEY MOVE 1 TO WS-FLAG
+               END-START
+           ELSE
+               DISPLAY 'ID.'
+               ACCEPT WS-NOM-DEP
+               MOVE WS-NOM-DEP TO NOM-DEP
+               START EMPLEADO KEY IS NOT LESS THAN NOM-DEP
+                   INVALID KEY MOVE 1 TO WS-FLAG
+               END-START
+           END-IF.
            PERFORM 101-READ UNTIL WS-FLAG EQUAL 1.
 
 
            101-READ.
-               READ EMPLEADO AT END CLOSE EMPLEADO PERFORM 101-MAS
-               MOVE 1  TO WS-FLAG
-               NOT AT END
-               IF WS-NOM-DEP EQUAL NOM-DEP
-                   DISPLAY REG-EMPL.
+               READ EMPLEADO NEXT RECORD
+                   AT END
+                       CLOSE EMPLEADO
+                       PERFORM 101-MAS
+                       MOVE 1 TO WS-FLAG
+                   NOT AT END
+                       IF (WS-DEP-MODO = 'C' AND
+                               CLV-DEP NOT = WS-CLV-DEP) OR
+                          (WS-DEP-MODO NOT = 'C' AND
+                               NOM-DEP NOT = WS-NOM-DEP)
+                           CLOSE EMPLEADO
+                           PERFORM 101-MAS
+                           MOVE 1 TO WS-FLAG
+                       ELSE
+                           IF EMP-STATUS NOT = 'I'
+                               DISPLAY REG-EMPL
+                           END-IF
+                       END-IF
+               END-READ.
 
            101-MAS.
                DISPLAY 'OTRO ID'.
                ACCEPT WS-RES.
                IF WS-RES EQUAL 'S'
                    MOVE 0 TO WS-FLAG
-                   OPEN INPUT EMPLEADO PERFORM 100-DEP.
+                   OPEN INPUT EMPLEADO
+                   PERFORM 990-CHK-EMP-STATUS
+                   PERFORM 100-DEP.
+
+           COPY EMPCHKLKUP.
