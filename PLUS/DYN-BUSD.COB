@@ -6,38 +6,59 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLEADO ASSIGN TO 'C:\Users\pc\Desktop\S\IDYN'
+           SELECT EMPLEADO ASSIGN TO WS-IDYN-PATH
            ORGANIZATION IS INDEXED
 
            RECORD  KEY  ID-EMPL
            ALTERNATE RECORD KEY NOM-DEP WITH DUPLICATES
+           ALTERNATE RECORD KEY NOM-EMPL WITH DUPLICATES
+           ALTERNATE RECORD KEY CLV-DEP WITH DUPLICATES
 
            ALTERNATE RECORD KEY F-ING WITH DUPLICATES
-           ACCESS MODE SEQUENTIAL.
+           ACCESS MODE SEQUENTIAL
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-EMP-STATUS.
       *El access mode es  SEQUENTIAL para obtener datos de un DEP.
 
        DATA DIVISION.
        FILE SECTION.
        FD EMPLEADO.
        01 REG-EMPL.
-               05 ID-EMPL              PIC 9(03).
+               05 ID-EMPL              PIC 9(06).
                05 NOM-EMPL             PIC X(30).
                05 CLV-DEP              PIC 9.
                05 NOM-DEP              PIC X(20).
                05 S-TAB                PIC A.
                05 S-MEN                PIC 9(05).
                05 F-ING                PIC X(08).
+               05 EMP-STATUS                PIC X.
+               05 TERM-REASON               PIC X.
+               05 TERM-FECHA                PIC X(08).
+               05 REHIRE-FECHA              PIC X(08).
+               05 REHIRE-ID-ORIG            PIC 9(06).
+               05 TELEFONO                   PIC X(12).
+               05 EMAIL                      PIC X(30).
+               05 TIPO-PAGO                  PIC X.
+               05 HORAS-TRAB                 PIC 9(03)V99.
+               05 TARIFA-HORA                PIC 9(03)V99.
+               05 HORAS-EXTRA                PIC 9(03)V99.
+               05 TARIFA-EXTRA               PIC 9(03)V99.
+               05 YTD-SUE                    PIC 9(08).
 
        WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS                PIC X(02).
+           COPY IDYNSTAT.
        01 WS-OPCION                    PIC X.
        01 WS-RES                       PIC X.
        01 WS-FLAG                      PIC 9 VALUE 0.
+       01 WS-DEP-MODO                  PIC X.
+       01 WS-CLV-DEP-BUS               PIC 9.
 
        01 SEP.
            05 FILLER PIC X(80) VALUE  ALL '-'.
 
        01 WS-REG-EMPL.
-               05 WS-ID-EMPL              PIC 9(03).
+               05 WS-ID-EMPL              PIC 9(06).
                05 WS-NOM-EMPL             PIC X(30).
                05 WS-CLV-DEP              PIC 9.
                05 WS-NOM-DEP              PIC X(20).
@@ -54,22 +75,54 @@
         STOP RUN.
 
        100-ABRIR.
+           MOVE WS-IDYN-PATH-DFLT TO WS-IDYN-PATH.
+           DISPLAY 'IDYN_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-IDYN-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-IDYN-PATH = SPACES
+               MOVE WS-IDYN-PATH-DFLT TO WS-IDYN-PATH
+           END-IF.
            OPEN INPUT EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
        200-CERRAR.
            DISPLAY SEP.
            CLOSE EMPLEADO
            DISPLAY 'ARCHIVO CERRADO.'.
 
        100-BUSDEP.
-           ACCEPT WS-NOM-DEP.
+           DISPLAY 'BUSCAR POR NOMBRE(N) O CODIGO(C): '.
+           ACCEPT WS-DEP-MODO.
            DISPLAY SEP.
+           IF WS-DEP-MODO = 'C'
+               ACCEPT WS-CLV-DEP-BUS
+               MOVE WS-CLV-DEP-BUS TO CLV-DEP
+               START EMPLEADO KEY IS NOT LESS THAN CLV-DEP
+                   INVALID KEY MOVE 1 TO WS-FLAG
+               END-START
+           ELSE
+               ACCEPT WS-NOM-DEP
+               MOVE WS-NOM-DEP TO NOM-DEP
+               START EMPLEADO KEY IS NOT LESS THAN NOM-DEP
+                   INVALID KEY MOVE 1 TO WS-FLAG
+               END-START
+           END-IF.
 
-      *Archivo indexado busca de manera secuencial datos por nombre.
-      *Al finalizar hace display de  datos por departamento.
+      *Archivo indexado por NOM-DEP o CLV-DEP segun WS-DEP-MODO;
+      *START posiciona en el depto y READ NEXT avanza hasta que
+      *cambia la llave.
        101-BUSDEP.
-           READ EMPLEADO
-           AT END MOVE  1 TO WS-FLAG
-           NOT AT END
-           IF WS-NOM-DEP EQUAL  NOM-DEP
+           READ EMPLEADO NEXT RECORD
+               AT END MOVE 1 TO WS-FLAG
+               NOT AT END
+                   IF (WS-DEP-MODO = 'C' AND
+                           CLV-DEP NOT = WS-CLV-DEP-BUS) OR
+                      (WS-DEP-MODO NOT = 'C' AND
+                           NOM-DEP NOT = WS-NOM-DEP)
+                       MOVE 1 TO WS-FLAG
+                   ELSE
+                       IF EMP-STATUS NOT = 'I'
+                           DISPLAY REG-EMPL
+                       END-IF
+                   END-IF
+           END-READ.
 
-           DISPLAY REG-EMPL.
+           COPY EMPCHKLKUP.
