@@ -8,33 +8,58 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLEADO ASSIGN TO 'C:\Users\pc\Desktop\S\DYN.TXT'
+           SELECT EMPLEADO ASSIGN TO WS-DYN-PATH
            ORGANIZATION  IS  INDEXED
            RECORD KEY IS ID-EMPL
            ALTERNATE RECORD KEY NOM-DEP  WITH DUPLICATES
+           ALTERNATE RECORD KEY NOM-EMPL WITH DUPLICATES
+           ALTERNATE RECORD KEY CLV-DEP WITH DUPLICATES
            ALTERNATE RECORD KEY F-ING WITH DUPLICATES
-           ACCESS MODE IS DYNAMIC.
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-EMP-STATUS.
+           COPY EXCFILE.
 
        DATA DIVISION.
        FILE SECTION.
        FD EMPLEADO.
        01 REG-EMPL.
-           05 ID-EMPL                  PIC 9(03).
+           05 ID-EMPL                  PIC 9(06).
            05 NOM-EMPL                 PIC X(30).
            05 CLV-DEP                  PIC 9.
            05 NOM-DEP                  PIC X(20).
            05 ID-TAB-S                 PIC A.
            05 SUE-MEN                  PIC 9(05).
            05 F-ING                    PIC X(08).
+           05 EMP-STATUS                PIC X.
+           05 TERM-REASON               PIC X.
+           05 TERM-FECHA                PIC X(08).
+           05 REHIRE-FECHA              PIC X(08).
+           05 REHIRE-ID-ORIG            PIC 9(06).
+           05 TELEFONO                   PIC X(12).
+           05 EMAIL                      PIC X(30).
+           05 TIPO-PAGO                  PIC X.
+           05 HORAS-TRAB                 PIC 9(03)V99.
+           05 TARIFA-HORA                PIC 9(03)V99.
+           05 HORAS-EXTRA                PIC 9(03)V99.
+           05 TARIFA-EXTRA               PIC 9(03)V99.
+           05 YTD-SUE                    PIC 9(08).
+
+           COPY EXCFD.
        WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS                PIC X(02).
+           COPY DYNSTAT.
+           COPY EXCSTAT.
        01 WS-FLAG                      PIC 9.
        01 WS-FLAGD                     PIC 9.
        01 WS-FLAGDT                    PIC 9.
        01 WS-RES                       PIC 9(03) VALUE 0.
 
-       01 WS-ID-EMPL                   PIC 9(03).
+       01 WS-ID-EMPL                   PIC 9(06).
        01 WS-NOM-DEP                   PIC X(20).
        01 WS-F-ING                     PIC X(08).
+       01 WS-F-ING-DESDE               PIC X(08).
+       01 WS-F-ING-HASTA               PIC X(08).
 
        01 TITLE-M.
            05 FILLER PIC X(25) VALUE SPACES.
@@ -69,7 +94,14 @@
            'INVALID OPTION TRY AGAIN' PERFORM 100-MENU.
 ***********************************************************************
        100-ID.
+           MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH.
+           DISPLAY 'DYN_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DYN-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-DYN-PATH = SPACES
+               MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH
+           END-IF.
            OPEN INPUT EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
            DISPLAY 'ID OR 999 TO MAIN MENU'          ACCEPT ID-EMPL.
            IF ID-EMPL EQUAL 999 CLOSE EMPLEADO.
            PERFORM 101-IDC UNTIL ID-EMPL EQUAL 999.
@@ -77,15 +109,21 @@
            101-IDC.
                READ EMPLEADO KEY IS ID-EMPL
                INVALID KEY DISPLAY 'INVALID ID'
+               MOVE 'DYN-MENU' TO WS-EXC-PROGRAMA
+               MOVE '101-IDC' TO WS-EXC-PARRAFO
+               PERFORM 909-EXCEPCION
                CLOSE EMPLEADO
                PERFORM 100-ID
                NOT INVALID KEY
-                   DISPLAY REG-EMPL
+                   IF EMP-STATUS NOT = 'I'
+                       DISPLAY REG-EMPL
+                   END-IF
                    CLOSE  EMPLEADO
                    PERFORM 100-ID.
 ***********************************************************************
        200-DEP.
            OPEN INPUT EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
            MOVE 0 TO WS-FLAGD.
            DISPLAY 'INGRESA DEP.'.                    ACCEPT WS-NOM-DEP.
            IF WS-NOM-DEP EQUAL 999
@@ -98,21 +136,48 @@
            CLOSE EMPLEADO
            PERFORM 200-DEP
            NOT AT END
-           IF WS-NOM-DEP EQUAL NOM-DEP
+           IF WS-NOM-DEP EQUAL NOM-DEP AND EMP-STATUS NOT = 'I'
                DISPLAY REG-EMPL.
 ************************************************************************
        300-DATE.
            OPEN INPUT EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
            MOVE 0 TO WS-FLAGDT.
-           DISPLAY 'INGRESA FECHA YYYYMMDD'.          ACCEPT WS-F-ING.
-           IF WS-F-ING  EQUAL 999
-               MOVE 1 TO WS-FLAGDT CLOSE EMPLEADO.
+           DISPLAY 'FECHA DESDE YYYYMMDD (999 PARA SALIR)'
+               ACCEPT WS-F-ING-DESDE.
+           IF WS-F-ING-DESDE EQUAL 999
+               MOVE 1 TO WS-FLAGDT
+               CLOSE EMPLEADO
+           ELSE
+               DISPLAY 'FECHA HASTA YYYYMMDD'
+               ACCEPT WS-F-ING-HASTA
+               MOVE WS-F-ING-DESDE TO F-ING
+               START EMPLEADO KEY IS NOT LESS THAN F-ING
+                   INVALID KEY MOVE 1 TO WS-FLAGDT
+               END-START
+           END-IF.
            PERFORM 301-DATE UNTIL WS-FLAGDT = 1.
 
+      *Posiciona con START en F-ING DESDE y avanza con READ NEXT
+      *hasta que la llave rebasa F-ING HASTA (soporta rango).
            301-DATE.
-           READ EMPLEADO AT END MOVE 1 TO WS-FLAGDT
-           CLOSE EMPLEADO PERFORM 100-MENU
-           NOT AT END
-           IF WS-F-ING EQUAL F-ING
-               DISPLAY REG-EMPL.
+           READ EMPLEADO NEXT RECORD
+               AT END
+                   CLOSE EMPLEADO
+                   MOVE 1 TO WS-FLAGDT
+                   PERFORM 100-MENU
+               NOT AT END
+                   IF F-ING > WS-F-ING-HASTA
+                       CLOSE EMPLEADO
+                       MOVE 1 TO WS-FLAGDT
+                       PERFORM 100-MENU
+                   ELSE
+                       IF EMP-STATUS NOT = 'I'
+                           DISPLAY REG-EMPL
+                       END-IF
+                   END-IF
+           END-READ.
+************************************************************************
+           COPY EMPCHKLKUP.
+           COPY EXCLKUP.
 ************************************************************************
