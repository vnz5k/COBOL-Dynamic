@@ -0,0 +1,169 @@
+      *********************************************************
+      *PROGRAMA - AUMENTO MASIVO POR LOTE. RECORRE EMPLEADO,   *
+      *FILTRA POR TABULADOR (ID-TAB-S) O DEPARTAMENTO (CLV-DEP)*
+      *Y APLICA UN AUMENTO (MONTO FIJO O PORCENTAJE) A SUE-MEN *
+      *DE CADA REGISTRO QUE COINCIDE, EN UNA SOLA CORRIDA, EN  *
+      *VEZ DE EDITAR UNO POR UNO CON 500-EDIT.                 *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DYN-RAISE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADO ASSIGN TO WS-DYN-PATH
+           ORGANIZATION  IS  INDEXED
+           RECORD KEY IS ID-EMPL
+           ALTERNATE RECORD KEY NOM-DEP  WITH DUPLICATES
+           ALTERNATE RECORD KEY NOM-EMPL WITH DUPLICATES
+           ALTERNATE RECORD KEY CLV-DEP WITH DUPLICATES
+           ALTERNATE RECORD KEY F-ING WITH DUPLICATES
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-EMP-STATUS.
+           COPY AUDITFILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADO.
+       01 REG-EMPL.
+           05 ID-EMPL                  PIC 9(06).
+           05 NOM-EMPL                 PIC X(30).
+           05 CLV-DEP                  PIC 9.
+           05 NOM-DEP                  PIC X(20).
+           05 ID-TAB-S                 PIC A.
+           05 SUE-MEN                  PIC 9(05).
+           05 F-ING                    PIC X(08).
+           05 EMP-STATUS               PIC X.
+           05 TERM-REASON               PIC X.
+           05 TERM-FECHA                PIC X(08).
+           05 REHIRE-FECHA              PIC X(08).
+           05 REHIRE-ID-ORIG            PIC 9(06).
+           05 TELEFONO                   PIC X(12).
+           05 EMAIL                      PIC X(30).
+           05 TIPO-PAGO                  PIC X.
+           05 HORAS-TRAB                 PIC 9(03)V99.
+           05 TARIFA-HORA                PIC 9(03)V99.
+           05 HORAS-EXTRA                PIC 9(03)V99.
+           05 TARIFA-EXTRA               PIC 9(03)V99.
+           05 YTD-SUE                    PIC 9(08).
+
+           COPY AUDITFD.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS                PIC X(02).
+           COPY DYNSTAT.
+           COPY AUDITSTAT.
+       01 WS-FLAG                      PIC 9 VALUE 0.
+
+      *CRITERIO DE FILTRO: T = TABULADOR (ID-TAB-S), D = DEPTO (CLV-DEP).
+       01 WS-CRITERIO                  PIC X.
+       01 WS-TAB-S                     PIC A.
+       01 WS-CLV-DEP                   PIC 9.
+
+      *TIPO DE AUMENTO: M = MONTO FIJO, P = PORCENTAJE.
+       01 WS-TIPO                      PIC X.
+       01 WS-MONTO                     PIC 9(05).
+       01 WS-PCT                       PIC 9V999.
+
+       01 WS-SUE-VIEJO                 PIC 9(05).
+       01 WS-SUE-NUEVO                 PIC 9(05).
+       01 WS-CONTADOR                  PIC 9(05) VALUE 0.
+       01 WS-MATCH                     PIC X.
+
+       01 SEP.
+           05 FILLER                   PIC X(79) VALUE ALL '-'.
+
+       PROCEDURE DIVISION.
+       001-INI.
+           DISPLAY SEP.
+           DISPLAY '     AUMENTO MASIVO POR TABULADOR O DEPARTAMENTO'.
+           DISPLAY SEP.
+           PERFORM 100-PARAMETROS.
+           MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH.
+           DISPLAY 'DYN_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DYN-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-DYN-PATH = SPACES
+               MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH
+           END-IF.
+           OPEN I-O EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
+           PERFORM 200-PROCESA UNTIL WS-FLAG = 1.
+           CLOSE EMPLEADO.
+           DISPLAY SEP.
+           DISPLAY 'TOTAL DE AUMENTOS APLICADOS: ' WS-CONTADOR.
+           DISPLAY SEP.
+           STOP RUN.
+
+           100-PARAMETROS.
+               DISPLAY 'FILTRAR POR TABULADOR(T) O DEPARTAMENTO(D)'
+                   ACCEPT WS-CRITERIO.
+               IF WS-CRITERIO = 'T'
+                   DISPLAY 'TABULADOR (ID-TAB-S)' ACCEPT WS-TAB-S
+               ELSE
+                   DISPLAY 'CODIGO DE DEPARTAMENTO (CLV-DEP)'
+                       ACCEPT WS-CLV-DEP
+               END-IF.
+               DISPLAY 'TIPO DE AUMENTO: MONTO(M) O PORCENTAJE(P)'
+                   ACCEPT WS-TIPO.
+               IF WS-TIPO = 'M'
+                   DISPLAY 'MONTO A AUMENTAR' ACCEPT WS-MONTO
+               ELSE
+                   DISPLAY 'PORCENTAJE A AUMENTAR (EJ. 0.100 = 10%)'
+                       ACCEPT WS-PCT
+               END-IF.
+
+           200-PROCESA.
+               READ EMPLEADO NEXT RECORD
+                   AT END MOVE 1 TO WS-FLAG
+                   NOT AT END
+                       PERFORM 300-COINCIDE
+                       IF EMP-STATUS NOT = 'I' AND WS-MATCH = 'S'
+                           IF TIPO-PAGO = 'M'
+                               PERFORM 400-APLICA-AUMENTO
+                           ELSE
+                               DISPLAY ID-EMPL ' ' NOM-EMPL
+                                   ' ES POR HORA, NO SE AJUSTA SUE-MEN'
+                           END-IF
+                       END-IF
+               END-READ.
+
+      *EVALUA SI EL REGISTRO ACTUAL CUMPLE EL CRITERIO CAPTURADO.
+           300-COINCIDE.
+               MOVE 'N' TO WS-MATCH
+               IF WS-CRITERIO = 'T'
+                   IF ID-TAB-S = WS-TAB-S
+                       MOVE 'S' TO WS-MATCH
+                   END-IF
+               ELSE
+                   IF CLV-DEP = WS-CLV-DEP
+                       MOVE 'S' TO WS-MATCH
+                   END-IF
+               END-IF.
+
+           400-APLICA-AUMENTO.
+               MOVE SUE-MEN TO WS-SUE-VIEJO
+               IF WS-TIPO = 'M'
+                   COMPUTE WS-SUE-NUEVO = WS-SUE-VIEJO + WS-MONTO
+               ELSE
+                   COMPUTE WS-SUE-NUEVO ROUNDED =
+                       WS-SUE-VIEJO + (WS-SUE-VIEJO * WS-PCT)
+               END-IF
+               MOVE WS-SUE-NUEVO TO SUE-MEN
+               REWRITE REG-EMPL
+               PERFORM 990-CHK-EMP-STATUS
+               DISPLAY ID-EMPL ' ' NOM-EMPL ' SUELDO ' WS-SUE-VIEJO
+                   ' -> ' WS-SUE-NUEVO
+               MOVE 'DYNRAISE' TO WS-AUD-PROGRAMA
+               MOVE 'E' TO WS-AUD-OPER
+               MOVE SPACES TO WS-AUD-OPER-ID
+               MOVE CLV-DEP TO WS-AUD-CLV-DEP-ANT
+               MOVE CLV-DEP TO WS-AUD-CLV-DEP-NVO
+               MOVE WS-SUE-VIEJO TO WS-AUD-SUE-MEN-ANT
+               MOVE SUE-MEN TO WS-AUD-SUE-MEN-NVO
+               PERFORM 903-AUDITORIA
+               ADD 1 TO WS-CONTADOR.
+
+           COPY AUDITLKUP.
+           COPY EMPCHKLKUP.
