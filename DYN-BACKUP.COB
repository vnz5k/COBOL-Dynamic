@@ -0,0 +1,120 @@
+      *********************************************************
+      *PROGRAMA - RESPALDO DEL MAESTRO DE EMPLEADOS ANTES DE   *
+      *CORRER SESIONES QUE HAGAN DELETE/REWRITE (DYN-EDIT,     *
+      *DYN-MAST 300-DEL/500-EDIT). COPIA CADA REG-EMPL A UN    *
+      *ARCHIVO PLANO CON FECHA/HORA DE CORRIDA PARA TENER UN   *
+      *PUNTO DE RESTAURACION DEL MISMO DIA.                    *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DYN-BACKUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADO ASSIGN TO WS-DYN-PATH
+           ORGANIZATION  IS  INDEXED
+           RECORD KEY IS ID-EMPL
+           ALTERNATE RECORD KEY NOM-DEP  WITH DUPLICATES
+           ALTERNATE RECORD KEY NOM-EMPL WITH DUPLICATES
+           ALTERNATE RECORD KEY CLV-DEP WITH DUPLICATES
+           ALTERNATE RECORD KEY F-ING WITH DUPLICATES
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT EMP-BAK ASSIGN TO WS-EMPBAK-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BAK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADO.
+       01 REG-EMPL.
+           05 ID-EMPL                  PIC 9(06).
+           05 NOM-EMPL                 PIC X(30).
+           05 CLV-DEP                  PIC 9.
+           05 NOM-DEP                  PIC X(20).
+           05 ID-TAB-S                 PIC A.
+           05 SUE-MEN                  PIC 9(05).
+           05 F-ING                    PIC X(08).
+           05 EMP-STATUS               PIC X.
+           05 TERM-REASON               PIC X.
+           05 TERM-FECHA                PIC X(08).
+           05 REHIRE-FECHA              PIC X(08).
+           05 REHIRE-ID-ORIG            PIC 9(06).
+           05 TELEFONO                   PIC X(12).
+           05 EMAIL                      PIC X(30).
+           05 TIPO-PAGO                  PIC X.
+           05 HORAS-TRAB                 PIC 9(03)V99.
+           05 TARIFA-HORA                PIC 9(03)V99.
+           05 HORAS-EXTRA                PIC 9(03)V99.
+           05 TARIFA-EXTRA               PIC 9(03)V99.
+           05 YTD-SUE                    PIC 9(08).
+
+       FD EMP-BAK.
+       01 BAK-REC                      PIC X(166).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS                PIC X(02).
+           COPY DYNSTAT.
+       01 WS-BAK-STATUS                PIC X(02).
+       01 WS-EMPBAK-PATH-DFLT          PIC X(80) VALUE
+               'C:\Users\pc\Desktop\S\DYNBAK.TXT'.
+       01 WS-EMPBAK-PATH               PIC X(80).
+       01 WS-FLAG                      PIC 9 VALUE 0.
+       01 WS-REC-COUNT                 PIC 9(06) VALUE 0.
+       01 WS-HOY                       PIC 9(08).
+       01 WS-HORA                      PIC 9(08).
+
+       01 WS-BAK-HDR.
+           05 FILLER                   PIC X(20)
+               VALUE 'RESPALDO DYN.TXT '.
+           05 WS-H-FECHA                PIC 9(08).
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 WS-H-HORA                 PIC 9(08).
+
+       PROCEDURE DIVISION.
+       001-INI.
+           ACCEPT WS-HOY FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA FROM TIME.
+           MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH.
+           DISPLAY 'DYN_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DYN-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-DYN-PATH = SPACES
+               MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH
+           END-IF.
+           OPEN INPUT EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
+           MOVE WS-EMPBAK-PATH-DFLT TO WS-EMPBAK-PATH.
+           DISPLAY 'EMPBAK_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-EMPBAK-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-EMPBAK-PATH = SPACES
+               MOVE WS-EMPBAK-PATH-DFLT TO WS-EMPBAK-PATH
+           END-IF.
+           OPEN OUTPUT EMP-BAK.
+           IF WS-BAK-STATUS NOT = '00'
+               DISPLAY 'ERROR DE ARCHIVO EMP-BAK. FILE STATUS: '
+                   WS-BAK-STATUS
+           END-IF.
+           MOVE WS-HOY TO WS-H-FECHA.
+           MOVE WS-HORA TO WS-H-HORA.
+           MOVE WS-BAK-HDR TO BAK-REC.
+           WRITE BAK-REC.
+           PERFORM 100-PROCESO UNTIL WS-FLAG = 1.
+           CLOSE EMPLEADO.
+           CLOSE EMP-BAK.
+           DISPLAY 'RESPALDO GENERADO: ' WS-REC-COUNT ' REGISTROS'.
+           STOP RUN.
+
+           100-PROCESO.
+               READ EMPLEADO NEXT RECORD
+               AT END MOVE 1 TO WS-FLAG
+               NOT AT END
+                   MOVE SPACES TO BAK-REC
+                   MOVE REG-EMPL TO BAK-REC
+                   WRITE BAK-REC
+                   ADD 1 TO WS-REC-COUNT
+               END-READ.
+
+           COPY EMPCHKLKUP.
