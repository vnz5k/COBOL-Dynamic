@@ -0,0 +1,244 @@
+      *********************************************************
+      *PROGRAMA - VERIFICACION DE INTEGRIDAD DE INDICES. RECORRE*
+      *EMPLEADO POR SU LLAVE PRIMARIA Y POR CADA LLAVE ALTERNA  *
+      *(NOM-DEP, NOM-EMPL, CLV-DEP, F-ING) Y COMPARA EL TOTAL DE*
+      *REGISTROS VISTO EN CADA RECORRIDO CONTRA EL TOTAL         *
+      *PRIMARIO, ADEMAS DE VERIFICAR QUE CADA LLAVE ALTERNA SE  *
+      *LEA EN ORDEN ASCENDENTE. UN CONTEO QUE NO COINCIDE O UN  *
+      *VALOR FUERA DE ORDEN INDICA QUE ESE INDICE QUEDO          *
+      *DESINCRONIZADO DEL MAESTRO (POR EJEMPLO TRAS UN CIERRE    *
+      *NO CONTROLADO) Y NECESITA RECONSTRUIRSE.                  *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DYN-IDXCHK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADO ASSIGN TO WS-DYN-PATH
+           ORGANIZATION  IS  INDEXED
+           RECORD KEY IS ID-EMPL
+           ALTERNATE RECORD KEY NOM-DEP  WITH DUPLICATES
+           ALTERNATE RECORD KEY NOM-EMPL WITH DUPLICATES
+           ALTERNATE RECORD KEY CLV-DEP WITH DUPLICATES
+           ALTERNATE RECORD KEY F-ING WITH DUPLICATES
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-EMP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADO.
+       01 REG-EMPL.
+           05 ID-EMPL                  PIC 9(06).
+           05 NOM-EMPL                 PIC X(30).
+           05 CLV-DEP                  PIC 9.
+           05 NOM-DEP                  PIC X(20).
+           05 ID-TAB-S                 PIC A.
+           05 SUE-MEN                  PIC 9(05).
+           05 F-ING                    PIC X(08).
+           05 EMP-STATUS               PIC X.
+           05 TERM-REASON               PIC X.
+           05 TERM-FECHA                PIC X(08).
+           05 REHIRE-FECHA              PIC X(08).
+           05 REHIRE-ID-ORIG            PIC 9(06).
+           05 TELEFONO                   PIC X(12).
+           05 EMAIL                      PIC X(30).
+           05 TIPO-PAGO                  PIC X.
+           05 HORAS-TRAB                 PIC 9(03)V99.
+           05 TARIFA-HORA                PIC 9(03)V99.
+           05 HORAS-EXTRA                PIC 9(03)V99.
+           05 TARIFA-EXTRA               PIC 9(03)V99.
+           05 YTD-SUE                    PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS                PIC X(02).
+           COPY DYNSTAT.
+       01 WS-FLAG                      PIC 9 VALUE 0.
+
+       01 WS-COUNT-PRIM                PIC 9(06) VALUE 0.
+       01 WS-COUNT-ALT                 PIC 9(06) VALUE 0.
+       01 WS-ALT-NOMBRE                PIC X(10).
+       01 WS-MISMATCH-COUNT            PIC 9(03) VALUE 0.
+       01 WS-ORDEN-COUNT               PIC 9(03) VALUE 0.
+
+       01 WS-PREV-NOM-DEP               PIC X(20).
+       01 WS-PREV-NOM-EMPL              PIC X(30).
+       01 WS-PREV-CLV-DEP               PIC 9.
+       01 WS-PREV-F-ING                 PIC X(08).
+
+       01 SEP.
+           05 FILLER                   PIC X(79) VALUE ALL '-'.
+
+       PROCEDURE DIVISION.
+       001-INI.
+           DISPLAY SEP.
+           DISPLAY '     VERIFICACION DE INTEGRIDAD DE INDICES'.
+           DISPLAY SEP.
+           MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH.
+           DISPLAY 'DYN_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DYN-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-DYN-PATH = SPACES
+               MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH
+           END-IF.
+           OPEN INPUT EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
+           PERFORM 100-CUENTA-PRIMARIA.
+           DISPLAY 'TOTAL POR LLAVE PRIMARIA (ID-EMPL): ' WS-COUNT-PRIM.
+           DISPLAY SEP.
+           PERFORM 200-CUENTA-NOMDEP.
+           PERFORM 300-CUENTA-NOMEMPL.
+           PERFORM 400-CUENTA-CLVDEP.
+           PERFORM 500-CUENTA-FING.
+           CLOSE EMPLEADO.
+           DISPLAY SEP.
+           IF WS-MISMATCH-COUNT = 0 AND WS-ORDEN-COUNT = 0
+               DISPLAY 'TODOS LOS INDICES CONSISTENTES CON EL MAESTRO.'
+           ELSE
+               DISPLAY 'INDICES CON PROBLEMAS DETECTADOS: '
+                   WS-MISMATCH-COUNT ' CONTEO(S), '
+                   WS-ORDEN-COUNT ' FUERA DE ORDEN.'
+           END-IF.
+           DISPLAY SEP.
+           STOP RUN.
+
+      *RECORRE LA LLAVE PRIMARIA (ORDEN POR DEFECTO AL ABRIR) Y
+      *CUENTA CADA REGISTRO PARA TENER UN TOTAL DE REFERENCIA.
+           100-CUENTA-PRIMARIA.
+               MOVE 0 TO WS-COUNT-PRIM
+               MOVE 0 TO WS-FLAG
+               PERFORM 101-LEER-PRIMARIA UNTIL WS-FLAG = 1.
+
+           101-LEER-PRIMARIA.
+               READ EMPLEADO NEXT RECORD
+                   AT END MOVE 1 TO WS-FLAG
+                   NOT AT END ADD 1 TO WS-COUNT-PRIM
+               END-READ.
+
+      *RECORRE LA LLAVE ALTERNA NOM-DEP DESDE EL PRINCIPIO,
+      *CONTANDO REGISTROS Y VERIFICANDO ORDEN ASCENDENTE.
+           200-CUENTA-NOMDEP.
+               MOVE 0 TO WS-COUNT-ALT
+               MOVE 0 TO WS-FLAG
+               MOVE LOW-VALUES TO NOM-DEP
+               MOVE LOW-VALUES TO WS-PREV-NOM-DEP
+               START EMPLEADO KEY IS NOT LESS THAN NOM-DEP
+                   INVALID KEY MOVE 1 TO WS-FLAG
+               END-START
+               PERFORM 201-LEER-NOMDEP UNTIL WS-FLAG = 1
+               MOVE 'NOM-DEP' TO WS-ALT-NOMBRE
+               PERFORM 900-COMPARA-CONTEO.
+
+           201-LEER-NOMDEP.
+               READ EMPLEADO NEXT RECORD
+                   AT END MOVE 1 TO WS-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-COUNT-ALT
+                       IF NOM-DEP < WS-PREV-NOM-DEP
+                           DISPLAY 'NOM-DEP FUERA DE ORDEN EN ID: '
+                               ID-EMPL
+                           ADD 1 TO WS-ORDEN-COUNT
+                       ELSE
+                           MOVE NOM-DEP TO WS-PREV-NOM-DEP
+                       END-IF
+               END-READ.
+
+      *RECORRE LA LLAVE ALTERNA NOM-EMPL DESDE EL PRINCIPIO,
+      *CONTANDO REGISTROS Y VERIFICANDO ORDEN ASCENDENTE.
+           300-CUENTA-NOMEMPL.
+               MOVE 0 TO WS-COUNT-ALT
+               MOVE 0 TO WS-FLAG
+               MOVE LOW-VALUES TO NOM-EMPL
+               MOVE LOW-VALUES TO WS-PREV-NOM-EMPL
+               START EMPLEADO KEY IS NOT LESS THAN NOM-EMPL
+                   INVALID KEY MOVE 1 TO WS-FLAG
+               END-START
+               PERFORM 301-LEER-NOMEMPL UNTIL WS-FLAG = 1
+               MOVE 'NOM-EMPL' TO WS-ALT-NOMBRE
+               PERFORM 900-COMPARA-CONTEO.
+
+           301-LEER-NOMEMPL.
+               READ EMPLEADO NEXT RECORD
+                   AT END MOVE 1 TO WS-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-COUNT-ALT
+                       IF NOM-EMPL < WS-PREV-NOM-EMPL
+                           DISPLAY 'NOM-EMPL FUERA DE ORDEN EN ID: '
+                               ID-EMPL
+                           ADD 1 TO WS-ORDEN-COUNT
+                       ELSE
+                           MOVE NOM-EMPL TO WS-PREV-NOM-EMPL
+                       END-IF
+               END-READ.
+
+      *RECORRE LA LLAVE ALTERNA CLV-DEP DESDE EL PRINCIPIO,
+      *CONTANDO REGISTROS Y VERIFICANDO ORDEN ASCENDENTE.
+           400-CUENTA-CLVDEP.
+               MOVE 0 TO WS-COUNT-ALT
+               MOVE 0 TO WS-FLAG
+               MOVE 0 TO CLV-DEP
+               MOVE 0 TO WS-PREV-CLV-DEP
+               START EMPLEADO KEY IS NOT LESS THAN CLV-DEP
+                   INVALID KEY MOVE 1 TO WS-FLAG
+               END-START
+               PERFORM 401-LEER-CLVDEP UNTIL WS-FLAG = 1
+               MOVE 'CLV-DEP' TO WS-ALT-NOMBRE
+               PERFORM 900-COMPARA-CONTEO.
+
+           401-LEER-CLVDEP.
+               READ EMPLEADO NEXT RECORD
+                   AT END MOVE 1 TO WS-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-COUNT-ALT
+                       IF CLV-DEP < WS-PREV-CLV-DEP
+                           DISPLAY 'CLV-DEP FUERA DE ORDEN EN ID: '
+                               ID-EMPL
+                           ADD 1 TO WS-ORDEN-COUNT
+                       ELSE
+                           MOVE CLV-DEP TO WS-PREV-CLV-DEP
+                       END-IF
+               END-READ.
+
+      *RECORRE LA LLAVE ALTERNA F-ING DESDE EL PRINCIPIO,
+      *CONTANDO REGISTROS Y VERIFICANDO ORDEN ASCENDENTE.
+           500-CUENTA-FING.
+               MOVE 0 TO WS-COUNT-ALT
+               MOVE 0 TO WS-FLAG
+               MOVE LOW-VALUES TO F-ING
+               MOVE LOW-VALUES TO WS-PREV-F-ING
+               START EMPLEADO KEY IS NOT LESS THAN F-ING
+                   INVALID KEY MOVE 1 TO WS-FLAG
+               END-START
+               PERFORM 501-LEER-FING UNTIL WS-FLAG = 1
+               MOVE 'F-ING' TO WS-ALT-NOMBRE
+               PERFORM 900-COMPARA-CONTEO.
+
+           501-LEER-FING.
+               READ EMPLEADO NEXT RECORD
+                   AT END MOVE 1 TO WS-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-COUNT-ALT
+                       IF F-ING < WS-PREV-F-ING
+                           DISPLAY 'F-ING FUERA DE ORDEN EN ID: '
+                               ID-EMPL
+                           ADD 1 TO WS-ORDEN-COUNT
+                       ELSE
+                           MOVE F-ING TO WS-PREV-F-ING
+                       END-IF
+               END-READ.
+
+      *COMPARA EL TOTAL VISTO POR LA LLAVE ALTERNA CONTRA EL TOTAL
+      *PRIMARIO; SI DIFIEREN, ESA LLAVE TIENE ENTRADAS HUERFANAS O
+      *FALTANTES RESPECTO AL MAESTRO.
+           900-COMPARA-CONTEO.
+               DISPLAY 'TOTAL POR LLAVE ' WS-ALT-NOMBRE ': '
+                   WS-COUNT-ALT.
+               IF WS-COUNT-ALT NOT = WS-COUNT-PRIM
+                   DISPLAY '  *** NO COINCIDE CON EL TOTAL PRIMARIO ('
+                       WS-COUNT-PRIM ') - INDICE ' WS-ALT-NOMBRE
+                       ' DESINCRONIZADO ***'
+                   ADD 1 TO WS-MISMATCH-COUNT
+               END-IF.
+
+           COPY EMPCHKLKUP.
