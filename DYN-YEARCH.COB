@@ -0,0 +1,142 @@
+      *********************************************************
+      *PROGRAMA - ARCHIVO/PURGA DE FIN DE ANO. RECORRE EMPLEADO*
+      *Y, PARA CADA REGISTRO INACTIVO (EMP-STATUS = 'I') CUYA   *
+      *TERM-FECHA SEA ANTERIOR AL CORTE CAPTURADO, LO ESCRIBE   *
+      *EN UN ARCHIVO DE ARCHIVO HISTORICO FECHADO (ARCH-AAAAMMDD)*
+      *Y LO ELIMINA DEL MAESTRO VIVO CON DELETE, PARA QUE EL    *
+      *ARCHIVO INDEXADO NO CREZCA INDEFINIDAMENTE.              *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DYN-YEARCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADO ASSIGN TO WS-DYN-PATH
+           ORGANIZATION  IS  INDEXED
+           RECORD KEY IS ID-EMPL
+           ALTERNATE RECORD KEY NOM-DEP  WITH DUPLICATES
+           ALTERNATE RECORD KEY NOM-EMPL WITH DUPLICATES
+           ALTERNATE RECORD KEY CLV-DEP WITH DUPLICATES
+           ALTERNATE RECORD KEY F-ING WITH DUPLICATES
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT EMP-ARCH ASSIGN TO WS-ARCH-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ARCH-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADO.
+       01 REG-EMPL.
+           05 ID-EMPL                  PIC 9(06).
+           05 NOM-EMPL                 PIC X(30).
+           05 CLV-DEP                  PIC 9.
+           05 NOM-DEP                  PIC X(20).
+           05 ID-TAB-S                 PIC A.
+           05 SUE-MEN                  PIC 9(05).
+           05 F-ING                    PIC X(08).
+           05 EMP-STATUS               PIC X.
+           05 TERM-REASON               PIC X.
+           05 TERM-FECHA                PIC X(08).
+           05 REHIRE-FECHA              PIC X(08).
+           05 REHIRE-ID-ORIG            PIC 9(06).
+           05 TELEFONO                   PIC X(12).
+           05 EMAIL                      PIC X(30).
+           05 TIPO-PAGO                  PIC X.
+           05 HORAS-TRAB                 PIC 9(03)V99.
+           05 TARIFA-HORA                PIC 9(03)V99.
+           05 HORAS-EXTRA                PIC 9(03)V99.
+           05 TARIFA-EXTRA               PIC 9(03)V99.
+           05 YTD-SUE                    PIC 9(08).
+
+       FD EMP-ARCH.
+       01 ARCH-REC                     PIC X(180).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS                PIC X(02).
+           COPY DYNSTAT.
+       01 WS-ARCH-STATUS               PIC X(02).
+       01 WS-FLAG                      PIC 9 VALUE 0.
+       01 WS-REC-COUNT                 PIC 9(06) VALUE 0.
+
+      *NOMBRE DE ARCHIVO HISTORICO FECHADO CON LA FECHA DE CORRIDA.
+       01 WS-HOY                       PIC 9(08).
+       01 WS-ARCHDIR-PATH-DFLT         PIC X(28) VALUE
+               'C:\Users\pc\Desktop\S\ARCH-'.
+       01 WS-ARCH-PATH.
+           05 WS-ARCH-DIR              PIC X(28).
+           05 WS-ARCH-FECHA            PIC 9(08).
+           05 FILLER PIC X(04) VALUE '.TXT'.
+
+      *FECHA DE CORTE CAPTURADA: SE ARCHIVA TODO INACTIVO CON
+      *TERM-FECHA ANTERIOR A ESTA FECHA (CONFIGURABLE EN CADA CORRIDA).
+       01 WS-CORTE                     PIC 9(08).
+
+       01 SEP.
+           05 FILLER                   PIC X(79) VALUE ALL '-'.
+
+       PROCEDURE DIVISION.
+       001-INI.
+           ACCEPT WS-HOY FROM DATE YYYYMMDD.
+           MOVE WS-ARCHDIR-PATH-DFLT TO WS-ARCH-DIR.
+           DISPLAY 'ARCHDIR_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ARCH-DIR FROM ENVIRONMENT-VALUE.
+           IF WS-ARCH-DIR = SPACES
+               MOVE WS-ARCHDIR-PATH-DFLT TO WS-ARCH-DIR
+           END-IF.
+           MOVE WS-HOY TO WS-ARCH-FECHA.
+           DISPLAY SEP.
+           DISPLAY '     ARCHIVO / PURGA DE FIN DE ANO'.
+           DISPLAY 'FECHA DE CORTE (YYYYMMDD) - SE ARCHIVA TODO'.
+           DISPLAY 'INACTIVO CON BAJA ANTERIOR A ESTA FECHA:'.
+           ACCEPT WS-CORTE.
+           DISPLAY SEP.
+           MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH.
+           DISPLAY 'DYN_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DYN-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-DYN-PATH = SPACES
+               MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH
+           END-IF.
+           OPEN I-O EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
+           OPEN OUTPUT EMP-ARCH.
+           IF WS-ARCH-STATUS NOT = '00'
+               DISPLAY 'ERROR DE ARCHIVO EMP-ARCH. FILE STATUS: '
+                   WS-ARCH-STATUS
+           END-IF.
+           PERFORM 100-PROCESA UNTIL WS-FLAG = 1.
+           CLOSE EMPLEADO.
+           CLOSE EMP-ARCH.
+           DISPLAY SEP.
+           DISPLAY 'TOTAL DE REGISTROS ARCHIVADOS: ' WS-REC-COUNT.
+           DISPLAY 'ARCHIVO GENERADO: ' WS-ARCH-PATH.
+           DISPLAY SEP.
+           STOP RUN.
+
+      *SOLO ARCHIVA INACTIVOS CON BAJA ANTERIOR AL CORTE; LOS DEMAS
+      *(ACTIVOS O INACTIVOS RECIENTES) SE QUEDAN EN EL MAESTRO VIVO.
+           100-PROCESA.
+               READ EMPLEADO NEXT RECORD
+                   AT END MOVE 1 TO WS-FLAG
+                   NOT AT END
+                       IF EMP-STATUS = 'I' AND TERM-FECHA IS NUMERIC
+                           AND TERM-FECHA < WS-CORTE
+                           PERFORM 200-ARCHIVA
+                       END-IF
+               END-READ.
+
+           200-ARCHIVA.
+               MOVE SPACES TO ARCH-REC
+               MOVE REG-EMPL TO ARCH-REC
+               WRITE ARCH-REC
+               DELETE EMPLEADO
+                   INVALID KEY
+                       DISPLAY 'ERROR AL ELIMINAR ID: ' ID-EMPL
+               END-DELETE
+               ADD 1 TO WS-REC-COUNT.
+
+           COPY EMPCHKLKUP.
