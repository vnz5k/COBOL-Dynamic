@@ -0,0 +1,138 @@
+      *********************************************************
+      *PROGRAMA - REPORTE DE ANIVERSARIOS DE ANTIGUEDAD        *
+      *CALCULA ANOS DE SERVICIO DESDE F-ING Y LISTA A QUIENES  *
+      *CUMPLEN ANIVERSARIO EN LOS PROXIMOS 30 DIAS PARA        *
+      *TRAMITAR AUMENTOS POR ESCALON A TIEMPO.                 *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DYN-ANNIV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADO ASSIGN TO WS-DYN-PATH
+           ORGANIZATION  IS  INDEXED
+           RECORD KEY IS ID-EMPL
+           ALTERNATE RECORD KEY NOM-DEP  WITH DUPLICATES
+           ALTERNATE RECORD KEY NOM-EMPL WITH DUPLICATES
+           ALTERNATE RECORD KEY CLV-DEP WITH DUPLICATES
+           ALTERNATE RECORD KEY F-ING WITH DUPLICATES
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-EMP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADO.
+       01 REG-EMPL.
+           05 ID-EMPL                  PIC 9(06).
+           05 NOM-EMPL                 PIC X(30).
+           05 CLV-DEP                  PIC 9.
+           05 NOM-DEP                  PIC X(20).
+           05 ID-TAB-S                 PIC A.
+           05 SUE-MEN                  PIC 9(05).
+           05 F-ING                    PIC X(08).
+           05 EMP-STATUS               PIC X.
+           05 TERM-REASON               PIC X.
+           05 TERM-FECHA                PIC X(08).
+           05 REHIRE-FECHA              PIC X(08).
+           05 REHIRE-ID-ORIG            PIC 9(06).
+           05 TELEFONO                   PIC X(12).
+           05 EMAIL                      PIC X(30).
+           05 TIPO-PAGO                  PIC X.
+           05 HORAS-TRAB                 PIC 9(03)V99.
+           05 TARIFA-HORA                PIC 9(03)V99.
+           05 HORAS-EXTRA                PIC 9(03)V99.
+           05 TARIFA-EXTRA               PIC 9(03)V99.
+           05 YTD-SUE                    PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS                PIC X(02).
+           COPY DYNSTAT.
+       01 WS-FLAG                      PIC 9 VALUE 0.
+       01 WS-HOY                       PIC 9(08).
+       01 WS-HOY-JUL                   PIC 9(08).
+
+       01 WS-F-ING-N                   PIC 9(08).
+       01 WS-F-ING-JUL                 PIC 9(08).
+       01 WS-ANIV                      PIC 9(08).
+       01 WS-ANIV-JUL                  PIC 9(08).
+       01 WS-DIAS-FALTAN               PIC S9(05).
+       01 WS-ANOS-SERVICIO             PIC 9(03).
+
+       01 WS-CHK-YYYY                  PIC 9(04).
+       01 WS-CHK-MMDD                  PIC 9(04).
+       01 WS-HOY-YYYY                  PIC 9(04).
+
+       01 WS-CONTADOR                  PIC 9(05) VALUE 0.
+
+       01 SEP.
+           05 FILLER                   PIC X(79) VALUE ALL '-'.
+
+       PROCEDURE DIVISION.
+       001-INI.
+           ACCEPT WS-HOY FROM DATE YYYYMMDD.
+           MOVE WS-HOY(1:4) TO WS-HOY-YYYY.
+           COMPUTE WS-HOY-JUL = FUNCTION INTEGER-OF-DATE(WS-HOY).
+           MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH.
+           DISPLAY 'DYN_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DYN-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-DYN-PATH = SPACES
+               MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH
+           END-IF.
+           OPEN INPUT EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
+           DISPLAY SEP.
+           DISPLAY '     REPORTE DE ANIVERSARIOS DE ANTIGUEDAD'.
+           DISPLAY '     FECHA DE CORRIDA: ' WS-HOY.
+           DISPLAY SEP.
+           PERFORM 100-PROCESA UNTIL WS-FLAG = 1.
+           CLOSE EMPLEADO.
+           DISPLAY SEP.
+           DISPLAY 'TOTAL DE ANIVERSARIOS EN 30 DIAS: ' WS-CONTADOR.
+           DISPLAY SEP.
+           STOP RUN.
+
+           100-PROCESA.
+               READ EMPLEADO NEXT RECORD
+                   AT END MOVE 1 TO WS-FLAG
+                   NOT AT END
+                       IF EMP-STATUS NOT = 'I' AND F-ING IS NUMERIC
+                           PERFORM 200-CALCULA-ANIV
+                       END-IF
+               END-READ.
+
+      *Calcula el aniversario mas proximo (este ano o el que sigue)
+      *y compara contra hoy usando FUNCTION INTEGER-OF-DATE.
+           200-CALCULA-ANIV.
+               MOVE F-ING TO WS-F-ING-N
+               COMPUTE WS-F-ING-JUL =
+                   FUNCTION INTEGER-OF-DATE(WS-F-ING-N)
+               MOVE F-ING(1:4) TO WS-CHK-YYYY
+               MOVE F-ING(5:4) TO WS-CHK-MMDD
+               STRING WS-HOY-YYYY WS-CHK-MMDD DELIMITED BY SIZE
+                   INTO WS-ANIV
+               COMPUTE WS-ANIV-JUL = FUNCTION INTEGER-OF-DATE(WS-ANIV)
+               IF WS-ANIV-JUL < WS-HOY-JUL
+                   ADD 1 TO WS-HOY-YYYY
+                   STRING WS-HOY-YYYY WS-CHK-MMDD DELIMITED BY SIZE
+                       INTO WS-ANIV
+                   COMPUTE WS-ANIV-JUL =
+                       FUNCTION INTEGER-OF-DATE(WS-ANIV)
+                   SUBTRACT 1 FROM WS-HOY-YYYY
+               END-IF
+               COMPUTE WS-DIAS-FALTAN = WS-ANIV-JUL - WS-HOY-JUL
+               IF WS-DIAS-FALTAN >= 0 AND WS-DIAS-FALTAN <= 30
+                   COMPUTE WS-ANOS-SERVICIO =
+                       (WS-HOY-JUL - WS-F-ING-JUL) / 365
+                   IF WS-ANIV-JUL = WS-F-ING-JUL
+                       ADD 1 TO WS-ANOS-SERVICIO
+                   END-IF
+                   DISPLAY ID-EMPL ' ' NOM-EMPL ' ANIVERSARIO: ' WS-ANIV
+                       ' EN ' WS-DIAS-FALTAN ' DIAS, ANOS: '
+                       WS-ANOS-SERVICIO
+                   ADD 1 TO WS-CONTADOR
+               END-IF.
+
+           COPY EMPCHKLKUP.
