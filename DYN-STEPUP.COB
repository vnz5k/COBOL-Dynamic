@@ -0,0 +1,143 @@
+      *********************************************************
+      *PROGRAMA - CALCULO AUTOMATICO DE AUMENTO POR ESCALON    *
+      *(STEP-INCREASE) LIGADO A ANTIGUEDAD. RECORRE EMPLEADO,  *
+      *CALCULA ANOS DE SERVICIO DESDE F-ING Y, AL CRUZAR UN    *
+      *MILESTONE DE SERVICIO (CADA 5 ANOS), AUMENTA SUE-MEN EL *
+      *PORCENTAJE CONTRACTUAL Y REGISTRA CADA AUMENTO EN LA    *
+      *BITACORA DE AUDITORIA.                                  *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DYN-STEPUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADO ASSIGN TO WS-DYN-PATH
+           ORGANIZATION  IS  INDEXED
+           RECORD KEY IS ID-EMPL
+           ALTERNATE RECORD KEY NOM-DEP  WITH DUPLICATES
+           ALTERNATE RECORD KEY NOM-EMPL WITH DUPLICATES
+           ALTERNATE RECORD KEY CLV-DEP WITH DUPLICATES
+           ALTERNATE RECORD KEY F-ING WITH DUPLICATES
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-EMP-STATUS.
+           COPY AUDITFILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADO.
+       01 REG-EMPL.
+           05 ID-EMPL                  PIC 9(06).
+           05 NOM-EMPL                 PIC X(30).
+           05 CLV-DEP                  PIC 9.
+           05 NOM-DEP                  PIC X(20).
+           05 ID-TAB-S                 PIC A.
+           05 SUE-MEN                  PIC 9(05).
+           05 F-ING                    PIC X(08).
+           05 EMP-STATUS               PIC X.
+           05 TERM-REASON               PIC X.
+           05 TERM-FECHA                PIC X(08).
+           05 REHIRE-FECHA              PIC X(08).
+           05 REHIRE-ID-ORIG            PIC 9(06).
+           05 TELEFONO                   PIC X(12).
+           05 EMAIL                      PIC X(30).
+           05 TIPO-PAGO                  PIC X.
+           05 HORAS-TRAB                 PIC 9(03)V99.
+           05 TARIFA-HORA                PIC 9(03)V99.
+           05 HORAS-EXTRA                PIC 9(03)V99.
+           05 TARIFA-EXTRA               PIC 9(03)V99.
+           05 YTD-SUE                    PIC 9(08).
+
+           COPY AUDITFD.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS                PIC X(02).
+           COPY DYNSTAT.
+           COPY AUDITSTAT.
+       01 WS-FLAG                      PIC 9 VALUE 0.
+       01 WS-HOY                       PIC 9(08).
+       01 WS-HOY-JUL                   PIC 9(08).
+
+      *PORCENTAJE DE AUMENTO CONTRACTUAL Y PERIODICIDAD DEL ESCALON.
+       01 WS-STEP-PCT                  PIC 9V999 VALUE 0.050.
+       01 WS-STEP-ANOS                 PIC 9(02) VALUE 5.
+
+       01 WS-F-ING-N                   PIC 9(08).
+       01 WS-F-ING-JUL                 PIC 9(08).
+       01 WS-ANOS-SERVICIO             PIC 9(03).
+       01 WS-SUE-NUEVO                 PIC 9(05).
+       01 WS-SUE-VIEJO                 PIC 9(05).
+
+       01 WS-CONTADOR                  PIC 9(05) VALUE 0.
+
+       01 SEP.
+           05 FILLER                   PIC X(79) VALUE ALL '-'.
+
+       PROCEDURE DIVISION.
+       001-INI.
+           ACCEPT WS-HOY FROM DATE YYYYMMDD.
+           COMPUTE WS-HOY-JUL = FUNCTION INTEGER-OF-DATE(WS-HOY).
+           MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH.
+           DISPLAY 'DYN_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DYN-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-DYN-PATH = SPACES
+               MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH
+           END-IF.
+           OPEN I-O EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
+           DISPLAY SEP.
+           DISPLAY '     AUMENTO AUTOMATICO POR ESCALON DE ANTIGUEDAD'.
+           DISPLAY '     FECHA DE CORRIDA: ' WS-HOY.
+           DISPLAY SEP.
+           PERFORM 100-PROCESA UNTIL WS-FLAG = 1.
+           CLOSE EMPLEADO.
+           DISPLAY SEP.
+           DISPLAY 'TOTAL DE AUMENTOS APLICADOS: ' WS-CONTADOR.
+           DISPLAY SEP.
+           STOP RUN.
+
+           100-PROCESA.
+               READ EMPLEADO NEXT RECORD
+                   AT END MOVE 1 TO WS-FLAG
+                   NOT AT END
+                       IF EMP-STATUS NOT = 'I' AND F-ING IS NUMERIC
+                           PERFORM 200-EVALUA-ESCALON
+                       END-IF
+               END-READ.
+
+      *Solo aplica el aumento si los anos de servicio completos son
+      *un multiplo exacto de WS-STEP-ANOS (cruzo un milestone).
+           200-EVALUA-ESCALON.
+               MOVE F-ING TO WS-F-ING-N
+               COMPUTE WS-F-ING-JUL =
+                   FUNCTION INTEGER-OF-DATE(WS-F-ING-N)
+               COMPUTE WS-ANOS-SERVICIO =
+                   (WS-HOY-JUL - WS-F-ING-JUL) / 365
+               IF WS-ANOS-SERVICIO > 0
+                   AND FUNCTION MOD(WS-ANOS-SERVICIO WS-STEP-ANOS) = 0
+                   PERFORM 300-APLICA-AUMENTO
+               END-IF.
+
+           300-APLICA-AUMENTO.
+               MOVE SUE-MEN TO WS-SUE-VIEJO
+               COMPUTE WS-SUE-NUEVO ROUNDED =
+                   WS-SUE-VIEJO + (WS-SUE-VIEJO * WS-STEP-PCT)
+               MOVE WS-SUE-NUEVO TO SUE-MEN
+               REWRITE REG-EMPL
+               PERFORM 990-CHK-EMP-STATUS
+               DISPLAY ID-EMPL ' ' NOM-EMPL ' ANOS: ' WS-ANOS-SERVICIO
+                   ' SUELDO ' WS-SUE-VIEJO ' -> ' WS-SUE-NUEVO
+               MOVE 'DYN-STEP' TO WS-AUD-PROGRAMA
+               MOVE 'E' TO WS-AUD-OPER
+               MOVE SPACES TO WS-AUD-OPER-ID
+               MOVE CLV-DEP TO WS-AUD-CLV-DEP-ANT
+               MOVE CLV-DEP TO WS-AUD-CLV-DEP-NVO
+               MOVE WS-SUE-VIEJO TO WS-AUD-SUE-MEN-ANT
+               MOVE SUE-MEN TO WS-AUD-SUE-MEN-NVO
+               PERFORM 903-AUDITORIA
+               ADD 1 TO WS-CONTADOR.
+
+           COPY AUDITLKUP.
+           COPY EMPCHKLKUP.
