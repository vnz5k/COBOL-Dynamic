@@ -0,0 +1,151 @@
+      *********************************************************
+      *PROGRAMA - MIGRACION UNICA DE UN MAESTRO DE EMPLEADOS  *
+      *EN EL LAYOUT ORIGINAL (ID-EMPL PIC 9(03), SIN LOS      *
+      *CAMPOS AGREGADOS POR LAS PETICIONES POSTERIORES) HACIA *
+      *EL LAYOUT ACTUAL DE REG-EMPL (166 BYTES). SE CORRE UNA *
+      *SOLA VEZ SOBRE UN ARCHIVO VIEJO ANTES DE PONERLO A     *
+      *TRABAJAR CON LOS PROGRAMAS DYN-* ACTUALES. LOS CAMPOS  *
+      *NUEVOS SE DEFAULTEAN IGUAL QUE UNA ALTA NORMAL:        *
+      *EMP-STATUS = 'A', TERM-*/REHIRE-FECHA = SPACES,        *
+      *REHIRE-ID-ORIG = 0, TELEFONO/EMAIL = SPACES,           *
+      *TIPO-PAGO = 'M', HORAS-*/TARIFA-* = 0, YTD-SUE = 0.    *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DYN-MIGR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-VIEJO ASSIGN TO WS-VIEJO-PATH
+           ORGANIZATION  IS  INDEXED
+           RECORD KEY IS V-ID-EMPL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-VIEJO-STATUS.
+
+           SELECT EMPLEADO ASSIGN TO WS-DYN-PATH
+           ORGANIZATION  IS  INDEXED
+           RECORD KEY IS ID-EMPL
+           ALTERNATE RECORD KEY NOM-DEP  WITH DUPLICATES
+           ALTERNATE RECORD KEY NOM-EMPL WITH DUPLICATES
+           ALTERNATE RECORD KEY CLV-DEP WITH DUPLICATES
+           ALTERNATE RECORD KEY F-ING WITH DUPLICATES
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-EMP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *LAYOUT ORIGINAL, ANTES DEL ENSANCHE DE ID-EMPL (REQ 002) Y DE
+      *TODOS LOS CAMPOS AGREGADOS POR PETICIONES POSTERIORES.
+       FD EMP-VIEJO.
+       01 REG-VIEJO.
+           05 V-ID-EMPL                PIC 9(03).
+           05 V-NOM-EMPL               PIC X(30).
+           05 V-CLV-DEP                PIC 9.
+           05 V-NOM-DEP                PIC X(20).
+           05 V-ID-TAB-S               PIC A.
+           05 V-SUE-MEN                PIC 9(05).
+           05 V-F-ING                  PIC X(08).
+
+       FD EMPLEADO.
+       01 REG-EMPL.
+           05 ID-EMPL                  PIC 9(06).
+           05 NOM-EMPL                 PIC X(30).
+           05 CLV-DEP                  PIC 9.
+           05 NOM-DEP                  PIC X(20).
+           05 ID-TAB-S                 PIC A.
+           05 SUE-MEN                  PIC 9(05).
+           05 F-ING                    PIC X(08).
+           05 EMP-STATUS               PIC X.
+           05 TERM-REASON              PIC X.
+           05 TERM-FECHA               PIC X(08).
+           05 REHIRE-FECHA             PIC X(08).
+           05 REHIRE-ID-ORIG           PIC 9(06).
+           05 TELEFONO                 PIC X(12).
+           05 EMAIL                    PIC X(30).
+           05 TIPO-PAGO                PIC X.
+           05 HORAS-TRAB               PIC 9(03)V99.
+           05 TARIFA-HORA              PIC 9(03)V99.
+           05 HORAS-EXTRA              PIC 9(03)V99.
+           05 TARIFA-EXTRA             PIC 9(03)V99.
+           05 YTD-SUE                  PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01 WS-VIEJO-STATUS              PIC X(02).
+       01 WS-VIEJO-PATH-DFLT           PIC X(80) VALUE
+               'C:\Users\pc\Desktop\S\DYNVIEJO.TXT'.
+       01 WS-VIEJO-PATH                PIC X(80).
+       01 WS-EMP-STATUS                PIC X(02).
+           COPY DYNSTAT.
+       01 WS-FLAG                      PIC 9 VALUE 0.
+       01 WS-REC-COUNT                 PIC 9(06) VALUE 0.
+       01 WS-ERR-COUNT                 PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+       001-INI.
+           MOVE WS-VIEJO-PATH-DFLT TO WS-VIEJO-PATH.
+           DISPLAY 'DYNVIEJO_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-VIEJO-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-VIEJO-PATH = SPACES
+               MOVE WS-VIEJO-PATH-DFLT TO WS-VIEJO-PATH
+           END-IF.
+           OPEN INPUT EMP-VIEJO.
+           IF WS-VIEJO-STATUS NOT = '00'
+               DISPLAY 'ERROR DE ARCHIVO EMP-VIEJO. FILE STATUS: '
+                   WS-VIEJO-STATUS
+               STOP RUN
+           END-IF.
+           MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH.
+           DISPLAY 'DYN_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DYN-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-DYN-PATH = SPACES
+               MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH
+           END-IF.
+           OPEN OUTPUT EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
+           PERFORM 100-PROCESO UNTIL WS-FLAG = 1.
+           CLOSE EMP-VIEJO.
+           CLOSE EMPLEADO.
+           DISPLAY 'MIGRACION TERMINADA. CONVERTIDOS: ' WS-REC-COUNT
+               ' RECHAZADOS: ' WS-ERR-COUNT.
+           STOP RUN.
+
+           100-PROCESO.
+               READ EMP-VIEJO NEXT RECORD
+                   AT END MOVE 1 TO WS-FLAG
+                   NOT AT END
+                       PERFORM 200-CONVIERTE
+               END-READ.
+
+           200-CONVIERTE.
+               MOVE SPACES TO REG-EMPL
+               MOVE V-ID-EMPL TO ID-EMPL
+               MOVE V-NOM-EMPL TO NOM-EMPL
+               MOVE V-CLV-DEP TO CLV-DEP
+               MOVE V-NOM-DEP TO NOM-DEP
+               MOVE V-ID-TAB-S TO ID-TAB-S
+               MOVE V-SUE-MEN TO SUE-MEN
+               MOVE V-F-ING TO F-ING
+               MOVE 'A' TO EMP-STATUS
+               MOVE SPACES TO TERM-REASON
+               MOVE SPACES TO TERM-FECHA
+               MOVE SPACES TO REHIRE-FECHA
+               MOVE 0 TO REHIRE-ID-ORIG
+               MOVE SPACES TO TELEFONO
+               MOVE SPACES TO EMAIL
+               MOVE 'M' TO TIPO-PAGO
+               MOVE 0 TO HORAS-TRAB
+               MOVE 0 TO TARIFA-HORA
+               MOVE 0 TO HORAS-EXTRA
+               MOVE 0 TO TARIFA-EXTRA
+               MOVE 0 TO YTD-SUE
+               WRITE REG-EMPL
+                   INVALID KEY
+                       DISPLAY 'ID-EMPL DUPLICADO AL MIGRAR: '
+                           V-ID-EMPL
+                       ADD 1 TO WS-ERR-COUNT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-REC-COUNT
+               END-WRITE.
+
+           COPY EMPCHKLKUP.
