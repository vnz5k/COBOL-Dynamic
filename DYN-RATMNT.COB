@@ -0,0 +1,64 @@
+      *********************************************************
+      *PROGRAMA - MANTENIMIENTO DE LA TABLA DE NIVELES DE SUELDO*
+      *CREA / AGREGA REGISTROS A RATE-MAST (COD, TIER, SUE-MEN).*
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DYN-RATMNT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY RATEFILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY RATEFD.
+
+       WORKING-STORAGE SECTION.
+           COPY RATESTAT.
+       01 WS-RES                       PIC X VALUE 'S'.
+       01 WS-FLAG                      PIC 9 VALUE 0.
+
+       01 SEP.
+           05 FILLER                   PIC X(80) VALUE ALL '-'.
+
+       PROCEDURE DIVISION.
+       001-INI.
+           PERFORM 100-ABRIR.
+           PERFORM 100-PROCESO UNTIL WS-FLAG = 1.
+           PERFORM 200-CERRAR.
+           STOP RUN.
+
+       100-ABRIR.
+           MOVE WS-RATEMAST-PATH-DFLT TO WS-RATEMAST-PATH.
+           DISPLAY 'RATEMAST_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-RATEMAST-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-RATEMAST-PATH = SPACES
+               MOVE WS-RATEMAST-PATH-DFLT TO WS-RATEMAST-PATH.
+           OPEN I-O RATE-MAST.
+           IF WS-RATEMAST-STATUS = '35'
+               OPEN OUTPUT RATE-MAST.
+
+       200-CERRAR.
+           DISPLAY SEP.
+           CLOSE RATE-MAST.
+           DISPLAY 'TABLA DE NIVELES DE SUELDO GUARDADA'.
+           DISPLAY SEP.
+
+       100-PROCESO.
+           DISPLAY SEP.
+           DISPLAY 'COD DE ENTRADA (EL QUE TECLEA EL CAPTURISTA):'.
+           ACCEPT RM-COD.
+           DISPLAY 'LETRA DE NIVEL (A/B/C):'.             ACCEPT RM-TIER.
+           DISPLAY 'SUELDO MENSUAL:'.                  ACCEPT RM-SUE-MEN.
+           WRITE RATE-REC
+               INVALID KEY
+                   DISPLAY 'ESE COD YA EXISTE, SE IGNORA'
+               NOT INVALID KEY
+                   DISPLAY 'NIVEL DE SUELDO GRABADO'
+           END-WRITE.
+           DISPLAY 'AGREGAR OTRO NIVEL? S/N'.
+           ACCEPT WS-RES.
+           IF WS-RES NOT = 'S'
+               MOVE 1 TO WS-FLAG.
