@@ -0,0 +1,165 @@
+      *********************************************************
+      *PROGRAMA - REPORTE DE VARIANZA PRESUPUESTO VS REAL DE   *
+      *NOMINA POR DEPARTAMENTO. COMPARA DB-MAX-HEAD/DB-MAX-SUE *
+      *(DEPBUD-MAST) CONTRA LA PLANTILLA Y SUELDO REAL TOMADOS *
+      *DE EMPLEADO, MOSTRANDO LA DIFERENCIA POR DEPARTAMENTO.  *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DYN-VARIAN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADO ASSIGN TO WS-DYN-PATH
+           ORGANIZATION  IS  INDEXED
+           RECORD KEY IS ID-EMPL
+           ALTERNATE RECORD KEY NOM-DEP  WITH DUPLICATES
+           ALTERNATE RECORD KEY NOM-EMPL WITH DUPLICATES
+           ALTERNATE RECORD KEY CLV-DEP WITH DUPLICATES
+           ALTERNATE RECORD KEY F-ING WITH DUPLICATES
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-EMP-STATUS.
+           COPY DEPFILE.
+           COPY DEPBUDFILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADO.
+       01 REG-EMPL.
+           05 ID-EMPL                  PIC 9(06).
+           05 NOM-EMPL                 PIC X(30).
+           05 CLV-DEP                  PIC 9.
+           05 NOM-DEP                  PIC X(20).
+           05 ID-TAB-S                 PIC A.
+           05 SUE-MEN                  PIC 9(05).
+           05 F-ING                    PIC X(08).
+           05 EMP-STATUS               PIC X.
+           05 TERM-REASON               PIC X.
+           05 TERM-FECHA                PIC X(08).
+           05 REHIRE-FECHA              PIC X(08).
+           05 REHIRE-ID-ORIG            PIC 9(06).
+           05 TELEFONO                   PIC X(12).
+           05 EMAIL                      PIC X(30).
+           05 TIPO-PAGO                  PIC X.
+           05 HORAS-TRAB                 PIC 9(03)V99.
+           05 TARIFA-HORA                PIC 9(03)V99.
+           05 HORAS-EXTRA                PIC 9(03)V99.
+           05 TARIFA-EXTRA               PIC 9(03)V99.
+           05 YTD-SUE                    PIC 9(08).
+
+           COPY DEPFD.
+           COPY DEPBUDFD.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS                PIC X(02).
+           COPY DYNSTAT.
+           COPY DEPSTAT.
+           COPY DEPBUDSTAT.
+       01 WS-DEP-OK                    PIC X.
+       01 WS-FLAG-BUD                  PIC 9 VALUE 0.
+       01 WS-FLAG-EMP                  PIC 9 VALUE 0.
+       01 WS-SAVE-CLV-DEP              PIC 9.
+       01 WS-ACT-COUNT                 PIC 9(05) VALUE 0.
+       01 WS-ACT-TOTAL                 PIC 9(08) VALUE 0.
+       01 WS-VAR-COUNT                 PIC S9(05).
+       01 WS-VAR-TOTAL                 PIC S9(08).
+       01 WS-PAGO-CALC                 PIC 9(07).
+
+       01 WS-LINEA1.
+           05 WS-L1-NOM-DEP            PIC X(20).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 FILLER                   PIC X(11) VALUE 'PLANTILLA: '.
+           05 WS-L1-PRESU              PIC ZZ,ZZ9.
+           05 FILLER                   PIC X(08) VALUE ' REAL: '.
+           05 WS-L1-REAL               PIC ZZ,ZZ9.
+           05 FILLER                   PIC X(08) VALUE ' VAR: '.
+           05 WS-L1-VAR                PIC -ZZ,ZZ9.
+
+       01 WS-LINEA2.
+           05 FILLER                   PIC X(22) VALUE SPACES.
+           05 FILLER                   PIC X(11) VALUE 'NOMINA:   '.
+           05 WS-L2-PRESU              PIC ZZ,ZZZ,ZZ9.
+           05 FILLER                   PIC X(08) VALUE ' REAL: '.
+           05 WS-L2-REAL               PIC ZZ,ZZZ,ZZ9.
+           05 FILLER                   PIC X(08) VALUE ' VAR: '.
+           05 WS-L2-VAR                PIC -Z,ZZZ,ZZ9.
+
+       01 SEP.
+           05 FILLER                   PIC X(79) VALUE ALL '-'.
+
+       PROCEDURE DIVISION.
+       001-INI.
+           MOVE WS-DEPBUDMAST-PATH-DFLT TO WS-DEPBUDMAST-PATH.
+           DISPLAY 'DEPBUDMAST_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DEPBUDMAST-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-DEPBUDMAST-PATH = SPACES
+               MOVE WS-DEPBUDMAST-PATH-DFLT TO WS-DEPBUDMAST-PATH
+           END-IF.
+           OPEN INPUT DEPBUD-MAST.
+           MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH.
+           DISPLAY 'DYN_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DYN-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-DYN-PATH = SPACES
+               MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH
+           END-IF.
+           OPEN INPUT EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
+           DISPLAY SEP.
+           DISPLAY '   VARIANZA PRESUPUESTO VS REAL DE NOMINA POR DEPTO'.
+           DISPLAY SEP.
+           PERFORM 100-DEPTO UNTIL WS-FLAG-BUD = 1.
+           CLOSE DEPBUD-MAST.
+           CLOSE EMPLEADO.
+           DISPLAY SEP.
+           STOP RUN.
+
+           100-DEPTO.
+               READ DEPBUD-MAST NEXT RECORD
+               AT END MOVE 1 TO WS-FLAG-BUD
+               NOT AT END
+                   MOVE 0 TO WS-ACT-COUNT
+                   MOVE 0 TO WS-ACT-TOTAL
+                   MOVE 0 TO WS-FLAG-EMP
+                   MOVE DB-CLV-DEP TO WS-SAVE-CLV-DEP
+                   MOVE DB-CLV-DEP TO CLV-DEP
+                   PERFORM 900-DEP-LOOKUP
+                   MOVE 0 TO ID-EMPL
+                   START EMPLEADO KEY IS NOT LESS THAN ID-EMPL
+                       INVALID KEY MOVE 1 TO WS-FLAG-EMP
+                   END-START
+                   PERFORM 101-SUMA UNTIL WS-FLAG-EMP = 1
+                   COMPUTE WS-VAR-COUNT =
+                       WS-ACT-COUNT - DB-MAX-HEAD
+                   COMPUTE WS-VAR-TOTAL =
+                       WS-ACT-TOTAL - DB-MAX-SUE
+                   MOVE NOM-DEP TO WS-L1-NOM-DEP
+                   MOVE DB-MAX-HEAD TO WS-L1-PRESU
+                   MOVE WS-ACT-COUNT TO WS-L1-REAL
+                   MOVE WS-VAR-COUNT TO WS-L1-VAR
+                   DISPLAY WS-LINEA1
+                   MOVE DB-MAX-SUE TO WS-L2-PRESU
+                   MOVE WS-ACT-TOTAL TO WS-L2-REAL
+                   MOVE WS-VAR-TOTAL TO WS-L2-VAR
+                   DISPLAY WS-LINEA2
+                   DISPLAY SEP
+               END-READ.
+
+      *CLV-DEP no es llave alterna en EMPLEADO; se recorre el
+      *archivo completo, igual que 905-DEPBUD-CHECK.
+           101-SUMA.
+               READ EMPLEADO NEXT RECORD
+               AT END MOVE 1 TO WS-FLAG-EMP
+               NOT AT END
+                   IF CLV-DEP = WS-SAVE-CLV-DEP
+                       AND EMP-STATUS NOT = 'I'
+                       ADD 1 TO WS-ACT-COUNT
+                       PERFORM 912-CALCULA-PAGO
+                       ADD WS-PAGO-CALC TO WS-ACT-TOTAL
+                   END-IF
+               END-READ.
+
+           COPY DEPLKUP.
+           COPY EMPCHKLKUP.
+           COPY PAYCALCLKUP.
