@@ -9,14 +9,20 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLEADO ASSIGN TO 'C:\Users\pc\Desktop\S\IDYN'
+           SELECT EMPLEADO ASSIGN TO WS-IDYN-PATH
            ORGANIZATION IS INDEXED
            RECORD KEY IS ID-EMPL
            ALTERNATE KEY NOM-DEP
            WITH DUPLICATES
+           ALTERNATE KEY NOM-EMPL
+           WITH DUPLICATES
+           ALTERNATE KEY CLV-DEP
+           WITH DUPLICATES
            ALTERNATE KEY F-ING
            WITH DUPLICATES
-           ACCESS MODE  IS DYNAMIC.
+           ACCESS MODE  IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-EMP-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -24,17 +30,35 @@
       *Solo modifique fecha.
        FD EMPLEADO.
            01 REG-EMPL.
-               05 ID-EMPL              PIC 9(03).
+               05 ID-EMPL              PIC 9(06).
                05 NOM-EMPL             PIC X(30).
                05 CLV-DEP              PIC 9.
                05 NOM-DEP              PIC X(20).
                05 S-TAB                PIC A.
                05 S-MEN                PIC 9(05).
                05 F-ING                PIC X(08).
+               05 EMP-STATUS                PIC X.
+               05 TERM-REASON               PIC X.
+               05 TERM-FECHA                PIC X(08).
+               05 REHIRE-FECHA              PIC X(08).
+               05 REHIRE-ID-ORIG            PIC 9(06).
+               05 TELEFONO                   PIC X(12).
+               05 EMAIL                      PIC X(30).
+               05 TIPO-PAGO                  PIC X.
+               05 HORAS-TRAB                 PIC 9(03)V99.
+               05 TARIFA-HORA                PIC 9(03)V99.
+               05 HORAS-EXTRA                PIC 9(03)V99.
+               05 TARIFA-EXTRA               PIC 9(03)V99.
+               05 YTD-SUE                    PIC 9(08).
+
        WORKING-STORAGE SECTION.
-       01 WS-ID-EMPL                   PIC 9(03) VALUE 0.
+       01 WS-EMP-STATUS                PIC X(02).
+           COPY IDYNSTAT.
+           COPY REPTWS.
+       01 WS-ID-EMPL                   PIC 9(06) VALUE 0.
        01 WS-RES                       PIC X.
        01 WS-FLAG                      PIC 9 VALUE 0.
+       01 WS-MAS                       PIC X.
 
        01 SEP.
            05 FILLER                   PIC X(80) VALUE  ALL '-'.
@@ -49,7 +73,14 @@
            STOP RUN.
 
        100-ABRIR.
+           MOVE WS-IDYN-PATH-DFLT TO WS-IDYN-PATH.
+           DISPLAY 'IDYN_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-IDYN-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-IDYN-PATH = SPACES
+               MOVE WS-IDYN-PATH-DFLT TO WS-IDYN-PATH
+           END-IF.
            OPEN INPUT EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
 
        200-CERRAR.
            DISPLAY SEP.
@@ -62,10 +93,24 @@
            DISPLAY  SEP.
            MOVE 0 TO ID-EMPL
            START EMPLEADO KEY GREATER ID-EMPL.
+           MOVE 0 TO WS-RPT-REGISTROS
+           PERFORM 910-RPT-ENCABEZADO.
 
       *Mostrar todos los registros clasificados.
        101-PROCESO.
 
            READ EMPLEADO
            AT END MOVE 1 TO WS-FLAG.
-           DISPLAY REG-EMPL.
+           IF WS-FLAG NOT = 1 AND EMP-STATUS NOT = 'I'
+               DISPLAY REG-EMPL
+               ADD 1 TO WS-RPT-LINEA
+               ADD 1 TO WS-RPT-REGISTROS
+               IF WS-RPT-LINEA >= WS-RPT-TAMPAG
+                   DISPLAY 'PRESIONA ENTER PARA CONTINUAR...'
+                   ACCEPT WS-MAS
+                   PERFORM 910-RPT-ENCABEZADO.
+           IF WS-FLAG = 1
+               PERFORM 911-RPT-PIE.
+
+           COPY REPTLKUP.
+           COPY EMPCHKLKUP.
