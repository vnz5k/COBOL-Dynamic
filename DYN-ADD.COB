@@ -8,29 +8,79 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLEADO ASSIGN TO 'C:\Users\pc\Desktop\S\DYN.TXT'
+           SELECT EMPLEADO ASSIGN TO WS-DYN-PATH
            ORGANIZATION  IS  INDEXED
            RECORD KEY IS ID-EMPL
            ALTERNATE RECORD KEY NOM-DEP  WITH DUPLICATES
+           ALTERNATE RECORD KEY NOM-EMPL WITH DUPLICATES
+           ALTERNATE RECORD KEY CLV-DEP WITH DUPLICATES
            ALTERNATE RECORD KEY F-ING WITH DUPLICATES
-           ACCESS MODE IS DYNAMIC.
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-EMP-STATUS.
+           COPY DEPFILE.
+           COPY RATEFILE.
+           COPY NEXTFILE.
+           COPY AUDITFILE.
+           COPY DEPBUDFILE.
 
        DATA DIVISION.
        FILE SECTION.
        FD EMPLEADO.
        01 REG-EMPL.
-           05 ID-EMPL                  PIC 9(03).
+           05 ID-EMPL                  PIC 9(06).
            05 NOM-EMPL                 PIC X(30).
            05 CLV-DEP                  PIC 9.
            05 NOM-DEP                  PIC X(20).
            05 ID-TAB-S                 PIC A.
            05 SUE-MEN                  PIC 9(05).
            05 F-ING                    PIC X(08).
+           05 EMP-STATUS                PIC X.
+           05 TERM-REASON               PIC X.
+           05 TERM-FECHA                PIC X(08).
+           05 REHIRE-FECHA              PIC X(08).
+           05 REHIRE-ID-ORIG            PIC 9(06).
+           05 TELEFONO                   PIC X(12).
+           05 EMAIL                      PIC X(30).
+           05 TIPO-PAGO                  PIC X.
+           05 HORAS-TRAB                 PIC 9(03)V99.
+           05 TARIFA-HORA                PIC 9(03)V99.
+           05 HORAS-EXTRA                PIC 9(03)V99.
+           05 TARIFA-EXTRA               PIC 9(03)V99.
+           05 YTD-SUE                    PIC 9(08).
+
+           COPY DEPFD.
+           COPY RATEFD.
+           COPY NEXTFD.
+           COPY AUDITFD.
+           COPY DEPBUDFD.
        WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS                PIC X(02).
+           COPY DYNSTAT.
+           COPY DEPSTAT.
+           COPY RATESTAT.
+           COPY NEXTSTAT.
+           COPY AUDITSTAT.
+           COPY DEPBUDSTAT.
+           COPY DATEWS.
+           COPY NOMWS.
+       01 WS-NI-MAX-ID                 PIC 9(06).
+       01 WS-NI-FLAG                   PIC 9.
+       01 WS-NI-SAVE-REC               PIC X(166).
+       01 WS-PAGO-CALC                 PIC 9(07).
+       01 WS-BUD-OK                    PIC X.
+       01 WS-BUD-HEADCOUNT             PIC 9(05).
+       01 WS-BUD-PAYROLL               PIC 9(08).
+       01 WS-BUD-FLAG                  PIC 9.
+       01 WS-BUD-SAVE-REC              PIC X(166).
        01 WS-AREA.
            05 WS-RES PIC X.
            05 WS-MID PIC X VALUE 'A'.
-           05 WS-ID-EMPL PIC 9(03).
+           05 WS-ID-EMPL PIC 9(06).
+           05 WS-DEP-OK PIC X.
+           05 WS-RATE-OK PIC X.
+           05 WS-BAND-OK PIC X.
+           05 WS-REHIRE PIC X.
        01 WS-FLAGER.
            05 WS-FLAG PIC 9 VALUE 0.
            05 WS-FLAG2 PIC 9 VALUE 0.
@@ -44,7 +94,14 @@
        STOP RUN.
 
        100-ABRIR.
+           MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH.
+           DISPLAY 'DYN_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DYN-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-DYN-PATH = SPACES
+               MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH
+           END-IF.
            OPEN INPUT EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
        100-CERRAR.
            CLOSE EMPLEADO.
 
@@ -60,43 +117,132 @@
 
            100-LEER.
                READ EMPLEADO AT END CLOSE EMPLEADO MOVE 1 TO WS-FLAG
-               NOT AT END DISPLAY REG-EMPL.
+               NOT AT END
+               IF EMP-STATUS NOT = 'I'
+                   DISPLAY REG-EMPL.
 
        200-AGREGAR.
            OPEN I-O EMPLEADO
+           PERFORM 990-CHK-EMP-STATUS
            DISPLAY 'AGREGAR REGISTRO? S/N'.
            ACCEPT WS-RES.
                IF WS-RES = 'S'
-                   PERFORM 100-DATOS THRU 103-FING
+                   PERFORM 100-DATOS
+                   PERFORM 099-NOMBRE
+                   PERFORM 101-DATOS
+                   PERFORM 102-TIPO-PAGO
+                   IF TIPO-PAGO = 'M'
+                       PERFORM 103-DATOS
+                       MOVE 0 TO HORAS-TRAB
+                       MOVE 0 TO TARIFA-HORA
+                       MOVE 0 TO HORAS-EXTRA
+                       MOVE 0 TO TARIFA-EXTRA
+                   ELSE
+                       MOVE SPACES TO ID-TAB-S
+                       MOVE 0 TO SUE-MEN
+                       PERFORM 103-HORAS
+                   END-IF
+                   PERFORM 104-FING
+                   PERFORM 105-REHIRE
+                   PERFORM 106-CONTACTO
+                   MOVE 'A' TO EMP-STATUS
+                   MOVE SPACES TO TERM-REASON
+                   MOVE SPACES TO TERM-FECHA
+                   MOVE 0 TO YTD-SUE
                    WRITE REG-EMPL
-                   DISPLAY 'ESCRITO'
+                       INVALID KEY
+                           DISPLAY 'ID YA EXISTE. REGISTRO NO AGREGADO.'
+                       NOT INVALID KEY
+                           PERFORM 990-CHK-EMP-STATUS
+                           DISPLAY 'ESCRITO'
+                           MOVE 'DYN-ADD' TO WS-AUD-PROGRAMA
+                           MOVE 'A' TO WS-AUD-OPER
+                           MOVE SPACES TO WS-AUD-OPER-ID
+                           MOVE CLV-DEP TO WS-AUD-CLV-DEP-ANT
+                           MOVE CLV-DEP TO WS-AUD-CLV-DEP-NVO
+                           MOVE SUE-MEN TO WS-AUD-SUE-MEN-ANT
+                           MOVE SUE-MEN TO WS-AUD-SUE-MEN-NVO
+                           PERFORM 903-AUDITORIA
+                   END-WRITE
                    MOVE 0 TO WS-FLAG
                    PERFORM 100-PROCESO.
 
        100-DATOS.
                DISPLAY '--------------INPUT NEW DATA-----------------'
-               DISPLAY 'ID'                        ACCEPT ID-EMPL.
+               PERFORM 902-NEXT-ID.
+               099-NOMBRE.
                DISPLAY 'NOMBRE'                    ACCEPT NOM-EMPL.
+               PERFORM 951-VALIDA-NOMBRE.
+               IF WS-NOM-OK = 'N'
+                   PERFORM 099-NOMBRE.
                101-DATOS.
                DISPLAY 'CLV-DEP'.                  ACCEPT CLV-DEP.
-               EVALUATE TRUE
-               WHEN CLV-DEP = 1 MOVE 'LIMPIEZA' TO NOM-DEP
-               WHEN CLV-DEP = 2 MOVE 'COBRANZA' TO NOM-DEP
-               WHEN CLV-DEP = 3 MOVE 'SISTEMAS' TO NOM-DEP
-               WHEN OTHER PERFORM 101-DATOS.
-               102-DATOS.
+               PERFORM 900-DEP-LOOKUP.
+               IF WS-DEP-OK = 'N'
+                   PERFORM 101-DATOS.
+               IF WS-DEP-OK = 'S'
+                   PERFORM 904-DEPBUD-CHECK
+                   IF WS-BUD-OK = 'N'
+                       PERFORM 101-DATOS
+                   END-IF
+               END-IF.
+
+      *TIPO-PAGO='M' USA TABULADOR FIJO (103-DATOS); 'H' CAPTURA HORAS Y
+      *TARIFAS SIN FORZARLO A UN TABULADOR FIJO DE SUELDO.
+               102-TIPO-PAGO.
+               DISPLAY 'TIPO DE PAGO (M=MENSUAL  H=POR HORA)'
+                   ACCEPT TIPO-PAGO.
+               IF TIPO-PAGO NOT = 'M' AND TIPO-PAGO NOT = 'H'
+                   PERFORM 102-TIPO-PAGO.
+
+               103-DATOS.
                DISPLAY 'ID-TAB-S'.                 ACCEPT ID-TAB-S.
-               EVALUATE TRUE
-               WHEN ID-TAB-S = 1 MOVE 'A' TO ID-TAB-S
-               MOVE 10000 TO SUE-MEN
-               WHEN ID-TAB-S = 2 MOVE 'B' TO ID-TAB-S
-               MOVE 20000 TO SUE-MEN
-               WHEN ID-TAB-S = 3 MOVE 'C' TO ID-TAB-S
-               MOVE 30000 TO SUE-MEN
-               WHEN OTHER PERFORM 102-DATOS.
-               103-FING.
+               PERFORM 901-RATE-LOOKUP.
+               IF WS-RATE-OK = 'N'
+                   PERFORM 103-DATOS.
+               IF WS-RATE-OK = 'S'
+                   PERFORM 914-BANDA-SUELDO
+                   IF WS-BAND-OK = 'N'
+                       PERFORM 103-DATOS.
+
+               103-HORAS.
+               DISPLAY 'HORAS TRABAJADAS'          ACCEPT HORAS-TRAB.
+               DISPLAY 'TARIFA POR HORA'           ACCEPT TARIFA-HORA.
+               DISPLAY 'HORAS EXTRA'               ACCEPT HORAS-EXTRA.
+               DISPLAY 'TARIFA HORA EXTRA'         ACCEPT TARIFA-EXTRA.
+
+               104-FING.
                DISPLAY 'F-ING'                     ACCEPT F-ING.
+               PERFORM 950-VALIDA-FECHA.
                EVALUATE TRUE
-               WHEN F-ING LESS 20190101 PERFORM 103-FING
+               WHEN WS-DATE-OK = 'N'
+                   DISPLAY 'FECHA INVALIDA' PERFORM 104-FING
+               WHEN F-ING LESS 20190101 PERFORM 104-FING
                WHEN F-ING GREATER 20190101 DISPLAY '[[EXITOSO]]'
-               WHEN OTHER DISPLAY 'INVALID' PERFORM 103-FING.
+               WHEN OTHER DISPLAY 'INVALID' PERFORM 104-FING.
+
+               105-REHIRE.
+               DISPLAY 'ES UN REINGRESO (REHIRE) S/N' ACCEPT WS-REHIRE.
+               IF WS-REHIRE = 'S'
+                   DISPLAY 'ID-EMPL ORIGINAL' ACCEPT REHIRE-ID-ORIG
+                   DISPLAY 'FECHA DE PRIMER INGRESO ORIGINAL'
+                       ACCEPT REHIRE-FECHA
+               ELSE
+                   MOVE 0 TO REHIRE-ID-ORIG
+                   MOVE SPACES TO REHIRE-FECHA
+               END-IF.
+
+               106-CONTACTO.
+               DISPLAY 'TELEFONO'                 ACCEPT TELEFONO.
+               DISPLAY 'EMAIL'                     ACCEPT EMAIL.
+
+           COPY DEPLKUP.
+           COPY RATELKUP.
+           COPY BANDLKUP.
+           COPY NEXTLKUP.
+           COPY AUDITLKUP.
+           COPY DEPBUDLKUP.
+           COPY PAYCALCLKUP.
+           COPY DATELKUP.
+           COPY NOMLKUP.
+           COPY EMPCHKLKUP.
