@@ -0,0 +1,305 @@
+      *********************************************************
+      *PROGRAMA - CARGA POR LOTES DE NUEVOS INGRESOS (FEED).   *
+      *LEE UN ARCHIVO PLANO Y ESCRIBE UN REG-EMPL POR RENGLON, *
+      *APLICANDO LAS MISMAS VALIDACIONES QUE LAS PANTALLAS.    *
+      *ESCRIBE UN CHECKPOINT (ULTIMO RENGLON DEL FEED YA        *
+      *PROCESADO) CADA WS-CKPT-INTERVALO REGISTROS, PARA QUE SI *
+      *LA CORRIDA SE CAE A LA MITAD UN REINICIO BRINQUE LOS     *
+      *RENGLONES YA CARGADOS EN VEZ DE REPETIR SUS WRITE.       *
+      *EL FEED NO TRAE COLUMNA DE TIPO DE PAGO, ASI QUE TODA    *
+      *ALTA POR LOTE SE DA DE ALTA COMO ASALARIADA (TIPO-PAGO   *
+      *= 'M') CON LOS CAMPOS DE HORAS EN CERO; UN EMPLEADO POR  *
+      *HORA DEBE CAPTURARSE A MANO EN DYN-ADD/DYN-MAST/MENU2.   *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DYN-HIRLOAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIRE-FEED ASSIGN TO WS-HIREFEED-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FEED-STATUS.
+
+           SELECT CHECKPT-FILE ASSIGN TO WS-HIRECKPT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT EMPLEADO ASSIGN TO WS-DYN-PATH
+           ORGANIZATION  IS  INDEXED
+           RECORD KEY IS ID-EMPL
+           ALTERNATE RECORD KEY NOM-DEP  WITH DUPLICATES
+           ALTERNATE RECORD KEY NOM-EMPL WITH DUPLICATES
+           ALTERNATE RECORD KEY CLV-DEP WITH DUPLICATES
+           ALTERNATE RECORD KEY F-ING WITH DUPLICATES
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-EMP-STATUS.
+           COPY DEPFILE.
+           COPY RATEFILE.
+           COPY NEXTFILE.
+           COPY AUDITFILE.
+           COPY DEPBUDFILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD HIRE-FEED.
+       01 FEED-REC.
+           05 FD-NOM-EMPL               PIC X(30).
+           05 FD-CLV-DEP                PIC 9.
+           05 FD-ID-TAB-S               PIC A.
+           05 FD-F-ING                  PIC X(08).
+
+       FD CHECKPT-FILE.
+       01 CKPT-REC.
+           05 CKPT-ULTIMO-REGISTRO      PIC 9(06).
+
+       FD EMPLEADO.
+       01 REG-EMPL.
+           05 ID-EMPL                  PIC 9(06).
+           05 NOM-EMPL                 PIC X(30).
+           05 CLV-DEP                  PIC 9.
+           05 NOM-DEP                  PIC X(20).
+           05 ID-TAB-S                 PIC A.
+           05 SUE-MEN                  PIC 9(05).
+           05 F-ING                    PIC X(08).
+           05 EMP-STATUS               PIC X.
+           05 TERM-REASON               PIC X.
+           05 TERM-FECHA                PIC X(08).
+           05 REHIRE-FECHA              PIC X(08).
+           05 REHIRE-ID-ORIG            PIC 9(06).
+           05 TELEFONO                   PIC X(12).
+           05 EMAIL                      PIC X(30).
+           05 TIPO-PAGO                  PIC X.
+           05 HORAS-TRAB                 PIC 9(03)V99.
+           05 TARIFA-HORA                PIC 9(03)V99.
+           05 HORAS-EXTRA                PIC 9(03)V99.
+           05 TARIFA-EXTRA               PIC 9(03)V99.
+           05 YTD-SUE                    PIC 9(08).
+
+           COPY DEPFD.
+           COPY RATEFD.
+           COPY NEXTFD.
+           COPY AUDITFD.
+           COPY DEPBUDFD.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FEED-STATUS                PIC X(02).
+       01 WS-HIREFEED-PATH-DFLT         PIC X(80) VALUE
+               'C:\Users\pc\Desktop\S\HIREFEED.TXT'.
+       01 WS-HIREFEED-PATH              PIC X(80).
+       01 WS-CKPT-STATUS                PIC X(02).
+       01 WS-HIRECKPT-PATH-DFLT         PIC X(80) VALUE
+               'C:\Users\pc\Desktop\S\HIRECKPT.TXT'.
+       01 WS-HIRECKPT-PATH              PIC X(80).
+       01 WS-EMP-STATUS                 PIC X(02).
+           COPY DYNSTAT.
+           COPY DEPSTAT.
+           COPY RATESTAT.
+           COPY NEXTSTAT.
+           COPY AUDITSTAT.
+           COPY DEPBUDSTAT.
+           COPY DATEWS.
+       01 WS-DEP-OK                     PIC X.
+       01 WS-PAGO-CALC                  PIC 9(07).
+       01 WS-BUD-OK                     PIC X.
+       01 WS-BUD-HEADCOUNT              PIC 9(05).
+       01 WS-BUD-PAYROLL                PIC 9(08).
+       01 WS-BUD-FLAG                   PIC 9.
+       01 WS-BUD-SAVE-REC               PIC X(166).
+       01 WS-RATE-OK                    PIC X.
+       01 WS-BAND-OK                    PIC X.
+       01 WS-NI-MAX-ID                  PIC 9(06).
+       01 WS-NI-FLAG                    PIC 9.
+       01 WS-NI-SAVE-REC                PIC X(166).
+       01 WS-FLAG                       PIC 9 VALUE 0.
+       01 WS-LOADED                     PIC 9(06) VALUE 0.
+       01 WS-REJECTED                   PIC 9(06) VALUE 0.
+
+      *NUMERO DE RENGLON DEL FEED ACTUALMENTE LEIDO Y RENGLON DESDE
+      *EL CUAL SE REANUDA (0 = CORRIDA NUEVA, SIN CHECKPOINT PREVIO).
+       01 WS-REG-NUM                    PIC 9(06) VALUE 0.
+       01 WS-CKPT-DESDE                 PIC 9(06) VALUE 0.
+
+      *INTERVALO DE CHECKPOINT: CADA CUANTOS REGISTROS SE GRABA EL
+      *AVANCE. AJUSTABLE SEGUN EL TAMANO TIPICO DEL FEED.
+       01 WS-CKPT-INTERVALO             PIC 9(04) VALUE 50.
+
+       PROCEDURE DIVISION.
+       001-INI.
+           MOVE WS-HIRECKPT-PATH-DFLT TO WS-HIRECKPT-PATH.
+           DISPLAY 'HIRECKPT_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-HIRECKPT-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-HIRECKPT-PATH = SPACES
+               MOVE WS-HIRECKPT-PATH-DFLT TO WS-HIRECKPT-PATH
+           END-IF.
+           PERFORM 090-LEE-CHECKPOINT.
+           MOVE WS-HIREFEED-PATH-DFLT TO WS-HIREFEED-PATH.
+           DISPLAY 'HIREFEED_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-HIREFEED-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-HIREFEED-PATH = SPACES
+               MOVE WS-HIREFEED-PATH-DFLT TO WS-HIREFEED-PATH
+           END-IF.
+           OPEN INPUT HIRE-FEED.
+           IF WS-FEED-STATUS NOT = '00'
+               DISPLAY 'ERROR DE ARCHIVO HIRE-FEED. FILE STATUS: '
+                   WS-FEED-STATUS
+           END-IF.
+           MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH.
+           DISPLAY 'DYN_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DYN-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-DYN-PATH = SPACES
+               MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH
+           END-IF.
+           OPEN I-O EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
+           IF WS-CKPT-DESDE > 0
+               DISPLAY 'REANUDANDO DESPUES DEL RENGLON: ' WS-CKPT-DESDE
+           END-IF.
+           PERFORM 100-PROCESO UNTIL WS-FLAG = 1.
+           CLOSE HIRE-FEED.
+           CLOSE EMPLEADO.
+           PERFORM 095-LIMPIA-CHECKPOINT.
+           DISPLAY 'CARGA TERMINADA. CARGADOS: ' WS-LOADED
+               ' RECHAZADOS: ' WS-REJECTED.
+           STOP RUN.
+
+      *SI EXISTE UN CHECKPOINT DE UNA CORRIDA ANTERIOR QUE NO
+      *TERMINO, RECUPERA EL ULTIMO RENGLON YA PROCESADO.
+           090-LEE-CHECKPOINT.
+               OPEN INPUT CHECKPT-FILE
+               IF WS-CKPT-STATUS = '00'
+                   READ CHECKPT-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE CKPT-ULTIMO-REGISTRO TO WS-CKPT-DESDE
+                   END-READ
+                   CLOSE CHECKPT-FILE
+               END-IF.
+
+      *AL TERMINAR UNA CORRIDA COMPLETA (SIN CAERSE A LA MITAD) SE
+      *REINICIA EL CHECKPOINT PARA QUE LA PROXIMA CARGA EMPIECE EN 0.
+           095-LIMPIA-CHECKPOINT.
+               OPEN OUTPUT CHECKPT-FILE
+               MOVE 0 TO CKPT-ULTIMO-REGISTRO
+               WRITE CKPT-REC
+               CLOSE CHECKPT-FILE.
+
+      *GRABA EL AVANCE ACTUAL PARA QUE UN REINICIO NO REPITA WRITEs.
+           900-ESCRIBE-CHECKPOINT.
+               OPEN OUTPUT CHECKPT-FILE
+               MOVE WS-REG-NUM TO CKPT-ULTIMO-REGISTRO
+               WRITE CKPT-REC
+               CLOSE CHECKPT-FILE.
+
+           100-PROCESO.
+               READ HIRE-FEED
+               AT END MOVE 1 TO WS-FLAG
+               NOT AT END
+                   ADD 1 TO WS-REG-NUM
+                   IF WS-REG-NUM NOT > WS-CKPT-DESDE
+                       CONTINUE
+                   ELSE
+                       PERFORM 200-VALIDA-Y-CARGA
+                       IF FUNCTION MOD(WS-REG-NUM WS-CKPT-INTERVALO) = 0
+                           PERFORM 900-ESCRIBE-CHECKPOINT
+                       END-IF
+                   END-IF
+               END-READ.
+
+           200-VALIDA-Y-CARGA.
+                   MOVE FD-NOM-EMPL TO NOM-EMPL
+                   MOVE FD-CLV-DEP TO CLV-DEP
+                   MOVE FD-ID-TAB-S TO ID-TAB-S
+                   MOVE FD-F-ING TO F-ING
+                   MOVE 'M' TO TIPO-PAGO
+                   MOVE 0 TO HORAS-TRAB
+                   MOVE 0 TO TARIFA-HORA
+                   MOVE 0 TO HORAS-EXTRA
+                   MOVE 0 TO TARIFA-EXTRA
+                   MOVE 0 TO YTD-SUE
+                   MOVE SPACES TO TELEFONO
+                   MOVE SPACES TO EMAIL
+                   IF NOM-EMPL = SPACES OR NOM-EMPL IS NUMERIC
+                       DISPLAY 'RECHAZADO (NOMBRE INVALIDO): '
+                           FD-NOM-EMPL
+                       ADD 1 TO WS-REJECTED
+                   ELSE
+                       PERFORM 900-DEP-LOOKUP
+                       IF WS-DEP-OK = 'N'
+                           DISPLAY 'RECHAZADO (DEPTO INVALIDO): '
+                               FD-NOM-EMPL
+                           ADD 1 TO WS-REJECTED
+                       ELSE
+                       PERFORM 904-DEPBUD-CHECK
+                       IF WS-BUD-OK = 'N'
+                           DISPLAY 'RECHAZADO (TOPE DE DEPTO): '
+                               FD-NOM-EMPL
+                           ADD 1 TO WS-REJECTED
+                       ELSE
+                           PERFORM 901-RATE-LOOKUP
+                           IF WS-RATE-OK = 'N'
+                               DISPLAY 'RECHAZADO (TAB INVALIDO): '
+                                   FD-NOM-EMPL
+                               ADD 1 TO WS-REJECTED
+                           ELSE
+                               PERFORM 914-BANDA-SUELDO
+                               IF WS-BAND-OK = 'N'
+                                   DISPLAY
+                                       'RECHAZADO (FUERA DE BANDA): '
+                                       FD-NOM-EMPL
+                                   ADD 1 TO WS-REJECTED
+                               ELSE
+                               PERFORM 950-VALIDA-FECHA
+                               IF WS-DATE-OK = 'N'
+                                   DISPLAY
+                                       'RECHAZADO (FECHA INVALIDA): '
+                                       FD-NOM-EMPL
+                                   ADD 1 TO WS-REJECTED
+                               ELSE
+                                   PERFORM 902-NEXT-ID
+                                   MOVE 'A' TO EMP-STATUS
+                                   MOVE SPACES TO TERM-REASON
+                                   MOVE SPACES TO TERM-FECHA
+                                   MOVE 0 TO REHIRE-ID-ORIG
+                                   MOVE SPACES TO REHIRE-FECHA
+                                   WRITE REG-EMPL
+                                       INVALID KEY
+                                           DISPLAY
+                                            'RECHAZADO (ID DUPLICADO): '
+                                               FD-NOM-EMPL
+                                           ADD 1 TO WS-REJECTED
+                                       NOT INVALID KEY
+                                           ADD 1 TO WS-LOADED
+                                           MOVE 'HIRLOAD' TO
+                                               WS-AUD-PROGRAMA
+                                           MOVE 'A' TO WS-AUD-OPER
+                                           MOVE SPACES TO
+                                               WS-AUD-OPER-ID
+                                           MOVE CLV-DEP TO
+                                               WS-AUD-CLV-DEP-ANT
+                                           MOVE CLV-DEP TO
+                                               WS-AUD-CLV-DEP-NVO
+                                           MOVE SUE-MEN TO
+                                               WS-AUD-SUE-MEN-ANT
+                                           MOVE SUE-MEN TO
+                                               WS-AUD-SUE-MEN-NVO
+                                           PERFORM 903-AUDITORIA
+                                   END-WRITE
+                               END-IF
+                               END-IF
+                           END-IF
+                       END-IF
+                       END-IF
+                   END-IF.
+
+           COPY DEPLKUP.
+           COPY RATELKUP.
+           COPY BANDLKUP.
+           COPY NEXTLKUP.
+           COPY AUDITLKUP.
+           COPY DEPBUDLKUP.
+           COPY PAYCALCLKUP.
+           COPY DATELKUP.
+           COPY EMPCHKLKUP.
