@@ -0,0 +1,147 @@
+      *********************************************************
+      *PROGRAMA - EXPORTA EL MAESTRO DE EMPLEADOS A CSV        *
+      *(ID-EMPL, NOM-EMPL, NOM-DEP, ID-TAB-S, SUE-MEN, F-ING,  *
+      *TIPO-PAGO, HORAS-TRAB, TARIFA-HORA, HORAS-EXTRA,        *
+      *TARIFA-EXTRA, PAGO). PAGO ES EL SUELDO DEL PERIODO YA   *
+      *CALCULADO (912-CALCULA-PAGO): PARA TIPO-PAGO='M' ES     *
+      *SUE-MEN; PARA 'H' SON LAS HORAS POR SU TARIFA. SUE-MEN  *
+      *SE MANTIENE EN LA COLUMNA COMO SE EXPORTABA ANTES, PERO *
+      *ES CERO PARA EMPLEADOS POR HORA; USAR PAGO PARA EL      *
+      *SUELDO REAL DEL PERIODO.                                *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DYN-CSVEXP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADO ASSIGN TO WS-DYN-PATH
+           ORGANIZATION  IS  INDEXED
+           RECORD KEY IS ID-EMPL
+           ALTERNATE RECORD KEY NOM-DEP  WITH DUPLICATES
+           ALTERNATE RECORD KEY NOM-EMPL WITH DUPLICATES
+           ALTERNATE RECORD KEY CLV-DEP WITH DUPLICATES
+           ALTERNATE RECORD KEY F-ING WITH DUPLICATES
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT EMP-CSV ASSIGN TO WS-EMPCSV-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADO.
+       01 REG-EMPL.
+           05 ID-EMPL                  PIC 9(06).
+           05 NOM-EMPL                 PIC X(30).
+           05 CLV-DEP                  PIC 9.
+           05 NOM-DEP                  PIC X(20).
+           05 ID-TAB-S                 PIC A.
+           05 SUE-MEN                  PIC 9(05).
+           05 F-ING                    PIC X(08).
+           05 EMP-STATUS               PIC X.
+           05 TERM-REASON               PIC X.
+           05 TERM-FECHA                PIC X(08).
+           05 REHIRE-FECHA              PIC X(08).
+           05 REHIRE-ID-ORIG            PIC 9(06).
+           05 TELEFONO                   PIC X(12).
+           05 EMAIL                      PIC X(30).
+           05 TIPO-PAGO                  PIC X.
+           05 HORAS-TRAB                 PIC 9(03)V99.
+           05 TARIFA-HORA                PIC 9(03)V99.
+           05 HORAS-EXTRA                PIC 9(03)V99.
+           05 TARIFA-EXTRA               PIC 9(03)V99.
+           05 YTD-SUE                    PIC 9(08).
+
+       FD EMP-CSV.
+       01 CSV-REC                      PIC X(160).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS                PIC X(02).
+           COPY DYNSTAT.
+       01 WS-CSV-STATUS                PIC X(02).
+       01 WS-EMPCSV-PATH-DFLT          PIC X(80) VALUE
+               'C:\Users\pc\Desktop\S\EMPCSV.TXT'.
+       01 WS-EMPCSV-PATH               PIC X(80).
+       01 WS-FLAG                      PIC 9 VALUE 0.
+       01 WS-REC-COUNT                 PIC 9(06) VALUE 0.
+       01 WS-PAGO-CALC                 PIC 9(07).
+
+       PROCEDURE DIVISION.
+       001-INI.
+           MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH.
+           DISPLAY 'DYN_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DYN-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-DYN-PATH = SPACES
+               MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH
+           END-IF.
+           OPEN INPUT EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
+           MOVE WS-EMPCSV-PATH-DFLT TO WS-EMPCSV-PATH.
+           DISPLAY 'EMPCSV_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-EMPCSV-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-EMPCSV-PATH = SPACES
+               MOVE WS-EMPCSV-PATH-DFLT TO WS-EMPCSV-PATH
+           END-IF.
+           OPEN OUTPUT EMP-CSV.
+           IF WS-CSV-STATUS NOT = '00'
+               DISPLAY 'ERROR DE ARCHIVO EMP-CSV. FILE STATUS: '
+                   WS-CSV-STATUS
+           END-IF.
+           MOVE SPACES TO CSV-REC.
+           STRING 'ID,NOMBRE,DEPARTAMENTO,TAB,SUELDO,F-ING,'
+                                          DELIMITED BY SIZE
+                  'TIPO-PAGO,HORAS-TRAB,TARIFA-HORA,HORAS-EXTRA,'
+                                          DELIMITED BY SIZE
+                  'TARIFA-EXTRA,PAGO'     DELIMITED BY SIZE
+                  INTO CSV-REC
+           END-STRING.
+           WRITE CSV-REC.
+           PERFORM 100-PROCESO UNTIL WS-FLAG = 1.
+           CLOSE EMPLEADO.
+           CLOSE EMP-CSV.
+           DISPLAY 'EXTRACTO CSV GENERADO: ' WS-REC-COUNT ' REGISTROS'.
+           STOP RUN.
+
+           100-PROCESO.
+               READ EMPLEADO NEXT RECORD
+               AT END MOVE 1 TO WS-FLAG
+               NOT AT END
+                   IF EMP-STATUS NOT = 'I'
+                       PERFORM 912-CALCULA-PAGO
+                       MOVE SPACES TO CSV-REC
+                       STRING ID-EMPL             DELIMITED BY SIZE
+                              ','                 DELIMITED BY SIZE
+                              FUNCTION TRIM(NOM-EMPL) DELIMITED BY SIZE
+                              ','                 DELIMITED BY SIZE
+                              FUNCTION TRIM(NOM-DEP)  DELIMITED BY SIZE
+                              ','                 DELIMITED BY SIZE
+                              ID-TAB-S            DELIMITED BY SIZE
+                              ','                 DELIMITED BY SIZE
+                              SUE-MEN             DELIMITED BY SIZE
+                              ','                 DELIMITED BY SIZE
+                              F-ING               DELIMITED BY SIZE
+                              ','                 DELIMITED BY SIZE
+                              TIPO-PAGO           DELIMITED BY SIZE
+                              ','                 DELIMITED BY SIZE
+                              HORAS-TRAB          DELIMITED BY SIZE
+                              ','                 DELIMITED BY SIZE
+                              TARIFA-HORA         DELIMITED BY SIZE
+                              ','                 DELIMITED BY SIZE
+                              HORAS-EXTRA         DELIMITED BY SIZE
+                              ','                 DELIMITED BY SIZE
+                              TARIFA-EXTRA        DELIMITED BY SIZE
+                              ','                 DELIMITED BY SIZE
+                              WS-PAGO-CALC        DELIMITED BY SIZE
+                              INTO CSV-REC
+                       END-STRING
+                       WRITE CSV-REC
+                       ADD 1 TO WS-REC-COUNT
+                   END-IF
+               END-READ.
+
+           COPY EMPCHKLKUP.
+           COPY PAYCALCLKUP.
