@@ -0,0 +1,190 @@
+      *********************************************************
+      *PROGRAMA - CORRIDA DE FIN DE MES DESATENDIDA. LEE LOS   *
+      *PARAMETROS (TIPO DE REPORTE, DEPARTAMENTO, RANGO DE     *
+      *FECHAS) DE UN ARCHIVO DE PARAMETROS EN VEZ DE ACCEPT DE *
+      *CONSOLA, PARA PODER PROGRAMARSE EN UNA VENTANA NOCTURNA *
+      *SIN QUE UN OPERADOR CONTESTE PROMPTS.                   *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DYN-MOEND.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO WS-MOEPARM-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT EMPLEADO ASSIGN TO WS-DYN-PATH
+           ORGANIZATION  IS  INDEXED
+           RECORD KEY IS ID-EMPL
+           ALTERNATE RECORD KEY NOM-DEP  WITH DUPLICATES
+           ALTERNATE RECORD KEY NOM-EMPL WITH DUPLICATES
+           ALTERNATE RECORD KEY CLV-DEP WITH DUPLICATES
+           ALTERNATE RECORD KEY F-ING WITH DUPLICATES
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-EMP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *UN RENGLON POR REPORTE A CORRER. TIPO: D=DEPTO F=FECHA A=TODOS.
+       FD PARM-FILE.
+       01 PARM-REC.
+           05 PARM-TIPO                PIC X.
+           05 PARM-CLV-DEP             PIC 9.
+           05 PARM-F-DESDE             PIC X(08).
+           05 PARM-F-HASTA             PIC X(08).
+
+       FD EMPLEADO.
+       01 REG-EMPL.
+           05 ID-EMPL                  PIC 9(06).
+           05 NOM-EMPL                 PIC X(30).
+           05 CLV-DEP                  PIC 9.
+           05 NOM-DEP                  PIC X(20).
+           05 ID-TAB-S                 PIC A.
+           05 SUE-MEN                  PIC 9(05).
+           05 F-ING                    PIC X(08).
+           05 EMP-STATUS               PIC X.
+           05 TERM-REASON               PIC X.
+           05 TERM-FECHA                PIC X(08).
+           05 REHIRE-FECHA              PIC X(08).
+           05 REHIRE-ID-ORIG            PIC 9(06).
+           05 TELEFONO                   PIC X(12).
+           05 EMAIL                      PIC X(30).
+           05 TIPO-PAGO                  PIC X.
+           05 HORAS-TRAB                 PIC 9(03)V99.
+           05 TARIFA-HORA                PIC 9(03)V99.
+           05 HORAS-EXTRA                PIC 9(03)V99.
+           05 TARIFA-EXTRA               PIC 9(03)V99.
+           05 YTD-SUE                    PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PARM-STATUS               PIC X(02).
+       01 WS-MOEPARM-PATH-DFLT         PIC X(80) VALUE
+               'C:\Users\pc\Desktop\S\MOEPARM.TXT'.
+       01 WS-MOEPARM-PATH              PIC X(80).
+       01 WS-EMP-STATUS                PIC X(02).
+           COPY DYNSTAT.
+           COPY REPTWS.
+       01 WS-PARM-FLAG                 PIC 9 VALUE 0.
+       01 WS-FLAG                      PIC 9 VALUE 0.
+       01 WS-F-HASTA                   PIC X(08).
+       01 WS-REPORTES-CORRIDOS         PIC 9(05) VALUE 0.
+
+       01 SEP.
+           05 FILLER                   PIC X(79) VALUE ALL '-'.
+
+       PROCEDURE DIVISION.
+       001-INI.
+           MOVE WS-MOEPARM-PATH-DFLT TO WS-MOEPARM-PATH.
+           DISPLAY 'MOEPARM_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-MOEPARM-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-MOEPARM-PATH = SPACES
+               MOVE WS-MOEPARM-PATH-DFLT TO WS-MOEPARM-PATH
+           END-IF.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS NOT = '00'
+               DISPLAY 'ERROR DE ARCHIVO DE PARAMETROS. FILE STATUS: '
+                   WS-PARM-STATUS
+           END-IF.
+           DISPLAY SEP.
+           DISPLAY '     CORRIDA DE FIN DE MES - MODO DESATENDIDO'.
+           DISPLAY SEP.
+           PERFORM 100-PROCESA-PARM UNTIL WS-PARM-FLAG = 1.
+           CLOSE PARM-FILE.
+           DISPLAY SEP.
+           DISPLAY 'TOTAL DE REPORTES CORRIDOS: ' WS-REPORTES-CORRIDOS.
+           DISPLAY SEP.
+           STOP RUN.
+
+           100-PROCESA-PARM.
+               READ PARM-FILE
+                   AT END MOVE 1 TO WS-PARM-FLAG
+                   NOT AT END
+                       MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH
+                       DISPLAY 'DYN_PATH' UPON ENVIRONMENT-NAME
+                       ACCEPT WS-DYN-PATH FROM ENVIRONMENT-VALUE
+                       IF WS-DYN-PATH = SPACES
+                           MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH
+                       END-IF
+                       OPEN INPUT EMPLEADO
+                       PERFORM 990-CHK-EMP-STATUS
+                       MOVE 0 TO WS-RPT-REGISTROS
+                       PERFORM 910-RPT-ENCABEZADO
+                       EVALUATE PARM-TIPO
+                           WHEN 'D' PERFORM 200-REPORTE-DEPTO
+                           WHEN 'F' PERFORM 300-REPORTE-FECHA
+                           WHEN OTHER PERFORM 400-REPORTE-TODOS
+                       END-EVALUATE
+                       PERFORM 911-RPT-PIE
+                       CLOSE EMPLEADO
+                       ADD 1 TO WS-REPORTES-CORRIDOS
+               END-READ.
+
+      *REPORTE POR DEPARTAMENTO (PARM-CLV-DEP), MISMO IDIOMA START/
+      *READ NEXT QUE 200-DEPARTAMENTO EN DYN-MAST.
+           200-REPORTE-DEPTO.
+               MOVE 0 TO WS-FLAG
+               MOVE PARM-CLV-DEP TO CLV-DEP
+               START EMPLEADO KEY IS NOT LESS THAN CLV-DEP
+                   INVALID KEY MOVE 1 TO WS-FLAG
+               END-START
+               PERFORM 201-LEE-DEPTO UNTIL WS-FLAG = 1.
+
+           201-LEE-DEPTO.
+               READ EMPLEADO NEXT RECORD
+                   AT END MOVE 1 TO WS-FLAG
+                   NOT AT END
+                       IF CLV-DEP NOT = PARM-CLV-DEP
+                           MOVE 1 TO WS-FLAG
+                       ELSE
+                           PERFORM 500-MUESTRA-LINEA
+                       END-IF
+               END-READ.
+
+      *REPORTE POR RANGO DE FECHA DE INGRESO (PARM-F-DESDE/HASTA).
+           300-REPORTE-FECHA.
+               MOVE 0 TO WS-FLAG
+               MOVE PARM-F-HASTA TO WS-F-HASTA
+               MOVE PARM-F-DESDE TO F-ING
+               START EMPLEADO KEY IS NOT LESS THAN F-ING
+                   INVALID KEY MOVE 1 TO WS-FLAG
+               END-START
+               PERFORM 301-LEE-FECHA UNTIL WS-FLAG = 1.
+
+           301-LEE-FECHA.
+               READ EMPLEADO NEXT RECORD
+                   AT END MOVE 1 TO WS-FLAG
+                   NOT AT END
+                       IF F-ING > WS-F-HASTA
+                           MOVE 1 TO WS-FLAG
+                       ELSE
+                           PERFORM 500-MUESTRA-LINEA
+                       END-IF
+               END-READ.
+
+      *REPORTE COMPLETO (CUALQUIER OTRO VALOR DE PARM-TIPO).
+           400-REPORTE-TODOS.
+               MOVE 0 TO WS-FLAG
+               PERFORM 401-LEE-TODOS UNTIL WS-FLAG = 1.
+
+           401-LEE-TODOS.
+               READ EMPLEADO NEXT RECORD
+                   AT END MOVE 1 TO WS-FLAG
+                   NOT AT END PERFORM 500-MUESTRA-LINEA
+               END-READ.
+
+           500-MUESTRA-LINEA.
+               IF EMP-STATUS NOT = 'I'
+                   DISPLAY REG-EMPL
+                   ADD 1 TO WS-RPT-LINEA
+                   ADD 1 TO WS-RPT-REGISTROS
+                   IF WS-RPT-LINEA >= WS-RPT-TAMPAG
+                       PERFORM 910-RPT-ENCABEZADO
+                   END-IF
+               END-IF.
+
+           COPY REPTLKUP.
+           COPY EMPCHKLKUP.
