@@ -0,0 +1,57 @@
+      *****************************************************************
+      *    VERIFICA TOPE DE PLANTILLA/NOMINA DEL DEPTO CONTRA         *
+      *    DEPBUD-MAST, SUMANDO LA PLANTILLA ACTUAL DE EMPLEADO.      *
+      *    REQUIERE CLV-DEP, ID-EMPL, EMP-STATUS, SUE-MEN, TIPO-PAGO, *
+      *    HORAS-TRAB/TARIFA-HORA/HORAS-EXTRA/TARIFA-EXTRA,           *
+      *    WS-PAGO-CALC Y 912-CALCULA-PAGO (COPY PAYCALCLKUP), MAS    *
+      *    WS-BUD-OK/WS-BUD-HEADCOUNT/WS-BUD-PAYROLL/WS-BUD-FLAG/     *
+      *    WS-BUD-SAVE-REC DECLARADOS. EMPLEADO DEBE ESTAR ABIERTA.   *
+      *    EL SCAN DE CONTEO SOBRESCRIBE REG-EMPL; SE RESPALDA Y      *
+      *    RESTAURA EL REGISTRO EN CAPTURA ANTES DE SALIR.            *
+      *    SI EL DEPTO NO TIENE TOPE REGISTRADO, NO RESTRINGE.        *
+      *****************************************************************
+       904-DEPBUD-CHECK.
+           MOVE 'S' TO WS-BUD-OK
+           MOVE REG-EMPL TO WS-BUD-SAVE-REC
+           MOVE CLV-DEP TO DB-CLV-DEP
+           MOVE WS-DEPBUDMAST-PATH-DFLT TO WS-DEPBUDMAST-PATH
+           DISPLAY 'DEPBUDMAST_PATH' UPON ENVIRONMENT-NAME
+           ACCEPT WS-DEPBUDMAST-PATH FROM ENVIRONMENT-VALUE
+           IF WS-DEPBUDMAST-PATH = SPACES
+               MOVE WS-DEPBUDMAST-PATH-DFLT TO WS-DEPBUDMAST-PATH
+           END-IF
+           OPEN INPUT DEPBUD-MAST
+           READ DEPBUD-MAST KEY IS DB-CLV-DEP
+               NOT INVALID KEY
+                   MOVE 0 TO WS-BUD-HEADCOUNT
+                   MOVE 0 TO WS-BUD-PAYROLL
+                   MOVE 0 TO WS-BUD-FLAG
+                   MOVE 0 TO ID-EMPL
+                   START EMPLEADO KEY IS NOT LESS THAN ID-EMPL
+                       INVALID KEY MOVE 1 TO WS-BUD-FLAG
+                   END-START
+                   PERFORM 905-DEPBUD-SUMA UNTIL WS-BUD-FLAG = 1
+                   IF DB-MAX-HEAD > 0 AND
+                       WS-BUD-HEADCOUNT >= DB-MAX-HEAD
+                       MOVE 'N' TO WS-BUD-OK
+                       DISPLAY 'DEPARTAMENTO EXCEDE TOPE DE PLANTILLA'
+                   END-IF
+                   IF DB-MAX-SUE > 0 AND
+                       WS-BUD-PAYROLL >= DB-MAX-SUE
+                       MOVE 'N' TO WS-BUD-OK
+                       DISPLAY 'DEPARTAMENTO EXCEDE TOPE DE NOMINA'
+                   END-IF
+           END-READ
+           CLOSE DEPBUD-MAST
+           MOVE WS-BUD-SAVE-REC TO REG-EMPL.
+
+           905-DEPBUD-SUMA.
+               READ EMPLEADO NEXT RECORD
+                   AT END MOVE 1 TO WS-BUD-FLAG
+                   NOT AT END
+                       IF CLV-DEP = DB-CLV-DEP AND EMP-STATUS NOT = 'I'
+                           ADD 1 TO WS-BUD-HEADCOUNT
+                           PERFORM 912-CALCULA-PAGO
+                           ADD WS-PAGO-CALC TO WS-BUD-PAYROLL
+                       END-IF
+               END-READ.
