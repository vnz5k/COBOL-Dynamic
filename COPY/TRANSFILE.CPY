@@ -0,0 +1,6 @@
+      *****************************************************************
+      *    TRANS-LOG - BITACORA DE CAMBIOS DE DEPARTAMENTO (SELECT)   *
+      *****************************************************************
+           SELECT TRANS-LOG ASSIGN TO WS-TRANSLOG-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TRANS-STATUS.
