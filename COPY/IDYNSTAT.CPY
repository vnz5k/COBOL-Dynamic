@@ -0,0 +1,3 @@
+       01  WS-IDYN-PATH-DFLT           PIC X(80) VALUE
+               'C:\Users\pc\Desktop\S\IDYN'.
+       01  WS-IDYN-PATH                PIC X(80).
