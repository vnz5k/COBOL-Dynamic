@@ -0,0 +1,8 @@
+      *****************************************************************
+      *    DEPBUD-MAST - TOPES DE PLANTILLA Y NOMINA POR DEPTO (SEL)  *
+      *****************************************************************
+           SELECT DEPBUD-MAST ASSIGN TO WS-DEPBUDMAST-PATH
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS DB-CLV-DEP
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS WS-DEPBUD-STATUS.
