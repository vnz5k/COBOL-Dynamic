@@ -0,0 +1,8 @@
+      *****************************************************************
+      *    PEND-MAST - ALTAS EN ESPERA DE APROBACION (SELECT)         *
+      *****************************************************************
+           SELECT PEND-MAST ASSIGN TO WS-PENDMAST-PATH
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS PEND-ID
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS WS-PEND-STATUS.
