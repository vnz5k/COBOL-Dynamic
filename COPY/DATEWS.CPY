@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    CAMPOS DE TRABAJO PARA VALIDACION DE FECHA (F-ING).        *
+      *****************************************************************
+       01  WS-DATE-OK                  PIC X.
+       01  WS-CHK-FECHA.
+           05  WS-CHK-YYYY              PIC 9(04).
+           05  WS-CHK-MM                PIC 9(02).
+           05  WS-CHK-DD                PIC 9(02).
+       01  WS-CHK-MAXDD                 PIC 9(02).
