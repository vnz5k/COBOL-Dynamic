@@ -0,0 +1,6 @@
+      *****************************************************************
+      *    EXC-LOG - BITACORA DE INTENTOS DE ID INVALIDO (SELECT)     *
+      *****************************************************************
+           SELECT EXC-LOG ASSIGN TO WS-EXCLOG-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXC-STATUS.
