@@ -0,0 +1,6 @@
+      *****************************************************************
+      *    AUDIT-LOG - BITACORA DE ALTAS/BAJAS/CAMBIOS (SELECT)       *
+      *****************************************************************
+           SELECT AUDIT-LOG ASSIGN TO WS-AUDITLOG-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
