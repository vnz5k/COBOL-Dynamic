@@ -0,0 +1,7 @@
+      *****************************************************************
+      *    NEXT-ID - CONTROL DEL SIGUIENTE ID-EMPL DISPONIBLE (FD)    *
+      *****************************************************************
+       FD  NEXT-ID.
+       01  NEXT-ID-REC.
+           05  NI-KEY                  PIC X.
+           05  NI-VALUE                PIC 9(06).
