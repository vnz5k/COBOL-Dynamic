@@ -0,0 +1,36 @@
+      *****************************************************************
+      *    VALIDA QUE F-ING SEA UNA FECHA DE CALENDARIO REAL          *
+      *    (MES 1-12, DIA DENTRO DEL MES, CONSIDERA ANIO BISIESTO).   *
+      *    REQUIERE F-ING (PIC X(08) YYYYMMDD) Y COPY DATEWS.         *
+      *****************************************************************
+       950-VALIDA-FECHA.
+           MOVE 'S' TO WS-DATE-OK
+           IF F-ING NOT NUMERIC
+               MOVE 'N' TO WS-DATE-OK
+           ELSE
+               MOVE F-ING(1:4) TO WS-CHK-YYYY
+               MOVE F-ING(5:2) TO WS-CHK-MM
+               MOVE F-ING(7:2) TO WS-CHK-DD
+               IF WS-CHK-MM < 1 OR WS-CHK-MM > 12
+                   MOVE 'N' TO WS-DATE-OK
+               ELSE
+                   EVALUATE WS-CHK-MM
+                       WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10
+                       WHEN 12
+                           MOVE 31 TO WS-CHK-MAXDD
+                       WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                           MOVE 30 TO WS-CHK-MAXDD
+                       WHEN 2
+                           IF (FUNCTION MOD(WS-CHK-YYYY, 4) = 0 AND
+                               FUNCTION MOD(WS-CHK-YYYY, 100) NOT = 0)
+                               OR FUNCTION MOD(WS-CHK-YYYY, 400) = 0
+                               MOVE 29 TO WS-CHK-MAXDD
+                           ELSE
+                               MOVE 28 TO WS-CHK-MAXDD
+                           END-IF
+                   END-EVALUATE
+                   IF WS-CHK-DD < 1 OR WS-CHK-DD > WS-CHK-MAXDD
+                       MOVE 'N' TO WS-DATE-OK
+                   END-IF
+               END-IF
+           END-IF.
