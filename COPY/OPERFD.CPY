@@ -0,0 +1,8 @@
+      *****************************************************************
+      *    OPER-MAST - OPERADORES AUTORIZADOS (FD)                    *
+      *****************************************************************
+       FD  OPER-MAST.
+       01  OPER-REC.
+           05  OP-ID                   PIC X(06).
+           05  OP-PIN                  PIC X(04).
+           05  OP-NOMBRE               PIC X(30).
