@@ -0,0 +1,26 @@
+      *****************************************************************
+      *    AUDIT-LOG - BITACORA DE ALTAS/BAJAS/CAMBIOS (FD)           *
+      *****************************************************************
+       FD  AUDIT-LOG.
+       01  AUDIT-REC.
+           05  AUD-FECHA               PIC X(08).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  AUD-HORA                PIC X(08).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  AUD-PROGRAMA            PIC X(08).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  AUD-OPER                PIC X.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  AUD-ID-EMPL             PIC 9(06).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  AUD-NOM-EMPL            PIC X(30).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  AUD-OPER-ID             PIC X(06).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  AUD-CLV-DEP-ANT         PIC 9.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  AUD-CLV-DEP-NVO         PIC 9.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  AUD-SUE-MEN-ANT         PIC 9(05).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  AUD-SUE-MEN-NVO         PIC 9(05).
