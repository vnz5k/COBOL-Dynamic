@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    VERIFICA WS-EMP-STATUS TRAS UN VERBO DE E/S SOBRE          *
+      *    EMPLEADO Y AVISA SI NO FUE EXITOSO ('00').                 *
+      *    REQUIERE WS-EMP-STATUS (PIC X(02)) DECLARADO.              *
+      *****************************************************************
+       990-CHK-EMP-STATUS.
+           IF WS-EMP-STATUS NOT = '00'
+               DISPLAY 'ERROR DE ARCHIVO EMPLEADO. FILE STATUS: '
+                   WS-EMP-STATUS
+           END-IF.
