@@ -0,0 +1,8 @@
+      *****************************************************************
+      *    DEPBUD-MAST - TOPES DE PLANTILLA Y NOMINA POR DEPTO (FD)   *
+      *****************************************************************
+       FD  DEPBUD-MAST.
+       01  DEPBUD-REC.
+           05  DB-CLV-DEP              PIC 9.
+           05  DB-MAX-HEAD             PIC 9(05).
+           05  DB-MAX-SUE              PIC 9(08).
