@@ -0,0 +1,4 @@
+       01  WS-RATEMAST-STATUS          PIC X(02).
+       01  WS-RATEMAST-PATH-DFLT       PIC X(80) VALUE
+               'C:\Users\pc\Desktop\S\RATEM.TXT'.
+       01  WS-RATEMAST-PATH            PIC X(80).
