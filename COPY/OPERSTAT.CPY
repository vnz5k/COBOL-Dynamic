@@ -0,0 +1,4 @@
+       01  WS-OPER-STATUS              PIC X(02).
+       01  WS-OPERMAST-PATH-DFLT       PIC X(80) VALUE
+               'C:\Users\pc\Desktop\S\OPER.TXT'.
+       01  WS-OPERMAST-PATH            PIC X(80).
