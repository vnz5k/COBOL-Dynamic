@@ -0,0 +1,5 @@
+       01  WS-PEND-STATUS              PIC X(02).
+       01  WS-PENDMAST-PATH-DFLT       PIC X(80) VALUE
+               'C:\Users\pc\Desktop\S\PEND.TXT'.
+       01  WS-PENDMAST-PATH            PIC X(80).
+       01  WS-PEND-DECISION            PIC X.
