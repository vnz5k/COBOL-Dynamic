@@ -0,0 +1,7 @@
+      *****************************************************************
+      *    CONTADORES PARA LISTADOS PAGINADOS CON ENCABEZADO.         *
+      *****************************************************************
+       01  WS-RPT-LINEA                PIC 9(04) VALUE 0.
+       01  WS-RPT-PAGINA               PIC 9(04) VALUE 0.
+       01  WS-RPT-REGISTROS            PIC 9(06) VALUE 0.
+       01  WS-RPT-TAMPAG               PIC 9(04) VALUE 20.
