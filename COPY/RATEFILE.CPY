@@ -0,0 +1,8 @@
+      *****************************************************************
+      *    RATE-MAST - TABLA DE NIVELES DE SUELDO (SELECT)            *
+      *****************************************************************
+           SELECT RATE-MAST ASSIGN TO WS-RATEMAST-PATH
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS RM-COD
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS WS-RATEMAST-STATUS.
