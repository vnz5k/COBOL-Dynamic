@@ -0,0 +1,15 @@
+      *****************************************************************
+      *    VALIDA QUE NOM-EMPL NO ESTE EN BLANCO Y NO SEA SOLO        *
+      *    NUMEROS. REQUIERE NOM-EMPL (PIC X(30)) Y COPY NOMWS.       *
+      *****************************************************************
+       951-VALIDA-NOMBRE.
+           MOVE 'S' TO WS-NOM-OK
+           IF NOM-EMPL = SPACES
+               MOVE 'N' TO WS-NOM-OK
+               DISPLAY 'NOMBRE NO PUEDE ESTAR EN BLANCO'
+           ELSE
+               IF NOM-EMPL IS NUMERIC
+                   MOVE 'N' TO WS-NOM-OK
+                   DISPLAY 'NOMBRE NO PUEDE SER SOLO NUMEROS'
+               END-IF
+           END-IF.
