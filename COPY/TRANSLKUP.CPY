@@ -0,0 +1,28 @@
+      *****************************************************************
+      *    ESCRIBE UN RENGLON EN LA BITACORA DE CAMBIOS DE            *
+      *    DEPARTAMENTO, ANTES DE QUE EL REWRITE SOBRESCRIBA          *
+      *    CLV-DEP/NOM-DEP. REQUIERE WS-TR-CLV-DEP-ANT/WS-TR-NOM-DEP- *
+      *    ANT (EL DEPARTAMENTO VIEJO, GUARDADOS ANTES DE CAPTURAR EL *
+      *    NUEVO) E ID-EMPL/NOM-EMPL/CLV-DEP/NOM-DEP (YA CON EL       *
+      *    DEPARTAMENTO NUEVO) CARGADOS ANTES DE INVOCAR.             *
+      *****************************************************************
+       913-TRANSFER-LOG.
+           MOVE WS-TRANSLOG-PATH-DFLT TO WS-TRANSLOG-PATH
+           DISPLAY 'TRANSLOG_PATH' UPON ENVIRONMENT-NAME
+           ACCEPT WS-TRANSLOG-PATH FROM ENVIRONMENT-VALUE
+           IF WS-TRANSLOG-PATH = SPACES
+               MOVE WS-TRANSLOG-PATH-DFLT TO WS-TRANSLOG-PATH
+           END-IF
+           OPEN EXTEND TRANS-LOG
+           IF WS-TRANS-STATUS = '35'
+               OPEN OUTPUT TRANS-LOG
+           END-IF
+           MOVE FUNCTION CURRENT-DATE (1:8) TO TR-FECHA
+           MOVE ID-EMPL TO TR-ID-EMPL
+           MOVE NOM-EMPL TO TR-NOM-EMPL
+           MOVE WS-TR-CLV-DEP-ANT TO TR-CLV-DEP-ANT
+           MOVE WS-TR-NOM-DEP-ANT TO TR-NOM-DEP-ANT
+           MOVE CLV-DEP TO TR-CLV-DEP-NVO
+           MOVE NOM-DEP TO TR-NOM-DEP-NVO
+           WRITE TRANS-REC
+           CLOSE TRANS-LOG.
