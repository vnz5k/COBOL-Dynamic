@@ -0,0 +1,4 @@
+       01  WS-DEPBUD-STATUS            PIC X(02).
+       01  WS-DEPBUDMAST-PATH-DFLT     PIC X(80) VALUE
+               'C:\Users\pc\Desktop\S\DEPBUD.TXT'.
+       01  WS-DEPBUDMAST-PATH          PIC X(80).
