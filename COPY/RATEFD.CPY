@@ -0,0 +1,8 @@
+      *****************************************************************
+      *    RATE-MAST - TABLA DE NIVELES DE SUELDO (FD)                *
+      *****************************************************************
+       FD  RATE-MAST.
+       01  RATE-REC.
+           05  RM-COD                  PIC A.
+           05  RM-TIER                 PIC A.
+           05  RM-SUE-MEN              PIC 9(05).
