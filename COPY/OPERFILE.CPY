@@ -0,0 +1,8 @@
+      *****************************************************************
+      *    OPER-MAST - OPERADORES AUTORIZADOS (SELECT)                *
+      *****************************************************************
+           SELECT OPER-MAST ASSIGN TO WS-OPERMAST-PATH
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS OP-ID
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS WS-OPER-STATUS.
