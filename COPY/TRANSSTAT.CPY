@@ -0,0 +1,6 @@
+       01  WS-TRANS-STATUS             PIC X(02).
+       01  WS-TRANSLOG-PATH-DFLT       PIC X(80) VALUE
+               'C:\Users\pc\Desktop\S\TRANS.TXT'.
+       01  WS-TRANSLOG-PATH            PIC X(80).
+       01  WS-TR-CLV-DEP-ANT           PIC 9.
+       01  WS-TR-NOM-DEP-ANT           PIC X(20).
