@@ -0,0 +1,38 @@
+      *****************************************************************
+      *    ESCRIBE UN REGISTRO EN LA BITACORA DE AUDITORIA.           *
+      *    REQUIERE WS-AUD-PROGRAMA, WS-AUD-OPER, WS-AUD-OPER-ID,      *
+      *    ID-EMPL Y NOM-EMPL CARGADOS ANTES DE INVOCAR (OPER: 'A'    *
+      *    ALTA/'E' EDITA/'D' BAJA). WS-AUD-OPER-ID LLEVA EL ID DEL   *
+      *    OPERADOR AUTENTICADO EN 906-OPER-LOGIN, O SPACES SI LA     *
+      *    OPERACION NO REQUIERE LOGIN. TAMBIEN REQUIERE                *
+      *    WS-AUD-CLV-DEP-ANT/NVO Y WS-AUD-SUE-MEN-ANT/NVO CARGADOS    *
+      *    CON EL VALOR ANTERIOR Y POSTERIOR AL CAMBIO (AMBOS IGUALES  *
+      *    SI LA OPERACION NO TOCA ESE CAMPO). SE PIDEN LOS DOS AL     *
+      *    LLAMADOR (EN VEZ DE LEER EL NVO DIRECTO DE CLV-DEP/SUE-MEN) *
+      *    PORQUE ALGUN PROGRAMA (DYN-GEN) RENOMBRA ESOS CAMPOS EN SU  *
+      *    PROPIO FD.                                                  *
+      *****************************************************************
+       903-AUDITORIA.
+           MOVE WS-AUDITLOG-PATH-DFLT TO WS-AUDITLOG-PATH
+           DISPLAY 'AUDITLOG_PATH' UPON ENVIRONMENT-NAME
+           ACCEPT WS-AUDITLOG-PATH FROM ENVIRONMENT-VALUE
+           IF WS-AUDITLOG-PATH = SPACES
+               MOVE WS-AUDITLOG-PATH-DFLT TO WS-AUDITLOG-PATH
+           END-IF
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           MOVE FUNCTION CURRENT-DATE (1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE (9:8) TO AUD-HORA
+           MOVE WS-AUD-PROGRAMA TO AUD-PROGRAMA
+           MOVE WS-AUD-OPER TO AUD-OPER
+           MOVE ID-EMPL TO AUD-ID-EMPL
+           MOVE NOM-EMPL TO AUD-NOM-EMPL
+           MOVE WS-AUD-OPER-ID TO AUD-OPER-ID
+           MOVE WS-AUD-CLV-DEP-ANT TO AUD-CLV-DEP-ANT
+           MOVE WS-AUD-CLV-DEP-NVO TO AUD-CLV-DEP-NVO
+           MOVE WS-AUD-SUE-MEN-ANT TO AUD-SUE-MEN-ANT
+           MOVE WS-AUD-SUE-MEN-NVO TO AUD-SUE-MEN-NVO
+           WRITE AUDIT-REC
+           CLOSE AUDIT-LOG.
