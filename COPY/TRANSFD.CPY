@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    TRANS-LOG - BITACORA DE CAMBIOS DE DEPARTAMENTO (FD)       *
+      *****************************************************************
+       FD  TRANS-LOG.
+       01  TRANS-REC.
+           05  TR-FECHA                PIC X(08).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  TR-ID-EMPL              PIC 9(06).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  TR-NOM-EMPL             PIC X(30).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  TR-CLV-DEP-ANT          PIC 9.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  TR-NOM-DEP-ANT          PIC X(20).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  TR-CLV-DEP-NVO          PIC 9.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  TR-NOM-DEP-NVO          PIC X(20).
