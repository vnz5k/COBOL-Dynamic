@@ -0,0 +1,20 @@
+      *****************************************************************
+      *    ENCABEZADO/PIE PARA LISTADOS PAGINADOS DE EMPLEADO.        *
+      *    REQUIERE SEP Y COPY REPTWS DECLARADOS. LLAMAR 910- ANTES   *
+      *    DEL CICLO Y CADA WS-RPT-TAMPAG REGISTROS; LLAMAR 911- AL   *
+      *    TERMINAR EL LISTADO.                                       *
+      *****************************************************************
+       910-RPT-ENCABEZADO.
+           ADD 1 TO WS-RPT-PAGINA
+           DISPLAY SEP
+           DISPLAY 'LISTADO DE EMPLEADOS - PAGINA: ' WS-RPT-PAGINA
+           DISPLAY SEP
+           DISPLAY 'ID     NOMBRE                         DEPARTAMENTO'
+               '        TAB  SUELDO   F-ING     STATUS'
+           DISPLAY SEP
+           MOVE 0 TO WS-RPT-LINEA.
+
+       911-RPT-PIE.
+           DISPLAY SEP
+           DISPLAY 'TOTAL DE REGISTROS: ' WS-RPT-REGISTROS
+           DISPLAY SEP.
