@@ -0,0 +1,31 @@
+      *****************************************************************
+      *    VERIFICA QUE SUE-MEN QUEDE DENTRO DEL RANGO APROBADO       *
+      *    (DM-SUE-MIN/DM-SUE-MAX) DEL DEPARTAMENTO EN DEP-MAST.      *
+      *    REQUIERE CLV-DEP, SUE-MEN Y WS-BAND-OK (PIC X) DECLARADOS.*
+      *    SI EL DEPTO NO TIENE RANGO REGISTRADO (MIN Y MAX EN CERO), *
+      *    NO RESTRINGE.                                              *
+      *****************************************************************
+       914-BANDA-SUELDO.
+           MOVE 'S' TO WS-BAND-OK
+           MOVE CLV-DEP TO DM-CLV-DEP
+           MOVE WS-DEPMAST-PATH-DFLT TO WS-DEPMAST-PATH
+           DISPLAY 'DEPMAST_PATH' UPON ENVIRONMENT-NAME
+           ACCEPT WS-DEPMAST-PATH FROM ENVIRONMENT-VALUE
+           IF WS-DEPMAST-PATH = SPACES
+               MOVE WS-DEPMAST-PATH-DFLT TO WS-DEPMAST-PATH
+           END-IF
+           OPEN INPUT DEP-MAST
+           READ DEP-MAST KEY IS DM-CLV-DEP
+               NOT INVALID KEY
+                   IF DM-SUE-MIN > 0 OR DM-SUE-MAX > 0
+                       IF SUE-MEN < DM-SUE-MIN
+                           MOVE 'N' TO WS-BAND-OK
+                           DISPLAY 'SUELDO BAJO EL PISO DEL DEPTO'
+                       END-IF
+                       IF DM-SUE-MAX > 0 AND SUE-MEN > DM-SUE-MAX
+                           MOVE 'N' TO WS-BAND-OK
+                           DISPLAY 'SUELDO EXCEDE EL TOPE DEL DEPTO'
+                       END-IF
+                   END-IF
+           END-READ
+           CLOSE DEP-MAST.
