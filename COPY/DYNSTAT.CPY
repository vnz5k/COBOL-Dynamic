@@ -0,0 +1,3 @@
+       01  WS-DYN-PATH-DFLT            PIC X(80) VALUE
+               'C:\Users\pc\Desktop\S\DYN.TXT'.
+       01  WS-DYN-PATH                 PIC X(80).
