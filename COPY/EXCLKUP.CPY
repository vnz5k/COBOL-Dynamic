@@ -0,0 +1,24 @@
+      *****************************************************************
+      *    ESCRIBE UN REGISTRO EN LA BITACORA DE EXCEPCIONES CUANDO   *
+      *    UNA BUSQUEDA POR ID-EMPL FALLA (INVALID KEY). REQUIERE     *
+      *    WS-EXC-PROGRAMA, WS-EXC-PARRAFO E ID-EMPL (CON EL VALOR    *
+      *    INTENTADO) CARGADOS ANTES DE INVOCAR.                      *
+      *****************************************************************
+       909-EXCEPCION.
+           MOVE WS-EXCLOG-PATH-DFLT TO WS-EXCLOG-PATH
+           DISPLAY 'EXCLOG_PATH' UPON ENVIRONMENT-NAME
+           ACCEPT WS-EXCLOG-PATH FROM ENVIRONMENT-VALUE
+           IF WS-EXCLOG-PATH = SPACES
+               MOVE WS-EXCLOG-PATH-DFLT TO WS-EXCLOG-PATH
+           END-IF
+           OPEN EXTEND EXC-LOG
+           IF WS-EXC-STATUS = '35'
+               OPEN OUTPUT EXC-LOG
+           END-IF
+           MOVE FUNCTION CURRENT-DATE (1:8) TO EXC-FECHA
+           MOVE FUNCTION CURRENT-DATE (9:8) TO EXC-HORA
+           MOVE WS-EXC-PROGRAMA TO EXC-PROGRAMA
+           MOVE WS-EXC-PARRAFO TO EXC-PARRAFO
+           MOVE ID-EMPL TO EXC-ID-INTENTO
+           WRITE EXC-REC
+           CLOSE EXC-LOG.
