@@ -0,0 +1,6 @@
+       01  WS-EXC-STATUS               PIC X(02).
+       01  WS-EXCLOG-PATH-DFLT         PIC X(80) VALUE
+               'C:\Users\pc\Desktop\S\EXCEP.TXT'.
+       01  WS-EXCLOG-PATH              PIC X(80).
+       01  WS-EXC-PROGRAMA             PIC X(08).
+       01  WS-EXC-PARRAFO              PIC X(15).
