@@ -0,0 +1,8 @@
+      *****************************************************************
+      *    NEXT-ID - CONTROL DEL SIGUIENTE ID-EMPL DISPONIBLE (SELECT)*
+      *****************************************************************
+           SELECT NEXT-ID ASSIGN TO WS-NEXTID-PATH
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS NI-KEY
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS WS-NEXTID-STATUS.
