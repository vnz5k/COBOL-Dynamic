@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    DEP-MAST - ARCHIVO MAESTRO DE DEPARTAMENTOS (FD)           *
+      *****************************************************************
+       FD  DEP-MAST.
+       01  DEP-REC.
+           05  DM-CLV-DEP              PIC 9.
+           05  DM-NOM-DEP              PIC X(20).
+           05  DM-SUE-MIN              PIC 9(05).
+           05  DM-SUE-MAX              PIC 9(05).
