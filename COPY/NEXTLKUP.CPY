@@ -0,0 +1,58 @@
+      *****************************************************************
+      *    ASIGNA EL SIGUIENTE ID-EMPL DISPONIBLE (AUTONUMERICO).     *
+      *    REQUIERE ID-EMPL DECLARADO Y EMPLEADO ABIERTA (I-O O       *
+      *    INPUT). LA PRIMERA VEZ QUE CORRE (NEXTID.TXT NO EXISTE     *
+      *    AUN, WS-NEXTID-STATUS = '35') EL CONTADOR SE SIEMBRA CON   *
+      *    EL MAYOR ID-EMPL YA EXISTENTE EN EMPLEADO, NO CON CERO,    *
+      *    PARA NO CHOCAR CONTRA IDs DE UN ARCHIVO YA POBLADO.        *
+      *    REQUIERE WS-NI-MAX-ID/WS-NI-FLAG/WS-NI-SAVE-REC            *
+      *    DECLARADOS; WS-NI-SAVE-REC DEBE SER DEL MISMO TAMANO QUE   *
+      *    REG-EMPL PARA NO TRUNCARLO AL RESPALDAR/RESTAURAR.         *
+      *****************************************************************
+       902-NEXT-ID.
+           MOVE 'N' TO NI-KEY
+           MOVE WS-NEXTID-PATH-DFLT TO WS-NEXTID-PATH
+           DISPLAY 'NEXTID_PATH' UPON ENVIRONMENT-NAME
+           ACCEPT WS-NEXTID-PATH FROM ENVIRONMENT-VALUE
+           IF WS-NEXTID-PATH = SPACES
+               MOVE WS-NEXTID-PATH-DFLT TO WS-NEXTID-PATH
+           END-IF
+           OPEN I-O NEXT-ID
+           IF WS-NEXTID-STATUS = '35'
+               OPEN OUTPUT NEXT-ID
+               MOVE 'N' TO NI-KEY
+               MOVE 0 TO NI-VALUE
+               PERFORM 902-NEXT-ID-SIEMBRA
+               WRITE NEXT-ID-REC
+               CLOSE NEXT-ID
+               OPEN I-O NEXT-ID
+               MOVE 'N' TO NI-KEY
+           END-IF
+           READ NEXT-ID KEY IS NI-KEY
+           ADD 1 TO NI-VALUE
+           MOVE NI-VALUE TO ID-EMPL
+           REWRITE NEXT-ID-REC
+           CLOSE NEXT-ID
+           DISPLAY 'ID ASIGNADO: ' ID-EMPL.
+
+      *BUSCA EL MAYOR ID-EMPL YA GRABADO EN EMPLEADO PARA SEMBRAR
+      *NI-VALUE EN LA PRIMERA CORRIDA. RECORRE LA LLAVE PRIMARIA EN
+      *ORDEN ASCENDENTE, IGUAL QUE 905-DEPBUD-SUMA; EL SCAN
+      *SOBRESCRIBE REG-EMPL, SE RESPALDA Y RESTAURA ANTES DE SALIR.
+           902-NEXT-ID-SIEMBRA.
+               MOVE REG-EMPL TO WS-NI-SAVE-REC
+               MOVE 0 TO WS-NI-MAX-ID
+               MOVE 0 TO WS-NI-FLAG
+               MOVE 0 TO ID-EMPL
+               START EMPLEADO KEY IS NOT LESS THAN ID-EMPL
+                   INVALID KEY MOVE 1 TO WS-NI-FLAG
+               END-START
+               PERFORM 902-NEXT-ID-SCAN UNTIL WS-NI-FLAG = 1
+               MOVE WS-NI-MAX-ID TO NI-VALUE
+               MOVE WS-NI-SAVE-REC TO REG-EMPL.
+
+           902-NEXT-ID-SCAN.
+               READ EMPLEADO NEXT RECORD
+                   AT END MOVE 1 TO WS-NI-FLAG
+                   NOT AT END MOVE ID-EMPL TO WS-NI-MAX-ID
+               END-READ.
