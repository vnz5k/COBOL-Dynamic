@@ -0,0 +1,4 @@
+       01  WS-DEPMAST-STATUS           PIC X(02).
+       01  WS-DEPMAST-PATH-DFLT        PIC X(80) VALUE
+               'C:\Users\pc\Desktop\S\DEPMAST.TXT'.
+       01  WS-DEPMAST-PATH             PIC X(80).
