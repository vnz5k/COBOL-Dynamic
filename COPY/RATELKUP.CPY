@@ -0,0 +1,23 @@
+      *****************************************************************
+      *    RESUELVE ID-TAB-S / SUE-MEN CONTRA RATE-MAST.              *
+      *    REQUIERE ID-TAB-S, SUE-MEN Y WS-RATE-OK (PIC X) DECLARADOS.*
+      *****************************************************************
+       901-RATE-LOOKUP.
+           MOVE ID-TAB-S TO RM-COD
+           MOVE WS-RATEMAST-PATH-DFLT TO WS-RATEMAST-PATH
+           DISPLAY 'RATEMAST_PATH' UPON ENVIRONMENT-NAME
+           ACCEPT WS-RATEMAST-PATH FROM ENVIRONMENT-VALUE
+           IF WS-RATEMAST-PATH = SPACES
+               MOVE WS-RATEMAST-PATH-DFLT TO WS-RATEMAST-PATH
+           END-IF
+           OPEN INPUT RATE-MAST
+           READ RATE-MAST KEY IS RM-COD
+               INVALID KEY
+                   DISPLAY 'NIVEL DE SUELDO NO EXISTE'
+                   MOVE 'N' TO WS-RATE-OK
+               NOT INVALID KEY
+                   MOVE RM-TIER TO ID-TAB-S
+                   MOVE RM-SUE-MEN TO SUE-MEN
+                   MOVE 'S' TO WS-RATE-OK
+           END-READ
+           CLOSE RATE-MAST.
