@@ -0,0 +1,115 @@
+      *****************************************************************
+      *    ENCOLA UNA ALTA EN PEND-MAST EN VEZ DE ESCRIBIRLA A         *
+      *    EMPLEADO DIRECTAMENTE (APROBACION DE DOS PERSONAS).         *
+      *    REQUIERE REG-EMPL CAPTURADO, WS-AUD-PROGRAMA Y              *
+      *    WS-CUR-OPER-ID (OPERADOR QUE CAPTURA) CARGADOS.             *
+      *****************************************************************
+       907-PEND-QUEUE.
+           MOVE WS-PENDMAST-PATH-DFLT TO WS-PENDMAST-PATH
+           DISPLAY 'PENDMAST_PATH' UPON ENVIRONMENT-NAME
+           ACCEPT WS-PENDMAST-PATH FROM ENVIRONMENT-VALUE
+           IF WS-PENDMAST-PATH = SPACES
+               MOVE WS-PENDMAST-PATH-DFLT TO WS-PENDMAST-PATH
+           END-IF
+           OPEN I-O PEND-MAST
+           IF WS-PEND-STATUS = '35'
+               OPEN OUTPUT PEND-MAST
+           END-IF
+           MOVE ID-EMPL TO PEND-ID
+           MOVE WS-AUD-PROGRAMA TO PEND-PROGRAMA
+           MOVE WS-CUR-OPER-ID TO PEND-OPER-ID
+           MOVE 'P' TO PEND-EST
+           MOVE ID-EMPL TO PEND-ID-EMPL
+           MOVE NOM-EMPL TO PEND-NOM-EMPL
+           MOVE CLV-DEP TO PEND-CLV-DEP
+           MOVE NOM-DEP TO PEND-NOM-DEP
+           MOVE ID-TAB-S TO PEND-ID-TAB-S
+           MOVE SUE-MEN TO PEND-SUE-MEN
+           MOVE F-ING TO PEND-F-ING
+           MOVE EMP-STATUS TO PEND-EMP-STATUS
+           MOVE TERM-REASON TO PEND-TERM-REASON
+           MOVE TERM-FECHA TO PEND-TERM-FECHA
+           MOVE REHIRE-FECHA TO PEND-REHIRE-FECHA
+           MOVE REHIRE-ID-ORIG TO PEND-REHIRE-ID-ORIG
+           MOVE TELEFONO TO PEND-TELEFONO
+           MOVE EMAIL TO PEND-EMAIL
+           MOVE TIPO-PAGO TO PEND-TIPO-PAGO
+           MOVE HORAS-TRAB TO PEND-HORAS-TRAB
+           MOVE TARIFA-HORA TO PEND-TARIFA-HORA
+           MOVE HORAS-EXTRA TO PEND-HORAS-EXTRA
+           MOVE TARIFA-EXTRA TO PEND-TARIFA-EXTRA
+           MOVE YTD-SUE TO PEND-YTD-SUE
+           WRITE PEND-REC
+               INVALID KEY
+                   DISPLAY 'YA HAY UN PENDIENTE CON ESE ID-EMPL'
+           END-WRITE
+           CLOSE PEND-MAST
+           DISPLAY 'ALTA EN ESPERA DE APROBACION POR UN 2O OPERADOR.'.
+      *****************************************************************
+      *    REVISA Y APRUEBA/RECHAZA UNA ALTA PENDIENTE. EL OPERADOR   *
+      *    QUE APRUEBA NO PUEDE SER EL MISMO QUE LA CAPTURO. AL       *
+      *    APROBAR ESCRIBE A EMPLEADO Y REGISTRA LA AUDITORIA; AL     *
+      *    RECHAZAR SOLO ELIMINA EL PENDIENTE. REQUIERE EMPLEADO      *
+      *    ABIERTA I-O Y WS-AUD-PROGRAMA CARGADO.                     *
+      *****************************************************************
+       908-PEND-APPROVE.
+           PERFORM 906-OPER-LOGIN
+           MOVE WS-PENDMAST-PATH-DFLT TO WS-PENDMAST-PATH
+           DISPLAY 'PENDMAST_PATH' UPON ENVIRONMENT-NAME
+           ACCEPT WS-PENDMAST-PATH FROM ENVIRONMENT-VALUE
+           IF WS-PENDMAST-PATH = SPACES
+               MOVE WS-PENDMAST-PATH-DFLT TO WS-PENDMAST-PATH
+           END-IF
+           OPEN I-O PEND-MAST
+           DISPLAY 'ID-EMPL PENDIENTE A REVISAR' ACCEPT PEND-ID
+           READ PEND-MAST KEY IS PEND-ID
+               INVALID KEY
+                   DISPLAY 'NO EXISTE UN PENDIENTE CON ESE ID'
+               NOT INVALID KEY
+                   IF PEND-OPER-ID = WS-CUR-OPER-ID
+                       DISPLAY 'NO PUEDE APROBAR SU PROPIA CAPTURA'
+                   ELSE
+                       DISPLAY PEND-REC
+                       DISPLAY 'APROBAR S/N' ACCEPT WS-PEND-DECISION
+                       IF WS-PEND-DECISION = 'S'
+                           MOVE PEND-ID-EMPL TO ID-EMPL
+                           MOVE PEND-NOM-EMPL TO NOM-EMPL
+                           MOVE PEND-CLV-DEP TO CLV-DEP
+                           MOVE PEND-NOM-DEP TO NOM-DEP
+                           MOVE PEND-ID-TAB-S TO ID-TAB-S
+                           MOVE PEND-SUE-MEN TO SUE-MEN
+                           MOVE PEND-F-ING TO F-ING
+                           MOVE PEND-EMP-STATUS TO EMP-STATUS
+                           MOVE PEND-TERM-REASON TO TERM-REASON
+                           MOVE PEND-TERM-FECHA TO TERM-FECHA
+                           MOVE PEND-REHIRE-FECHA TO REHIRE-FECHA
+                           MOVE PEND-REHIRE-ID-ORIG TO REHIRE-ID-ORIG
+                           MOVE PEND-TELEFONO TO TELEFONO
+                           MOVE PEND-EMAIL TO EMAIL
+                           MOVE PEND-TIPO-PAGO TO TIPO-PAGO
+                           MOVE PEND-HORAS-TRAB TO HORAS-TRAB
+                           MOVE PEND-TARIFA-HORA TO TARIFA-HORA
+                           MOVE PEND-HORAS-EXTRA TO HORAS-EXTRA
+                           MOVE PEND-TARIFA-EXTRA TO TARIFA-EXTRA
+                           MOVE PEND-YTD-SUE TO YTD-SUE
+                           WRITE REG-EMPL
+                               INVALID KEY
+                                   DISPLAY 'ID YA EXISTE EN EMPLEADO'
+                               NOT INVALID KEY
+                                   MOVE 'A' TO WS-AUD-OPER
+                                   MOVE WS-CUR-OPER-ID TO WS-AUD-OPER-ID
+                                   MOVE CLV-DEP TO WS-AUD-CLV-DEP-ANT
+                                   MOVE CLV-DEP TO WS-AUD-CLV-DEP-NVO
+                                   MOVE SUE-MEN TO WS-AUD-SUE-MEN-ANT
+                                   MOVE SUE-MEN TO WS-AUD-SUE-MEN-NVO
+                                   PERFORM 903-AUDITORIA
+                                   DELETE PEND-MAST RECORD
+                                   DISPLAY 'ALTA APROBADA Y ESCRITA.'
+                           END-WRITE
+                       ELSE
+                           DELETE PEND-MAST RECORD
+                           DISPLAY 'ALTA RECHAZADA.'
+                       END-IF
+                   END-IF
+           END-READ
+           CLOSE PEND-MAST.
