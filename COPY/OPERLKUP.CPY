@@ -0,0 +1,32 @@
+      *****************************************************************
+      *    VALIDA OPERADOR/PIN CONTRA OPER-MAST ANTES DE PERMITIR     *
+      *    UNA OPERACION DESTRUCTIVA (BAJA/EDICION).                  *
+      *    REQUIERE WS-OPER-OK, WS-CUR-OPER-ID Y WS-OPER-PIN          *
+      *    DECLARADOS. REINTENTA HASTA AUTENTICAR (SIN CANCELAR),     *
+      *    IGUAL QUE 900-DEP-LOOKUP/901-RATE-LOOKUP.                  *
+      *****************************************************************
+       906-OPER-LOGIN.
+           MOVE 'N' TO WS-OPER-OK
+           PERFORM UNTIL WS-OPER-OK = 'S'
+               DISPLAY 'ID DE OPERADOR' ACCEPT OP-ID
+               DISPLAY 'PIN' ACCEPT WS-OPER-PIN
+               MOVE WS-OPERMAST-PATH-DFLT TO WS-OPERMAST-PATH
+               DISPLAY 'OPERMAST_PATH' UPON ENVIRONMENT-NAME
+               ACCEPT WS-OPERMAST-PATH FROM ENVIRONMENT-VALUE
+               IF WS-OPERMAST-PATH = SPACES
+                   MOVE WS-OPERMAST-PATH-DFLT TO WS-OPERMAST-PATH
+               END-IF
+               OPEN INPUT OPER-MAST
+               READ OPER-MAST KEY IS OP-ID
+                   INVALID KEY
+                       DISPLAY 'OPERADOR NO EXISTE'
+                   NOT INVALID KEY
+                       IF WS-OPER-PIN = OP-PIN
+                           MOVE 'S' TO WS-OPER-OK
+                           MOVE OP-ID TO WS-CUR-OPER-ID
+                       ELSE
+                           DISPLAY 'PIN INCORRECTO'
+                       END-IF
+               END-READ
+               CLOSE OPER-MAST
+           END-PERFORM.
