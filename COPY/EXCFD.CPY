@@ -0,0 +1,14 @@
+      *****************************************************************
+      *    EXC-LOG - BITACORA DE INTENTOS DE ID INVALIDO (FD)         *
+      *****************************************************************
+       FD  EXC-LOG.
+       01  EXC-REC.
+           05  EXC-FECHA               PIC X(08).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  EXC-HORA                PIC X(08).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  EXC-PROGRAMA            PIC X(08).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  EXC-PARRAFO             PIC X(15).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  EXC-ID-INTENTO          PIC 9(06).
