@@ -0,0 +1,22 @@
+      *****************************************************************
+      *    RESUELVE NOM-DEP A PARTIR DE CLV-DEP CONTRA DEP-MAST.      *
+      *    REQUIERE CLV-DEP, NOM-DEP Y WS-DEP-OK (PIC X) DECLARADOS.  *
+      *****************************************************************
+       900-DEP-LOOKUP.
+           MOVE CLV-DEP TO DM-CLV-DEP
+           MOVE WS-DEPMAST-PATH-DFLT TO WS-DEPMAST-PATH
+           DISPLAY 'DEPMAST_PATH' UPON ENVIRONMENT-NAME
+           ACCEPT WS-DEPMAST-PATH FROM ENVIRONMENT-VALUE
+           IF WS-DEPMAST-PATH = SPACES
+               MOVE WS-DEPMAST-PATH-DFLT TO WS-DEPMAST-PATH
+           END-IF
+           OPEN INPUT DEP-MAST
+           READ DEP-MAST KEY IS DM-CLV-DEP
+               INVALID KEY
+                   DISPLAY 'DEPARTAMENTO NO EXISTE'
+                   MOVE 'N' TO WS-DEP-OK
+               NOT INVALID KEY
+                   MOVE DM-NOM-DEP TO NOM-DEP
+                   MOVE 'S' TO WS-DEP-OK
+           END-READ
+           CLOSE DEP-MAST.
