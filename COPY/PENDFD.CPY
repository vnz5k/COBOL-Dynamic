@@ -0,0 +1,31 @@
+      *****************************************************************
+      *    PEND-MAST - ALTAS EN ESPERA DE APROBACION (FD)              *
+      *    UN REGISTRO POR CADA ALTA CAPTURADA PERO NO ESCRITA A       *
+      *    EMPLEADO HASTA QUE UN SEGUNDO OPERADOR LA APRUEBE.          *
+      *****************************************************************
+       FD  PEND-MAST.
+       01  PEND-REC.
+           05  PEND-ID                 PIC 9(06).
+           05  PEND-PROGRAMA           PIC X(08).
+           05  PEND-OPER-ID            PIC X(06).
+           05  PEND-EST                PIC X.
+           05  PEND-ID-EMPL            PIC 9(06).
+           05  PEND-NOM-EMPL           PIC X(30).
+           05  PEND-CLV-DEP            PIC 9.
+           05  PEND-NOM-DEP            PIC X(20).
+           05  PEND-ID-TAB-S           PIC A.
+           05  PEND-SUE-MEN            PIC 9(05).
+           05  PEND-F-ING              PIC X(08).
+           05  PEND-EMP-STATUS         PIC X.
+           05  PEND-TERM-REASON        PIC X.
+           05  PEND-TERM-FECHA         PIC X(08).
+           05  PEND-REHIRE-FECHA       PIC X(08).
+           05  PEND-REHIRE-ID-ORIG     PIC 9(06).
+           05  PEND-TELEFONO           PIC X(12).
+           05  PEND-EMAIL              PIC X(30).
+           05  PEND-TIPO-PAGO          PIC X.
+           05  PEND-HORAS-TRAB         PIC 9(03)V99.
+           05  PEND-TARIFA-HORA        PIC 9(03)V99.
+           05  PEND-HORAS-EXTRA        PIC 9(03)V99.
+           05  PEND-TARIFA-EXTRA       PIC 9(03)V99.
+           05  PEND-YTD-SUE            PIC 9(08).
