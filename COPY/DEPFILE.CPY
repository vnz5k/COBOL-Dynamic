@@ -0,0 +1,8 @@
+      *****************************************************************
+      *    DEP-MAST - ARCHIVO MAESTRO DE DEPARTAMENTOS (SELECT)       *
+      *****************************************************************
+           SELECT DEP-MAST ASSIGN TO WS-DEPMAST-PATH
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS DM-CLV-DEP
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS WS-DEPMAST-STATUS.
