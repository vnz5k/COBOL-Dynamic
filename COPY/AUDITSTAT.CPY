@@ -0,0 +1,11 @@
+       01  WS-AUDIT-STATUS             PIC X(02).
+       01  WS-AUDITLOG-PATH-DFLT       PIC X(80) VALUE
+               'C:\Users\pc\Desktop\S\AUDIT.TXT'.
+       01  WS-AUDITLOG-PATH            PIC X(80).
+       01  WS-AUD-PROGRAMA             PIC X(08).
+       01  WS-AUD-OPER                 PIC X.
+       01  WS-AUD-OPER-ID              PIC X(06).
+       01  WS-AUD-CLV-DEP-ANT          PIC 9.
+       01  WS-AUD-CLV-DEP-NVO          PIC 9.
+       01  WS-AUD-SUE-MEN-ANT          PIC 9(05).
+       01  WS-AUD-SUE-MEN-NVO          PIC 9(05).
