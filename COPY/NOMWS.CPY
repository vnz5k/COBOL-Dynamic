@@ -0,0 +1,4 @@
+      *****************************************************************
+      *    CAMPOS DE TRABAJO PARA VALIDACION DE NOM-EMPL.             *
+      *****************************************************************
+       01  WS-NOM-OK                   PIC X.
