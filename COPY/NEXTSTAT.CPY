@@ -0,0 +1,4 @@
+       01  WS-NEXTID-STATUS            PIC X(02).
+       01  WS-NEXTID-PATH-DFLT         PIC X(80) VALUE
+               'C:\Users\pc\Desktop\S\NEXTID.TXT'.
+       01  WS-NEXTID-PATH              PIC X(80).
