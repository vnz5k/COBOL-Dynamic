@@ -0,0 +1,17 @@
+      *****************************************************************
+      *    CALCULA EL PAGO DEL PERIODO PARA UN EMPLEADO. SI ES        *
+      *    ASALARIADO (TIPO-PAGO = 'M') USA EL SUELDO FIJO SUE-MEN;   *
+      *    SI ES POR HORA (TIPO-PAGO = 'H') SUMA HORAS NORMALES MAS   *
+      *    HORAS EXTRA, CADA UNA A SU TARIFA.                         *
+      *    REQUIERE TIPO-PAGO, SUE-MEN, HORAS-TRAB, TARIFA-HORA,      *
+      *    HORAS-EXTRA, TARIFA-EXTRA Y WS-PAGO-CALC (PIC 9(07))       *
+      *    DECLARADOS.                                                *
+      *****************************************************************
+       912-CALCULA-PAGO.
+           IF TIPO-PAGO = 'H'
+               COMPUTE WS-PAGO-CALC ROUNDED =
+                   (HORAS-TRAB * TARIFA-HORA) +
+                   (HORAS-EXTRA * TARIFA-EXTRA)
+           ELSE
+               MOVE SUE-MEN TO WS-PAGO-CALC
+           END-IF.
