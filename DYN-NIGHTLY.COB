@@ -0,0 +1,148 @@
+      *********************************************************
+      *PROGRAMA - CORRIDA NOCTURNA. EJECUTA EN ORDEN EL LISTADO *
+      *DE DEPARTAMENTO (DYN-GEN), EL RESPALDO (DYN-BACKUP) Y EL *
+      *REPORTE DE PLANTILLA/NOMINA POR DEPARTAMENTO (DYN-       *
+      *DEPTSUM), EN VEZ DE QUE UN OPERADOR LOS LANCE UNO POR UNO*
+      *DE MEMORIA. GRABA UN CHECKPOINT DESPUES DE CADA PASO PARA*
+      *QUE, SI LA CORRIDA SE CAE A LA MITAD, UN REINICIO OMITA  *
+      *LOS PASOS YA COMPLETADOS EN VEZ DE REPETIR TODA LA NOCHE.*
+      *SI UN PASO TERMINA CON CODIGO DE SALIDA DISTINTO DE CERO *
+      *NO SE GRABA SU CHECKPOINT Y LA CORRIDA SE DETIENE, PARA  *
+      *QUE EL REINICIO LO REINTENTE EN VEZ DE DARLO POR HECHO.  *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DYN-NIGHTLY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPT-FILE ASSIGN TO WS-NITECKPT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CHECKPT-FILE.
+       01 CKPT-REC.
+           05 CKPT-ULTIMO-PASO         PIC 9.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CKPT-STATUS               PIC X(02).
+       01 WS-NITECKPT-PATH-DFLT        PIC X(80) VALUE
+               'C:\Users\pc\Desktop\S\NITECKPT.TXT'.
+       01 WS-NITECKPT-PATH             PIC X(80).
+
+      *ULTIMO PASO COMPLETADO EN UNA CORRIDA ANTERIOR QUE NO
+      *TERMINO (0 = CORRIDA NUEVA, SIN CHECKPOINT PREVIO).
+       01 WS-CKPT-DESDE                PIC 9 VALUE 0.
+
+       01 WS-CMD                       PIC X(40).
+       01 WS-RC                        PIC S9(09) COMP-5 VALUE 0.
+
+       01 SEP.
+           05 FILLER                   PIC X(79) VALUE ALL '-'.
+
+       PROCEDURE DIVISION.
+       001-INI.
+           MOVE WS-NITECKPT-PATH-DFLT TO WS-NITECKPT-PATH.
+           DISPLAY 'NITECKPT_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-NITECKPT-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-NITECKPT-PATH = SPACES
+               MOVE WS-NITECKPT-PATH-DFLT TO WS-NITECKPT-PATH
+           END-IF.
+           DISPLAY SEP.
+           DISPLAY '     CORRIDA NOCTURNA: LISTADO / BACKUP / REPORTE'.
+           DISPLAY SEP.
+           PERFORM 090-LEE-CHECKPOINT.
+           IF WS-CKPT-DESDE > 0
+               DISPLAY 'REANUDANDO DESPUES DEL PASO: ' WS-CKPT-DESDE
+           END-IF.
+           IF WS-CKPT-DESDE < 1
+               PERFORM 100-PASO-LISTADO
+           END-IF.
+           IF WS-CKPT-DESDE < 2
+               PERFORM 200-PASO-BACKUP
+           END-IF.
+           IF WS-CKPT-DESDE < 3
+               PERFORM 300-PASO-REPORTE
+           END-IF.
+           PERFORM 095-LIMPIA-CHECKPOINT.
+           DISPLAY SEP.
+           DISPLAY 'CORRIDA NOCTURNA COMPLETA.'.
+           DISPLAY SEP.
+           STOP RUN.
+
+      *SI EXISTE UN CHECKPOINT DE UNA CORRIDA ANTERIOR QUE NO
+      *TERMINO, RECUPERA EL ULTIMO PASO YA COMPLETADO.
+           090-LEE-CHECKPOINT.
+               OPEN INPUT CHECKPT-FILE
+               IF WS-CKPT-STATUS = '00'
+                   READ CHECKPT-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE CKPT-ULTIMO-PASO TO WS-CKPT-DESDE
+                   END-READ
+                   CLOSE CHECKPT-FILE
+               END-IF.
+
+      *AL TERMINAR LOS TRES PASOS SIN CAERSE A LA MITAD SE REINICIA
+      *EL CHECKPOINT PARA QUE LA PROXIMA CORRIDA EMPIECE DESDE CERO.
+           095-LIMPIA-CHECKPOINT.
+               OPEN OUTPUT CHECKPT-FILE
+               MOVE 0 TO CKPT-ULTIMO-PASO
+               WRITE CKPT-REC
+               CLOSE CHECKPT-FILE.
+
+      *GRABA EL PASO RECIEN COMPLETADO PARA QUE UN REINICIO NO LO
+      *VUELVA A CORRER.
+           900-ESCRIBE-CHECKPOINT.
+               OPEN OUTPUT CHECKPT-FILE
+               WRITE CKPT-REC
+               CLOSE CHECKPT-FILE.
+
+      *PASO 1 - LISTADO DE DEPARTAMENTO. LANZA EL EJECUTABLE DE
+      *DYN-IDEM COMO UN PROCESO APARTE, IGUAL QUE LO HARIA UN
+      *OPERADOR DESDE LA LINEA DE COMANDOS. DYN-IDEM ES EL LISTADO
+      *DE SOLO LECTURA (COMPARTE PROGRAM-ID DYN-GEN CON DYN-GEN.COB,
+      *QUE ES LA CAPTURA INTERACTIVA DE ALTAS Y NO SIRVE AQUI).
+      *SI EL PASO FALLA (WS-RC NOT = 0) NO SE GRABA EL CHECKPOINT, PARA
+      *QUE UN REINICIO LO VUELVA A INTENTAR EN VEZ DE BRINCARSELO.
+           100-PASO-LISTADO.
+               DISPLAY 'PASO 1: LISTADO DE DEPARTAMENTO (DYN-IDEM)'.
+               MOVE 'DYN-IDEM' TO WS-CMD
+               CALL 'SYSTEM' USING WS-CMD RETURNING WS-RC
+               IF WS-RC = 0
+                   MOVE 1 TO CKPT-ULTIMO-PASO
+                   PERFORM 900-ESCRIBE-CHECKPOINT
+               ELSE
+                   DISPLAY 'PASO 1 FALLO. CODIGO: ' WS-RC
+                   STOP RUN
+               END-IF.
+
+      *PASO 2 - RESPALDO PREVIO (DYN-BACKUP).
+           200-PASO-BACKUP.
+               DISPLAY 'PASO 2: RESPALDO (DYN-BACKUP)'.
+               MOVE 'DYN-BACKUP' TO WS-CMD
+               CALL 'SYSTEM' USING WS-CMD RETURNING WS-RC
+               IF WS-RC = 0
+                   MOVE 2 TO CKPT-ULTIMO-PASO
+                   PERFORM 900-ESCRIBE-CHECKPOINT
+               ELSE
+                   DISPLAY 'PASO 2 FALLO. CODIGO: ' WS-RC
+                   STOP RUN
+               END-IF.
+
+      *PASO 3 - REPORTE DE PLANTILLA Y NOMINA POR DEPARTAMENTO
+      *(DYN-DEPTSUM).
+           300-PASO-REPORTE.
+               DISPLAY 'PASO 3: REPORTE POR DEPARTAMENTO (DYN-DEPTSUM)'.
+               MOVE 'DYN-DEPTSUM' TO WS-CMD
+               CALL 'SYSTEM' USING WS-CMD RETURNING WS-RC
+               IF WS-RC = 0
+                   MOVE 3 TO CKPT-ULTIMO-PASO
+                   PERFORM 900-ESCRIBE-CHECKPOINT
+               ELSE
+                   DISPLAY 'PASO 3 FALLO. CODIGO: ' WS-RC
+                   STOP RUN
+               END-IF.
