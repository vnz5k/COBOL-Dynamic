@@ -4,30 +4,57 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLEADO ASSIGN TO 'C:\Users\pc\Desktop\S\IDYN'
+           SELECT EMPLEADO ASSIGN TO WS-IDYN-PATH
            ORGANIZATION IS INDEXED
            RECORD KEY IS ID-EMPL
            ALTERNATE KEY NOM-DEP
            WITH DUPLICATES
+           ALTERNATE KEY NOM-EMPL
+           WITH DUPLICATES
+           ALTERNATE KEY CLV-DEP
+           WITH DUPLICATES
            ALTERNATE KEY F-ING
            WITH DUPLICATES
-           ACCESS MODE  IS DYNAMIC.
+           ACCESS MODE  IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-EMP-STATUS.
+           COPY AUDITFILE.
 
        DATA DIVISION.
        FILE SECTION.
        FD EMPLEADO.
       *Se cambian los indices a ALPHANUMERIC para evitar error de duplicado.
        01 REG-EMPL.
-               05 ID-EMPL              PIC 9(03).
+               05 ID-EMPL              PIC 9(06).
                05 NOM-EMPL             PIC X(30).
                05 CLV-DEP              PIC 9.
                05 NOM-DEP              PIC X(20).
                05 S-TAB                PIC A.
                05 S-MEN                PIC 9(05).
                05 F-ING                PIC X(08).
+               05 EMP-STATUS                PIC X.
+               05 TERM-REASON               PIC X.
+               05 TERM-FECHA                PIC X(08).
+               05 REHIRE-FECHA              PIC X(08).
+               05 REHIRE-ID-ORIG            PIC 9(06).
+               05 TELEFONO                   PIC X(12).
+               05 EMAIL                      PIC X(30).
+               05 TIPO-PAGO                  PIC X.
+               05 HORAS-TRAB                 PIC 9(03)V99.
+               05 TARIFA-HORA                PIC 9(03)V99.
+               05 HORAS-EXTRA                PIC 9(03)V99.
+               05 TARIFA-EXTRA               PIC 9(03)V99.
+               05 YTD-SUE                    PIC 9(08).
+
+               COPY AUDITFD.
        WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS                PIC X(02).
+           COPY IDYNSTAT.
+           COPY AUDITSTAT.
+           COPY DATEWS.
        01 WS-RES                       PIC X.
        01 WS-FLAG                      PIC 9 VALUE 0.
+       01 WS-REHIRE                    PIC X.
 
        01 SEP.
            05 FILLER                   PIC X(80) VALUE  ALL '-'.
@@ -42,7 +69,14 @@
            STOP RUN.
 
        100-CREA.
+           MOVE WS-IDYN-PATH-DFLT TO WS-IDYN-PATH.
+           DISPLAY 'IDYN_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-IDYN-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-IDYN-PATH = SPACES
+               MOVE WS-IDYN-PATH-DFLT TO WS-IDYN-PATH
+           END-IF.
            OPEN OUTPUT EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
 
        200-CERRAR.
            CLOSE EMPLEADO.
@@ -80,13 +114,43 @@
            DISPLAY 'INGRESA FECHA DE INGRESO MAYOR DE 2019'.
            DISPLAY 'F-ING:'.           ACCEPT F-ING.
 
+           PERFORM 950-VALIDA-FECHA.
+           IF WS-DATE-OK = 'N' DISPLAY 'FECHA INVALIDA'
+               PERFORM 102-FING.
+
       *Condicione la fecha debido al indice requerido en la ENVIRONMENT.
            IF F-ING LESS 20190101 DISPLAY 'FECHA MENOR A 2019'
                PERFORM  102-FING.
                IF F-ING GREATER 20190101 DISPLAY 'FECHA REGISTRADA'
-               WRITE REG-EMPL DISPLAY 'ESCRITO'.
+               DISPLAY 'ES UN REINGRESO (REHIRE) S/N' ACCEPT WS-REHIRE
+               IF WS-REHIRE EQUAL 'S'
+                   DISPLAY 'ID-EMPL ORIGINAL' ACCEPT REHIRE-ID-ORIG
+                   DISPLAY 'FECHA DE PRIMER INGRESO ORIGINAL'
+                       ACCEPT REHIRE-FECHA
+               ELSE
+                   MOVE 0 TO REHIRE-ID-ORIG
+                   MOVE SPACES TO REHIRE-FECHA
+               END-IF
+               MOVE 'A' TO EMP-STATUS
+               MOVE SPACES TO TERM-REASON
+               MOVE SPACES TO TERM-FECHA
+               WRITE REG-EMPL
+               PERFORM 990-CHK-EMP-STATUS
+               DISPLAY 'ESCRITO'
+               MOVE 'DYN-GEN' TO WS-AUD-PROGRAMA
+               MOVE 'A' TO WS-AUD-OPER
+               MOVE SPACES TO WS-AUD-OPER-ID
+               MOVE CLV-DEP TO WS-AUD-CLV-DEP-ANT
+               MOVE CLV-DEP TO WS-AUD-CLV-DEP-NVO
+               MOVE S-MEN TO WS-AUD-SUE-MEN-ANT
+               MOVE S-MEN TO WS-AUD-SUE-MEN-NVO
+               PERFORM 903-AUDITORIA.
 
                DISPLAY 'DESEAS AGREGAR OTRO REGISTRO? S/N'.
                ACCEPT WS-RES
                IF WS-RES EQUAL 'N'
                    MOVE 1 TO WS-FLAG.
+
+           COPY AUDITLKUP.
+           COPY DATELKUP.
+           COPY EMPCHKLKUP.
