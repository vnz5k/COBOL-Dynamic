@@ -0,0 +1,142 @@
+      *********************************************************
+      *PROGRAMA - EXTRACTO DE NOMINA PARA CONTABILIDAD. GENERA *
+      *UN ARCHIVO PLANO DE ANCHO FIJO (POSICIONES FIJAS) CON   *
+      *ID, NOMBRE, DEPARTAMENTO, TABULADOR, SUELDO Y FECHA DE  *
+      *INGRESO DE CADA EMPLEADO ACTIVO, PARA IMPORTARSE A      *
+      *CONTABILIDAD SIN TENER QUE RETRANSCRIBIR UN LISTADO.    *
+      *********************************************************
+      *LAYOUT DEL REGISTRO DE SALIDA (PAY-REC), ANCHO FIJO:    *
+      *  POS 01-06  ID-EMPL      PIC 9(06)                     *
+      *  POS 07-36  NOM-EMPL     PIC X(30)                     *
+      *  POS 37-37  CLV-DEP      PIC 9                         *
+      *  POS 38-38  ID-TAB-S     PIC A                         *
+      *  POS 39-43  SUE-MEN      PIC 9(05)                     *
+      *  POS 44-51  F-ING        PIC X(08)                     *
+      *  POS 52-60  FILLER (SPACES)                            *
+      *  POS 61-61  PAY-TIPO-PAGO PIC X                        *
+      *  POS 62-68  PAY-PAGO       PIC 9(07)                   *
+      *PAY-SUE-MEN QUEDA SIN CAMBIO PARA NO ROMPER IMPORTES YA *
+      *CONSTRUIDOS SOBRE ESTE LAYOUT, PERO ES CERO PARA         *
+      *EMPLEADOS POR HORA (TIPO-PAGO='H'); PAY-PAGO ES EL       *
+      *SUELDO REAL DEL PERIODO YA CALCULADO (912-CALCULA-PAGO). *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DYN-PAYEXT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADO ASSIGN TO WS-DYN-PATH
+           ORGANIZATION  IS  INDEXED
+           RECORD KEY IS ID-EMPL
+           ALTERNATE RECORD KEY NOM-DEP  WITH DUPLICATES
+           ALTERNATE RECORD KEY NOM-EMPL WITH DUPLICATES
+           ALTERNATE RECORD KEY CLV-DEP WITH DUPLICATES
+           ALTERNATE RECORD KEY F-ING WITH DUPLICATES
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT PAY-EXTRACTO ASSIGN TO WS-PAYEXT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PAY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADO.
+       01 REG-EMPL.
+           05 ID-EMPL                  PIC 9(06).
+           05 NOM-EMPL                 PIC X(30).
+           05 CLV-DEP                  PIC 9.
+           05 NOM-DEP                  PIC X(20).
+           05 ID-TAB-S                 PIC A.
+           05 SUE-MEN                  PIC 9(05).
+           05 F-ING                    PIC X(08).
+           05 EMP-STATUS               PIC X.
+           05 TERM-REASON               PIC X.
+           05 TERM-FECHA                PIC X(08).
+           05 REHIRE-FECHA              PIC X(08).
+           05 REHIRE-ID-ORIG            PIC 9(06).
+           05 TELEFONO                   PIC X(12).
+           05 EMAIL                      PIC X(30).
+           05 TIPO-PAGO                  PIC X.
+           05 HORAS-TRAB                 PIC 9(03)V99.
+           05 TARIFA-HORA                PIC 9(03)V99.
+           05 HORAS-EXTRA                PIC 9(03)V99.
+           05 TARIFA-EXTRA               PIC 9(03)V99.
+           05 YTD-SUE                    PIC 9(08).
+
+       FD PAY-EXTRACTO.
+       01 PAY-REC.
+           05 PAY-ID-EMPL               PIC 9(06).
+           05 PAY-NOM-EMPL               PIC X(30).
+           05 PAY-CLV-DEP                PIC 9.
+           05 PAY-ID-TAB-S               PIC A.
+           05 PAY-SUE-MEN                PIC 9(05).
+           05 PAY-F-ING                  PIC X(08).
+           05 FILLER                     PIC X(09) VALUE SPACES.
+           05 PAY-TIPO-PAGO               PIC X.
+           05 PAY-PAGO                    PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS                PIC X(02).
+           COPY DYNSTAT.
+       01 WS-PAY-STATUS                PIC X(02).
+       01 WS-PAYEXT-PATH-DFLT          PIC X(80) VALUE
+               'C:\Users\pc\Desktop\S\PAYEXT.TXT'.
+       01 WS-PAYEXT-PATH               PIC X(80).
+       01 WS-FLAG                      PIC 9 VALUE 0.
+       01 WS-REC-COUNT                 PIC 9(06) VALUE 0.
+       01 WS-PAGO-CALC                 PIC 9(07).
+
+       PROCEDURE DIVISION.
+       001-INI.
+           MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH.
+           DISPLAY 'DYN_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DYN-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-DYN-PATH = SPACES
+               MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH
+           END-IF.
+           OPEN INPUT EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
+           MOVE WS-PAYEXT-PATH-DFLT TO WS-PAYEXT-PATH.
+           DISPLAY 'PAYEXT_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-PAYEXT-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-PAYEXT-PATH = SPACES
+               MOVE WS-PAYEXT-PATH-DFLT TO WS-PAYEXT-PATH
+           END-IF.
+           OPEN OUTPUT PAY-EXTRACTO.
+           IF WS-PAY-STATUS NOT = '00'
+               DISPLAY 'ERROR DE ARCHIVO PAY-EXTRACTO. FILE STATUS: '
+                   WS-PAY-STATUS
+           END-IF.
+           PERFORM 100-PROCESO UNTIL WS-FLAG = 1.
+           CLOSE EMPLEADO.
+           CLOSE PAY-EXTRACTO.
+           DISPLAY 'EXTRACTO DE NOMINA GENERADO: ' WS-REC-COUNT
+               ' REGISTROS'.
+           STOP RUN.
+
+           100-PROCESO.
+               READ EMPLEADO NEXT RECORD
+               AT END MOVE 1 TO WS-FLAG
+               NOT AT END
+                   IF EMP-STATUS NOT = 'I'
+                       PERFORM 912-CALCULA-PAGO
+                       MOVE SPACES TO PAY-REC
+                       MOVE ID-EMPL TO PAY-ID-EMPL
+                       MOVE NOM-EMPL TO PAY-NOM-EMPL
+                       MOVE CLV-DEP TO PAY-CLV-DEP
+                       MOVE ID-TAB-S TO PAY-ID-TAB-S
+                       MOVE SUE-MEN TO PAY-SUE-MEN
+                       MOVE F-ING TO PAY-F-ING
+                       MOVE TIPO-PAGO TO PAY-TIPO-PAGO
+                       MOVE WS-PAGO-CALC TO PAY-PAGO
+                       WRITE PAY-REC
+                       ADD 1 TO WS-REC-COUNT
+                   END-IF
+               END-READ.
+
+           COPY EMPCHKLKUP.
+           COPY PAYCALCLKUP.
