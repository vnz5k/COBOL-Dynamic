@@ -9,14 +9,20 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLEADO ASSIGN TO 'C:\Users\pc\Desktop\S\IDYN'
+           SELECT EMPLEADO ASSIGN TO WS-IDYN-PATH
            ORGANIZATION IS INDEXED
            RECORD KEY IS ID-EMPL
            ALTERNATE KEY NOM-DEP
            WITH DUPLICATES
+           ALTERNATE KEY NOM-EMPL
+           WITH DUPLICATES
+           ALTERNATE KEY CLV-DEP
+           WITH DUPLICATES
            ALTERNATE KEY F-ING
            WITH DUPLICATES
-           ACCESS MODE  IS DYNAMIC.
+           ACCESS MODE  IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-EMP-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -24,17 +30,35 @@
       *Solo modifique fecha.
        FD EMPLEADO.
            01 REG-EMPL.
-               05 ID-EMPL              PIC 9(03).
+               05 ID-EMPL              PIC 9(06).
                05 NOM-EMPL             PIC X(30).
                05 CLV-DEP              PIC 9.
                05 NOM-DEP              PIC X(20).
                05 S-TAB                PIC A.
                05 S-MEN                PIC 9(05).
                05 F-ING                PIC X(08).
+               05 EMP-STATUS                PIC X.
+               05 TERM-REASON               PIC X.
+               05 TERM-FECHA                PIC X(08).
+               05 REHIRE-FECHA              PIC X(08).
+               05 REHIRE-ID-ORIG            PIC 9(06).
+               05 TELEFONO                   PIC X(12).
+               05 EMAIL                      PIC X(30).
+               05 TIPO-PAGO                  PIC X.
+               05 HORAS-TRAB                 PIC 9(03)V99.
+               05 TARIFA-HORA                PIC 9(03)V99.
+               05 HORAS-EXTRA                PIC 9(03)V99.
+               05 TARIFA-EXTRA               PIC 9(03)V99.
+               05 YTD-SUE                    PIC 9(08).
+
        WORKING-STORAGE SECTION.
-       01 WS-ID-EMPL                   PIC 9(03) VALUE 0.
+       01 WS-EMP-STATUS                PIC X(02).
+           COPY IDYNSTAT.
+       01 WS-ID-EMPL                   PIC 9(06) VALUE 0.
        01 WS-RES                       PIC X.
        01 WS-FLAG                      PIC 9 VALUE 0.
+       01 WS-CANTIDAD                  PIC 9(03) VALUE 1.
+       01 WS-CONTADOR                  PIC 9(03) VALUE 0.
 
        01 SEP.
            05 FILLER                   PIC X(80) VALUE  ALL '-'.
@@ -48,7 +72,14 @@
            STOP RUN.
 
            100-ABRIR.
+               MOVE WS-IDYN-PATH-DFLT TO WS-IDYN-PATH.
+               DISPLAY 'IDYN_PATH' UPON ENVIRONMENT-NAME.
+               ACCEPT WS-IDYN-PATH FROM ENVIRONMENT-VALUE.
+               IF WS-IDYN-PATH = SPACES
+                   MOVE WS-IDYN-PATH-DFLT TO WS-IDYN-PATH
+               END-IF.
                OPEN INPUT EMPLEADO.
+               PERFORM 990-CHK-EMP-STATUS.
 
            101-CERRAR.
                DISPLAY SEP.
@@ -61,15 +92,35 @@
                    DISPLAY 'PUEDES INGRESAR 999 PARA FINALIZAR PROGRAMA'.
                DISPLAY SEP.
                    DISPLAY 'ID.'. ACCEPT ID-EMPL.
-      *Inicia valor con start EQUAL identificando el mismo valor.
-               START EMPLEADO KEY EQUAL ID-EMPL
-      *Se condiciona invalid key segun peticion.
-                      INVALID KEY
-                   IF
-                   ID-EMPL EQUAL 999 DISPLAY  'PETICION  DE CIERRE.'
+               IF ID-EMPL EQUAL 999
+                   DISPLAY 'PETICION  DE CIERRE.'
+               ELSE
+                   DISPLAY 'CUANTOS REGISTROS DESEA VER (1=SOLO ESE)'
+                   ACCEPT WS-CANTIDAD
+                   IF WS-CANTIDAD < 1
+                       MOVE 1 TO WS-CANTIDAD
+                   END-IF
+                   MOVE 0 TO WS-CONTADOR
+      *Inicia con start NOT LESS THAN para permitir rango de IDs.
+                   START EMPLEADO KEY IS NOT LESS THAN ID-EMPL
+                       INVALID KEY
+                           DISPLAY 'NO EXISTE ID'
+                       NOT INVALID KEY
+                           PERFORM 101-LEER-BLOQUE
+                               UNTIL WS-CONTADOR = WS-CANTIDAD
+                   END-START
+               END-IF.
+
+      *Lee hasta completar la cantidad solicitada o fin de archivo.
+           101-LEER-BLOQUE.
+               READ EMPLEADO NEXT RECORD
+                   AT END
+                       MOVE WS-CANTIDAD TO WS-CONTADOR
+                   NOT AT END
+                       IF EMP-STATUS NOT = 'I'
+                           DISPLAY REG-EMPL
+                       END-IF
+                       ADD 1 TO WS-CONTADOR
+               END-READ.
 
-                   ELSE
-                                     DISPLAY 'NO EXISTE ID'
-      *Se lee archivo finalmente.
-                  NOT INVALID KEY READ EMPLEADO
-                                     DISPLAY REG-EMPL.
+           COPY EMPCHKLKUP.
