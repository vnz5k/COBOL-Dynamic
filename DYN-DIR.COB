@@ -0,0 +1,132 @@
+      ******************************************************************
+      *    DIRECTORIO DE CONTACTO - CONSULTA POR ID O POR NOMBRE.      *
+      *    MUESTRA SOLO DATOS DE CONTACTO (NO CAMPOS DE NOMINA).       *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DYN-DIR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADO ASSIGN TO WS-DYN-PATH
+           ORGANIZATION  IS  INDEXED
+           RECORD KEY IS ID-EMPL
+           ALTERNATE RECORD KEY NOM-DEP  WITH DUPLICATES
+           ALTERNATE RECORD KEY NOM-EMPL WITH DUPLICATES
+           ALTERNATE RECORD KEY CLV-DEP WITH DUPLICATES
+           ALTERNATE RECORD KEY F-ING WITH DUPLICATES
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-EMP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADO.
+       01 REG-EMPL.
+           05 ID-EMPL                  PIC 9(06).
+           05 NOM-EMPL                 PIC X(30).
+           05 CLV-DEP                  PIC 9.
+           05 NOM-DEP                  PIC X(20).
+           05 ID-TAB-S                 PIC A.
+           05 SUE-MEN                  PIC 9(05).
+           05 F-ING                    PIC X(08).
+           05 EMP-STATUS                PIC X.
+           05 TERM-REASON               PIC X.
+           05 TERM-FECHA                PIC X(08).
+           05 REHIRE-FECHA              PIC X(08).
+           05 REHIRE-ID-ORIG            PIC 9(06).
+           05 TELEFONO                   PIC X(12).
+           05 EMAIL                      PIC X(30).
+           05 TIPO-PAGO                  PIC X.
+           05 HORAS-TRAB                 PIC 9(03)V99.
+           05 TARIFA-HORA                PIC 9(03)V99.
+           05 HORAS-EXTRA                PIC 9(03)V99.
+           05 TARIFA-EXTRA               PIC 9(03)V99.
+           05 YTD-SUE                    PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS                PIC X(02).
+           COPY DYNSTAT.
+       01 WS-RES                       PIC 999 VALUE 0.
+       01 WS-NOM-EMPL                  PIC X(30).
+       01 WS-FLAG                      PIC 9 VALUE 0.
+
+       01 SEP.
+           05 FILLER PIC X(60) VALUE ALL '-'.
+
+       01 TITLE-M.
+           05 FILLER PIC X(30) VALUE '1|ID  2|NOMBRE  9|SALIR'.
+
+       PROCEDURE DIVISION.
+       010-INITIAL.
+           PERFORM 100-MENU UNTIL WS-RES = 9.
+           STOP RUN.
+
+************************************************************************
+       100-MENU.
+           DISPLAY SEP.
+           DISPLAY TITLE-M.
+           DISPLAY SEP.
+           ACCEPT WS-RES.
+           EVALUATE TRUE
+               WHEN WS-RES = 1 PERFORM 200-ID
+               WHEN WS-RES = 2 PERFORM 300-NOMBRE
+               WHEN WS-RES = 9 CONTINUE
+               WHEN OTHER DISPLAY 'INVALID OPTION TRY AGAIN'.
+************************************************************************
+       200-ID.
+           MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH.
+           DISPLAY 'DYN_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DYN-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-DYN-PATH = SPACES
+               MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH
+           END-IF.
+           OPEN INPUT EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
+           DISPLAY 'ID DE EMPLEADO' ACCEPT ID-EMPL.
+           READ EMPLEADO KEY IS ID-EMPL
+               INVALID KEY
+                   DISPLAY 'ID NO ENCONTRADO'
+               NOT INVALID KEY
+                   PERFORM 900-MUESTRA-CONTACTO
+           END-READ.
+           CLOSE EMPLEADO.
+************************************************************************
+      *BUSCA EN ORDEN ALFABETICO USANDO EL INDICE ALTERNO NOM-EMPL,
+      *IGUAL QUE 200-ID YA TRABAJA CON EL INDICE PRIMARIO ID-EMPL.
+       300-NOMBRE.
+           OPEN INPUT EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
+           MOVE 0 TO WS-FLAG.
+           DISPLAY 'NOMBRE (O PARTE) A BUSCAR' ACCEPT WS-NOM-EMPL.
+           MOVE WS-NOM-EMPL TO NOM-EMPL.
+           START EMPLEADO KEY IS NOT LESS THAN NOM-EMPL
+               INVALID KEY MOVE 1 TO WS-FLAG
+           END-START.
+           PERFORM 301-NOMBRE UNTIL WS-FLAG = 1.
+           CLOSE EMPLEADO.
+
+           301-NOMBRE.
+               READ EMPLEADO NEXT RECORD KEY IS NOM-EMPL
+                   AT END MOVE 1 TO WS-FLAG
+                   NOT AT END
+                       IF NOM-EMPL NOT = WS-NOM-EMPL
+                           MOVE 1 TO WS-FLAG
+                       ELSE
+                           PERFORM 900-MUESTRA-CONTACTO
+                       END-IF
+               END-READ.
+************************************************************************
+      *Solo datos de contacto; separado de las consultas de nomina.
+       900-MUESTRA-CONTACTO.
+           IF EMP-STATUS NOT = 'I'
+               DISPLAY 'ID      : ' ID-EMPL
+               DISPLAY 'NOMBRE  : ' NOM-EMPL
+               DISPLAY 'DEPTO   : ' NOM-DEP
+               DISPLAY 'TELEFONO: ' TELEFONO
+               DISPLAY 'EMAIL   : ' EMAIL
+               DISPLAY SEP
+           END-IF.
+************************************************************************
+           COPY EMPCHKLKUP.
+************************************************************************
