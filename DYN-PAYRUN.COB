@@ -0,0 +1,120 @@
+      *********************************************************
+      *PROGRAMA - CORRIDA DE NOMINA. RECORRE EMPLEADO Y, PARA  *
+      *CADA REGISTRO ACTIVO, CALCULA EL PAGO DEL PERIODO CON   *
+      *912-CALCULA-PAGO (SUE-MEN PARA ASALARIADOS, HORAS*      *
+      *TARIFA PARA LOS DE TIPO-PAGO = 'H') Y LO ACUMULA EN      *
+      *YTD-SUE, PARA QUE EL TOTAL PAGADO EN EL ANO NO TENGA QUE *
+      *RECONSTRUIRSE A MANO A PARTIR DEL SUELDO MENSUAL Y UN    *
+      *CALENDARIO.                                               *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DYN-PAYRUN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADO ASSIGN TO WS-DYN-PATH
+           ORGANIZATION  IS  INDEXED
+           RECORD KEY IS ID-EMPL
+           ALTERNATE RECORD KEY NOM-DEP  WITH DUPLICATES
+           ALTERNATE RECORD KEY NOM-EMPL WITH DUPLICATES
+           ALTERNATE RECORD KEY CLV-DEP WITH DUPLICATES
+           ALTERNATE RECORD KEY F-ING WITH DUPLICATES
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-EMP-STATUS.
+           COPY AUDITFILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADO.
+       01 REG-EMPL.
+           05 ID-EMPL                  PIC 9(06).
+           05 NOM-EMPL                 PIC X(30).
+           05 CLV-DEP                  PIC 9.
+           05 NOM-DEP                  PIC X(20).
+           05 ID-TAB-S                 PIC A.
+           05 SUE-MEN                  PIC 9(05).
+           05 F-ING                    PIC X(08).
+           05 EMP-STATUS               PIC X.
+           05 TERM-REASON               PIC X.
+           05 TERM-FECHA                PIC X(08).
+           05 REHIRE-FECHA              PIC X(08).
+           05 REHIRE-ID-ORIG            PIC 9(06).
+           05 TELEFONO                   PIC X(12).
+           05 EMAIL                      PIC X(30).
+           05 TIPO-PAGO                  PIC X.
+           05 HORAS-TRAB                 PIC 9(03)V99.
+           05 TARIFA-HORA                PIC 9(03)V99.
+           05 HORAS-EXTRA                PIC 9(03)V99.
+           05 TARIFA-EXTRA               PIC 9(03)V99.
+           05 YTD-SUE                    PIC 9(08).
+
+           COPY AUDITFD.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS                PIC X(02).
+           COPY DYNSTAT.
+           COPY AUDITSTAT.
+       01 WS-FLAG                      PIC 9 VALUE 0.
+       01 WS-PAGO-CALC                 PIC 9(07).
+       01 WS-CONTADOR                  PIC 9(05) VALUE 0.
+       01 WS-TOTAL-PAGADO              PIC 9(09) VALUE 0.
+
+       01 SEP.
+           05 FILLER                   PIC X(79) VALUE ALL '-'.
+
+       PROCEDURE DIVISION.
+       001-INI.
+           DISPLAY SEP.
+           DISPLAY '            CORRIDA DE NOMINA'.
+           DISPLAY SEP.
+           MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH.
+           DISPLAY 'DYN_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DYN-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-DYN-PATH = SPACES
+               MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH
+           END-IF.
+           OPEN I-O EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
+           PERFORM 100-PROCESA UNTIL WS-FLAG = 1.
+           CLOSE EMPLEADO.
+           DISPLAY SEP.
+           DISPLAY 'EMPLEADOS PAGADOS: ' WS-CONTADOR.
+           DISPLAY 'TOTAL PAGADO EN LA CORRIDA: ' WS-TOTAL-PAGADO.
+           DISPLAY SEP.
+           STOP RUN.
+
+           100-PROCESA.
+               READ EMPLEADO NEXT RECORD
+                   AT END MOVE 1 TO WS-FLAG
+                   NOT AT END
+                       IF EMP-STATUS NOT = 'I'
+                           PERFORM 200-PAGA
+                       END-IF
+               END-READ.
+
+      *CALCULA EL PAGO DEL PERIODO, LO SUMA A YTD-SUE Y REESCRIBE
+      *EL REGISTRO, IGUAL QUE DYN-RAISE REESCRIBE TRAS AJUSTAR SUE-MEN.
+           200-PAGA.
+               PERFORM 912-CALCULA-PAGO
+               ADD WS-PAGO-CALC TO YTD-SUE
+               REWRITE REG-EMPL
+               PERFORM 990-CHK-EMP-STATUS
+               DISPLAY ID-EMPL ' ' NOM-EMPL ' PAGO: ' WS-PAGO-CALC
+                   ' YTD: ' YTD-SUE
+               MOVE 'DYNPYRUN' TO WS-AUD-PROGRAMA
+               MOVE 'E' TO WS-AUD-OPER
+               MOVE SPACES TO WS-AUD-OPER-ID
+               MOVE CLV-DEP TO WS-AUD-CLV-DEP-ANT
+               MOVE CLV-DEP TO WS-AUD-CLV-DEP-NVO
+               MOVE SUE-MEN TO WS-AUD-SUE-MEN-ANT
+               MOVE SUE-MEN TO WS-AUD-SUE-MEN-NVO
+               PERFORM 903-AUDITORIA
+               ADD WS-PAGO-CALC TO WS-TOTAL-PAGADO
+               ADD 1 TO WS-CONTADOR.
+
+           COPY AUDITLKUP.
+           COPY EMPCHKLKUP.
+           COPY PAYCALCLKUP.
