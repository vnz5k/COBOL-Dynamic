@@ -0,0 +1,251 @@
+      *********************************************************
+      *PROGRAMA - DASHBOARD CONSOLIDADO DE ESTADISTICAS. LEE   *
+      *EMPLEADO UNA SOLA VEZ Y ACUMULA PLANTILLA Y NOMINA POR  *
+      *DEPARTAMENTO, POR TABULADOR (ID-TAB-S) Y POR ANO DE     *
+      *INGRESO EN PARALELO, EN VEZ DE CORRER DYN-DEPTSUM,      *
+      *DYN-VARIAN Y UN REPORTE DE ANIVERSARIOS POR SEPARADO Y  *
+      *RECONCILIAR LOS NUMEROS A MANO.                         *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DYN-DASH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADO ASSIGN TO WS-DYN-PATH
+           ORGANIZATION  IS  INDEXED
+           RECORD KEY IS ID-EMPL
+           ALTERNATE RECORD KEY NOM-DEP  WITH DUPLICATES
+           ALTERNATE RECORD KEY NOM-EMPL WITH DUPLICATES
+           ALTERNATE RECORD KEY CLV-DEP WITH DUPLICATES
+           ALTERNATE RECORD KEY F-ING WITH DUPLICATES
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-EMP-STATUS.
+           COPY DEPFILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADO.
+       01 REG-EMPL.
+           05 ID-EMPL                  PIC 9(06).
+           05 NOM-EMPL                 PIC X(30).
+           05 CLV-DEP                  PIC 9.
+           05 NOM-DEP                  PIC X(20).
+           05 ID-TAB-S                 PIC A.
+           05 SUE-MEN                  PIC 9(05).
+           05 F-ING                    PIC X(08).
+           05 EMP-STATUS               PIC X.
+           05 TERM-REASON               PIC X.
+           05 TERM-FECHA                PIC X(08).
+           05 REHIRE-FECHA              PIC X(08).
+           05 REHIRE-ID-ORIG            PIC 9(06).
+           05 TELEFONO                   PIC X(12).
+           05 EMAIL                      PIC X(30).
+           05 TIPO-PAGO                  PIC X.
+           05 HORAS-TRAB                 PIC 9(03)V99.
+           05 TARIFA-HORA                PIC 9(03)V99.
+           05 HORAS-EXTRA                PIC 9(03)V99.
+           05 TARIFA-EXTRA               PIC 9(03)V99.
+           05 YTD-SUE                    PIC 9(08).
+
+           COPY DEPFD.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS                PIC X(02).
+           COPY DYNSTAT.
+           COPY DEPSTAT.
+       01 WS-FLAG                      PIC 9 VALUE 0.
+       01 WS-FLAG-DEPT                 PIC 9 VALUE 0.
+       01 WS-PAGO-CALC                 PIC 9(07).
+
+      *ACUMULADOR POR DEPARTAMENTO, POSICION = CLV-DEP + 1 (CLV-DEP
+      *ES UN SOLO DIGITO 0-9).
+       01 WS-DEPT-TABLA.
+           05 WS-DEPT-ENT OCCURS 10 TIMES.
+               10 WS-DEPT-COUNT         PIC 9(05).
+               10 WS-DEPT-TOTAL         PIC 9(09).
+       01 WS-DEPT-IDX                   PIC 9(02).
+
+      *ACUMULADOR POR TABULADOR: 1=A, 2=B, 3=C.
+       01 WS-TAB-TABLA.
+           05 WS-TAB-ENT OCCURS 3 TIMES.
+               10 WS-TAB-COUNT          PIC 9(05).
+               10 WS-TAB-TOTAL          PIC 9(09).
+       01 WS-TAB-IDX                    PIC 9(02).
+
+      *ACUMULADOR POR ANO DE INGRESO. POSICION = ANO - WS-ANIO-BASE.
+      *CUBRE WS-ANIO-BASE+1 A WS-ANIO-BASE+60; FUERA DE RANGO SE
+      *RECORTA AL EXTREMO MAS CERCANO PARA NO TRUNCAR LA SUBSCRIPCION.
+       01 WS-ANIO-BASE                  PIC 9(04) VALUE 1969.
+       01 WS-ANIO-TABLA.
+           05 WS-ANIO-ENT OCCURS 60 TIMES.
+               10 WS-ANIO-COUNT         PIC 9(05).
+               10 WS-ANIO-TOTAL         PIC 9(09).
+       01 WS-ANIO-N                     PIC 9(04).
+       01 WS-ANIO-IDX                   PIC 9(02).
+
+       01 WS-L-DEPT.
+           05 WS-LD-NOM-DEP             PIC X(20).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-LD-COUNT                PIC ZZ,ZZ9.
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-LD-TOTAL                PIC ZZ,ZZZ,ZZ9.
+
+       01 WS-L-TAB.
+           05 WS-LT-TAB                 PIC X(01).
+           05 FILLER                    PIC X(05) VALUE SPACES.
+           05 WS-LT-COUNT                PIC ZZ,ZZ9.
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-LT-TOTAL                PIC ZZ,ZZZ,ZZ9.
+
+       01 WS-L-ANIO.
+           05 WS-LA-ANIO                 PIC 9(04).
+           05 FILLER                    PIC X(04) VALUE SPACES.
+           05 WS-LA-COUNT                 PIC ZZ,ZZ9.
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-LA-TOTAL                 PIC ZZ,ZZZ,ZZ9.
+
+       01 SEP.
+           05 FILLER                   PIC X(79) VALUE ALL '-'.
+
+       PROCEDURE DIVISION.
+       001-INI.
+           MOVE 0 TO WS-DEPT-IDX.
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > 10
+               MOVE 0 TO WS-DEPT-COUNT(WS-DEPT-IDX)
+               MOVE 0 TO WS-DEPT-TOTAL(WS-DEPT-IDX)
+           END-PERFORM.
+           PERFORM VARYING WS-TAB-IDX FROM 1 BY 1
+               UNTIL WS-TAB-IDX > 3
+               MOVE 0 TO WS-TAB-COUNT(WS-TAB-IDX)
+               MOVE 0 TO WS-TAB-TOTAL(WS-TAB-IDX)
+           END-PERFORM.
+           PERFORM VARYING WS-ANIO-IDX FROM 1 BY 1
+               UNTIL WS-ANIO-IDX > 60
+               MOVE 0 TO WS-ANIO-COUNT(WS-ANIO-IDX)
+               MOVE 0 TO WS-ANIO-TOTAL(WS-ANIO-IDX)
+           END-PERFORM.
+
+           MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH.
+           DISPLAY 'DYN_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DYN-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-DYN-PATH = SPACES
+               MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH
+           END-IF.
+           OPEN INPUT EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
+           PERFORM 100-PROCESA UNTIL WS-FLAG = 1.
+           CLOSE EMPLEADO.
+
+           DISPLAY SEP.
+           DISPLAY '          DASHBOARD CONSOLIDADO DE ESTADISTICAS'.
+           DISPLAY SEP.
+           DISPLAY '-- PLANTILLA Y NOMINA POR DEPARTAMENTO --'.
+           MOVE WS-DEPMAST-PATH-DFLT TO WS-DEPMAST-PATH.
+           DISPLAY 'DEPMAST_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DEPMAST-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-DEPMAST-PATH = SPACES
+               MOVE WS-DEPMAST-PATH-DFLT TO WS-DEPMAST-PATH
+           END-IF.
+           OPEN INPUT DEP-MAST.
+           PERFORM 200-REPORTE-DEPTO UNTIL WS-FLAG-DEPT = 1.
+           CLOSE DEP-MAST.
+           DISPLAY SEP.
+           DISPLAY '-- PLANTILLA Y NOMINA POR TABULADOR --'.
+           PERFORM 300-REPORTE-TAB.
+           DISPLAY SEP.
+           DISPLAY '-- PLANTILLA Y NOMINA POR ANO DE INGRESO --'.
+           PERFORM 400-REPORTE-ANIO.
+           DISPLAY SEP.
+           STOP RUN.
+
+      *UNA SOLA PASADA POR EMPLEADO QUE ALIMENTA LOS TRES
+      *ACUMULADORES A LA VEZ (DEPTO, TABULADOR Y ANO).
+           100-PROCESA.
+               READ EMPLEADO NEXT RECORD
+                   AT END MOVE 1 TO WS-FLAG
+                   NOT AT END
+                       IF EMP-STATUS NOT = 'I'
+                           PERFORM 912-CALCULA-PAGO
+                           PERFORM 110-ACUM-DEPTO
+                           PERFORM 120-ACUM-TAB
+                           PERFORM 130-ACUM-ANIO
+                       END-IF
+               END-READ.
+
+           110-ACUM-DEPTO.
+               COMPUTE WS-DEPT-IDX = CLV-DEP + 1
+               ADD 1 TO WS-DEPT-COUNT(WS-DEPT-IDX)
+               ADD WS-PAGO-CALC TO WS-DEPT-TOTAL(WS-DEPT-IDX).
+
+           120-ACUM-TAB.
+               EVALUATE ID-TAB-S
+                   WHEN 'A' MOVE 1 TO WS-TAB-IDX
+                   WHEN 'B' MOVE 2 TO WS-TAB-IDX
+                   WHEN 'C' MOVE 3 TO WS-TAB-IDX
+                   WHEN OTHER MOVE 0 TO WS-TAB-IDX
+               END-EVALUATE
+               IF WS-TAB-IDX > 0
+                   ADD 1 TO WS-TAB-COUNT(WS-TAB-IDX)
+                   ADD WS-PAGO-CALC TO WS-TAB-TOTAL(WS-TAB-IDX)
+               END-IF.
+
+           130-ACUM-ANIO.
+               IF F-ING(1:4) IS NUMERIC
+                   MOVE F-ING(1:4) TO WS-ANIO-N
+                   COMPUTE WS-ANIO-IDX = WS-ANIO-N - WS-ANIO-BASE
+                   IF WS-ANIO-IDX < 1
+                       MOVE 1 TO WS-ANIO-IDX
+                   END-IF
+                   IF WS-ANIO-IDX > 60
+                       MOVE 60 TO WS-ANIO-IDX
+                   END-IF
+                   ADD 1 TO WS-ANIO-COUNT(WS-ANIO-IDX)
+                   ADD WS-PAGO-CALC TO WS-ANIO-TOTAL(WS-ANIO-IDX)
+               END-IF.
+
+      *IMPRIME EL DESGLOSE POR DEPARTAMENTO USANDO DEP-MAST PARA
+      *EL NOMBRE, INCLUYENDO DEPARTAMENTOS SIN PLANTILLA ACTUAL.
+           200-REPORTE-DEPTO.
+               READ DEP-MAST NEXT RECORD
+                   AT END MOVE 1 TO WS-FLAG-DEPT
+                   NOT AT END
+                       COMPUTE WS-DEPT-IDX = DM-CLV-DEP + 1
+                       MOVE DM-NOM-DEP TO WS-LD-NOM-DEP
+                       MOVE WS-DEPT-COUNT(WS-DEPT-IDX) TO WS-LD-COUNT
+                       MOVE WS-DEPT-TOTAL(WS-DEPT-IDX) TO WS-LD-TOTAL
+                       DISPLAY WS-L-DEPT
+               END-READ.
+
+           300-REPORTE-TAB.
+               PERFORM VARYING WS-TAB-IDX FROM 1 BY 1
+                   UNTIL WS-TAB-IDX > 3
+                   EVALUATE WS-TAB-IDX
+                       WHEN 1 MOVE 'A' TO WS-LT-TAB
+                       WHEN 2 MOVE 'B' TO WS-LT-TAB
+                       WHEN 3 MOVE 'C' TO WS-LT-TAB
+                   END-EVALUATE
+                   MOVE WS-TAB-COUNT(WS-TAB-IDX) TO WS-LT-COUNT
+                   MOVE WS-TAB-TOTAL(WS-TAB-IDX) TO WS-LT-TOTAL
+                   DISPLAY WS-L-TAB
+               END-PERFORM.
+
+      *SOLO IMPRIME LOS ANOS QUE TIENEN AL MENOS UN EMPLEADO, PARA
+      *NO LLENAR EL DASHBOARD DE RENGLONES VACIOS.
+           400-REPORTE-ANIO.
+               PERFORM VARYING WS-ANIO-IDX FROM 1 BY 1
+                   UNTIL WS-ANIO-IDX > 60
+                   IF WS-ANIO-COUNT(WS-ANIO-IDX) > 0
+                       COMPUTE WS-LA-ANIO =
+                           WS-ANIO-BASE + WS-ANIO-IDX
+                       MOVE WS-ANIO-COUNT(WS-ANIO-IDX) TO WS-LA-COUNT
+                       MOVE WS-ANIO-TOTAL(WS-ANIO-IDX) TO WS-LA-TOTAL
+                       DISPLAY WS-L-ANIO
+                   END-IF
+               END-PERFORM.
+
+           COPY EMPCHKLKUP.
+           COPY PAYCALCLKUP.
