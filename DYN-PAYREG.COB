@@ -0,0 +1,134 @@
+      *********************************************************
+      *PROGRAMA - REGISTRO DE NOMINA POR DEPARTAMENTO          *
+      *SUBTOTALIZA EL PAGO POR NOM-DEP Y MUESTRA GRAN TOTAL.   *
+      *EL PAGO DE CADA EMPLEADO SE OBTIENE CON 912-CALCULA-    *
+      *PAGO: SUE-MEN PARA ASALARIADOS, HORAS*TARIFA PARA LOS   *
+      *EMPLEADOS POR HORA (TIPO-PAGO = 'H').                   *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DYN-PAYREG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADO ASSIGN TO WS-DYN-PATH
+           ORGANIZATION  IS  INDEXED
+           RECORD KEY IS ID-EMPL
+           ALTERNATE RECORD KEY NOM-DEP  WITH DUPLICATES
+           ALTERNATE RECORD KEY NOM-EMPL WITH DUPLICATES
+           ALTERNATE RECORD KEY CLV-DEP WITH DUPLICATES
+           ALTERNATE RECORD KEY F-ING WITH DUPLICATES
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-EMP-STATUS.
+           COPY DEPFILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADO.
+       01 REG-EMPL.
+           05 ID-EMPL                  PIC 9(06).
+           05 NOM-EMPL                 PIC X(30).
+           05 CLV-DEP                  PIC 9.
+           05 NOM-DEP                  PIC X(20).
+           05 ID-TAB-S                 PIC A.
+           05 SUE-MEN                  PIC 9(05).
+           05 F-ING                    PIC X(08).
+           05 EMP-STATUS               PIC X.
+           05 TERM-REASON               PIC X.
+           05 TERM-FECHA                PIC X(08).
+           05 REHIRE-FECHA              PIC X(08).
+           05 REHIRE-ID-ORIG            PIC 9(06).
+           05 TELEFONO                   PIC X(12).
+           05 EMAIL                      PIC X(30).
+           05 TIPO-PAGO                  PIC X.
+           05 HORAS-TRAB                 PIC 9(03)V99.
+           05 TARIFA-HORA                PIC 9(03)V99.
+           05 HORAS-EXTRA                PIC 9(03)V99.
+           05 TARIFA-EXTRA               PIC 9(03)V99.
+           05 YTD-SUE                    PIC 9(08).
+
+           COPY DEPFD.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS                PIC X(02).
+           COPY DYNSTAT.
+           COPY DEPSTAT.
+       01 WS-FLAG-DEPT                 PIC 9 VALUE 0.
+       01 WS-FLAG-EMP                  PIC 9 VALUE 0.
+       01 WS-SAVE-NOM-DEP              PIC X(20).
+       01 WS-DEPT-TOTAL                PIC 9(09) VALUE 0.
+       01 WS-DEPT-COUNT                PIC 9(05) VALUE 0.
+       01 WS-GRAND-TOTAL               PIC 9(09) VALUE 0.
+       01 WS-GRAND-COUNT               PIC 9(05) VALUE 0.
+       01 WS-PAGO-CALC                 PIC 9(07).
+
+       01 SEP.
+           05 FILLER                   PIC X(79) VALUE ALL '-'.
+
+       PROCEDURE DIVISION.
+       001-INI.
+           MOVE WS-DEPMAST-PATH-DFLT TO WS-DEPMAST-PATH.
+           DISPLAY 'DEPMAST_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DEPMAST-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-DEPMAST-PATH = SPACES
+               MOVE WS-DEPMAST-PATH-DFLT TO WS-DEPMAST-PATH
+           END-IF.
+           OPEN INPUT DEP-MAST.
+           MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH.
+           DISPLAY 'DYN_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DYN-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-DYN-PATH = SPACES
+               MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH
+           END-IF.
+           OPEN INPUT EMPLEADO.
+           PERFORM 990-CHK-EMP-STATUS.
+           DISPLAY SEP.
+           DISPLAY '        REGISTRO DE NOMINA POR DEPARTAMENTO'.
+           DISPLAY SEP.
+           PERFORM 100-DEPTO UNTIL WS-FLAG-DEPT = 1.
+           CLOSE DEP-MAST.
+           CLOSE EMPLEADO.
+           DISPLAY SEP.
+           DISPLAY 'GRAN TOTAL EMPLEADOS: ' WS-GRAND-COUNT.
+           DISPLAY 'GRAN TOTAL NOMINA:    ' WS-GRAND-TOTAL.
+           DISPLAY SEP.
+           STOP RUN.
+
+           100-DEPTO.
+               READ DEP-MAST NEXT RECORD
+               AT END MOVE 1 TO WS-FLAG-DEPT
+               NOT AT END
+                   MOVE 0 TO WS-DEPT-TOTAL
+                   MOVE 0 TO WS-DEPT-COUNT
+                   MOVE 0 TO WS-FLAG-EMP
+                   MOVE DM-NOM-DEP TO WS-SAVE-NOM-DEP
+                   MOVE DM-NOM-DEP TO NOM-DEP
+                   START EMPLEADO KEY IS NOT LESS THAN NOM-DEP
+                       INVALID KEY MOVE 1 TO WS-FLAG-EMP
+                   END-START
+                   PERFORM 101-SUMA UNTIL WS-FLAG-EMP = 1
+                   DISPLAY DM-NOM-DEP ' EMPLEADOS: ' WS-DEPT-COUNT
+                       ' TOTAL SUELDOS: ' WS-DEPT-TOTAL
+                   ADD WS-DEPT-TOTAL TO WS-GRAND-TOTAL
+                   ADD WS-DEPT-COUNT TO WS-GRAND-COUNT
+               END-READ.
+
+           101-SUMA.
+               READ EMPLEADO NEXT RECORD
+               AT END MOVE 1 TO WS-FLAG-EMP
+               NOT AT END
+                   IF NOM-DEP NOT = WS-SAVE-NOM-DEP
+                       MOVE 1 TO WS-FLAG-EMP
+                   ELSE
+                       IF EMP-STATUS NOT = 'I'
+                           PERFORM 912-CALCULA-PAGO
+                           ADD WS-PAGO-CALC TO WS-DEPT-TOTAL
+                           ADD 1 TO WS-DEPT-COUNT
+                       END-IF
+                   END-IF
+               END-READ.
+
+           COPY EMPCHKLKUP.
+           COPY PAYCALCLKUP.
