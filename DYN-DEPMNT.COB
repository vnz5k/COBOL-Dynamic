@@ -0,0 +1,66 @@
+      *********************************************************
+      *PROGRAMA - MANTENIMIENTO DEL MAESTRO DE DEPARTAMENTOS   *
+      *CREA / AGREGA REGISTROS A DEP-MAST (CLV-DEP, NOM-DEP).  *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DYN-DEPMNT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY DEPFILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY DEPFD.
+
+       WORKING-STORAGE SECTION.
+           COPY DEPSTAT.
+       01 WS-RES                       PIC X VALUE 'S'.
+       01 WS-FLAG                      PIC 9 VALUE 0.
+
+       01 SEP.
+           05 FILLER                   PIC X(80) VALUE ALL '-'.
+
+       PROCEDURE DIVISION.
+       001-INI.
+           PERFORM 100-ABRIR.
+           PERFORM 100-PROCESO UNTIL WS-FLAG = 1.
+           PERFORM 200-CERRAR.
+           STOP RUN.
+
+       100-ABRIR.
+           MOVE WS-DEPMAST-PATH-DFLT TO WS-DEPMAST-PATH.
+           DISPLAY 'DEPMAST_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DEPMAST-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-DEPMAST-PATH = SPACES
+               MOVE WS-DEPMAST-PATH-DFLT TO WS-DEPMAST-PATH.
+           OPEN I-O DEP-MAST.
+           IF WS-DEPMAST-STATUS = '35'
+               OPEN OUTPUT DEP-MAST.
+
+       200-CERRAR.
+           DISPLAY SEP.
+           CLOSE DEP-MAST.
+           DISPLAY 'MAESTRO DE DEPARTAMENTOS GUARDADO'.
+           DISPLAY SEP.
+
+       100-PROCESO.
+           DISPLAY SEP.
+           DISPLAY 'CLV-DEP (NUMERICO):'.            ACCEPT DM-CLV-DEP.
+           DISPLAY 'NOM-DEP:'.                        ACCEPT DM-NOM-DEP.
+           DISPLAY 'SUELDO MINIMO APROBADO (0 = SIN PISO):'.
+           ACCEPT DM-SUE-MIN.
+           DISPLAY 'SUELDO MAXIMO APROBADO (0 = SIN TOPE):'.
+           ACCEPT DM-SUE-MAX.
+           WRITE DEP-REC
+               INVALID KEY
+                   DISPLAY 'ESE CLV-DEP YA EXISTE, SE IGNORA'
+               NOT INVALID KEY
+                   DISPLAY 'DEPARTAMENTO GRABADO'
+           END-WRITE.
+           DISPLAY 'AGREGAR OTRO DEPARTAMENTO? S/N'.
+           ACCEPT WS-RES.
+           IF WS-RES NOT = 'S'
+               MOVE 1 TO WS-FLAG.
