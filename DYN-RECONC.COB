@@ -0,0 +1,234 @@
+      *********************************************************
+      *PROGRAMA - RECONCILIA LOS ARCHIVOS DYN.TXT E IDYN       *
+      *(MISMO LAYOUT, RUTAS DISTINTAS) COMPARANDO POR ID-EMPL. *
+      *REPORTA DIFERENCIAS Y, SI SE PIDE, SINCRONIZA LOS       *
+      *REGISTROS QUE SOLO EXISTEN DE UN LADO.                  *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DYN-RECONC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-A ASSIGN TO WS-DYN-PATH
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS A-ID-EMPL
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-A-STATUS.
+
+           SELECT EMP-B ASSIGN TO WS-IDYN-PATH
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS B-ID-EMPL
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-B-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMP-A.
+       01 REG-A.
+           05 A-ID-EMPL                PIC 9(06).
+           05 A-NOM-EMPL               PIC X(30).
+           05 A-CLV-DEP                PIC 9.
+           05 A-NOM-DEP                PIC X(20).
+           05 A-TAB                    PIC A.
+           05 A-SUE-MEN                PIC 9(05).
+           05 A-F-ING                  PIC X(08).
+           05 A-STATUS                 PIC X.
+           05 A-TERM-REASON            PIC X.
+           05 A-TERM-FECHA             PIC X(08).
+           05 A-REHIRE-FECHA           PIC X(08).
+           05 A-REHIRE-ID-ORIG         PIC 9(06).
+           05 A-TELEFONO               PIC X(12).
+           05 A-EMAIL                  PIC X(30).
+           05 A-TIPO-PAGO              PIC X.
+           05 A-HORAS-TRAB             PIC 9(03)V99.
+           05 A-TARIFA-HORA            PIC 9(03)V99.
+           05 A-HORAS-EXTRA            PIC 9(03)V99.
+           05 A-TARIFA-EXTRA           PIC 9(03)V99.
+           05 A-YTD-SUE                PIC 9(08).
+
+       FD EMP-B.
+       01 REG-B.
+           05 B-ID-EMPL                PIC 9(06).
+           05 B-NOM-EMPL               PIC X(30).
+           05 B-CLV-DEP                PIC 9.
+           05 B-NOM-DEP                PIC X(20).
+           05 B-TAB                    PIC A.
+           05 B-SUE-MEN                PIC 9(05).
+           05 B-F-ING                  PIC X(08).
+           05 B-STATUS                 PIC X.
+           05 B-TERM-REASON            PIC X.
+           05 B-TERM-FECHA             PIC X(08).
+           05 B-REHIRE-FECHA           PIC X(08).
+           05 B-REHIRE-ID-ORIG         PIC 9(06).
+           05 B-TELEFONO               PIC X(12).
+           05 B-EMAIL                  PIC X(30).
+           05 B-TIPO-PAGO              PIC X.
+           05 B-HORAS-TRAB             PIC 9(03)V99.
+           05 B-TARIFA-HORA            PIC 9(03)V99.
+           05 B-HORAS-EXTRA            PIC 9(03)V99.
+           05 B-TARIFA-EXTRA           PIC 9(03)V99.
+           05 B-YTD-SUE                PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01 WS-A-STATUS                  PIC X(02).
+       01 WS-B-STATUS                  PIC X(02).
+           COPY DYNSTAT.
+           COPY IDYNSTAT.
+       01 WS-FLAG-A                    PIC 9 VALUE 0.
+       01 WS-FLAG-B                    PIC 9 VALUE 0.
+       01 WS-DIF-COUNT                 PIC 9(06) VALUE 0.
+       01 WS-APPLY                     PIC X VALUE 'N'.
+
+       01 SEP.
+           05 FILLER                   PIC X(79) VALUE ALL '-'.
+
+       PROCEDURE DIVISION.
+       001-INI.
+           DISPLAY SEP.
+           DISPLAY 'RECONCILIACION DYN.TXT <-> IDYN'.
+           DISPLAY 'SINCRONIZAR LOS FALTANTES? S/N'.
+           ACCEPT WS-APPLY.
+           DISPLAY SEP.
+           MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH.
+           DISPLAY 'DYN_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DYN-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-DYN-PATH = SPACES
+               MOVE WS-DYN-PATH-DFLT TO WS-DYN-PATH
+           END-IF.
+           MOVE WS-IDYN-PATH-DFLT TO WS-IDYN-PATH.
+           DISPLAY 'IDYN_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-IDYN-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-IDYN-PATH = SPACES
+               MOVE WS-IDYN-PATH-DFLT TO WS-IDYN-PATH
+           END-IF.
+           OPEN I-O EMP-A.
+           IF WS-A-STATUS NOT = '00'
+               DISPLAY 'ERROR DE ARCHIVO EMP-A. FILE STATUS: '
+                   WS-A-STATUS
+           END-IF.
+           OPEN I-O EMP-B.
+           IF WS-B-STATUS NOT = '00'
+               DISPLAY 'ERROR DE ARCHIVO EMP-B. FILE STATUS: '
+                   WS-B-STATUS
+           END-IF.
+           MOVE 0 TO A-ID-EMPL.
+           START EMP-A KEY IS NOT LESS THAN A-ID-EMPL
+               INVALID KEY MOVE 1 TO WS-FLAG-A
+           END-START.
+           PERFORM 100-COMPARA-A UNTIL WS-FLAG-A = 1.
+           MOVE 0 TO B-ID-EMPL.
+           START EMP-B KEY IS NOT LESS THAN B-ID-EMPL
+               INVALID KEY MOVE 1 TO WS-FLAG-B
+           END-START.
+           PERFORM 200-COMPARA-B UNTIL WS-FLAG-B = 1.
+           CLOSE EMP-A.
+           CLOSE EMP-B.
+           DISPLAY SEP.
+           DISPLAY 'RECONCILIACION TERMINADA. DIFERENCIAS: '
+               WS-DIF-COUNT.
+           DISPLAY SEP.
+           STOP RUN.
+
+           100-COMPARA-A.
+               READ EMP-A NEXT RECORD
+               AT END MOVE 1 TO WS-FLAG-A
+               NOT AT END
+                   MOVE A-ID-EMPL TO B-ID-EMPL
+                   READ EMP-B KEY IS B-ID-EMPL
+                       INVALID KEY
+                           DISPLAY 'SOLO EN DYN.TXT: ' A-ID-EMPL
+                               ' ' A-NOM-EMPL
+                           ADD 1 TO WS-DIF-COUNT
+                           IF WS-APPLY = 'S'
+                               MOVE A-ID-EMPL TO B-ID-EMPL
+                               MOVE A-NOM-EMPL TO B-NOM-EMPL
+                               MOVE A-CLV-DEP TO B-CLV-DEP
+                               MOVE A-NOM-DEP TO B-NOM-DEP
+                               MOVE A-TAB TO B-TAB
+                               MOVE A-SUE-MEN TO B-SUE-MEN
+                               MOVE A-F-ING TO B-F-ING
+                               MOVE A-STATUS TO B-STATUS
+                               MOVE A-TERM-REASON TO B-TERM-REASON
+                               MOVE A-TERM-FECHA TO B-TERM-FECHA
+                               MOVE A-REHIRE-FECHA TO B-REHIRE-FECHA
+                               MOVE A-REHIRE-ID-ORIG TO B-REHIRE-ID-ORIG
+                               MOVE A-TELEFONO TO B-TELEFONO
+                               MOVE A-EMAIL TO B-EMAIL
+                               MOVE A-TIPO-PAGO TO B-TIPO-PAGO
+                               MOVE A-HORAS-TRAB TO B-HORAS-TRAB
+                               MOVE A-TARIFA-HORA TO B-TARIFA-HORA
+                               MOVE A-HORAS-EXTRA TO B-HORAS-EXTRA
+                               MOVE A-TARIFA-EXTRA TO B-TARIFA-EXTRA
+                               MOVE A-YTD-SUE TO B-YTD-SUE
+                               WRITE REG-B
+                               DISPLAY '  -> COPIADO A IDYN'
+                           END-IF
+                       NOT INVALID KEY
+                           IF A-NOM-EMPL NOT = B-NOM-EMPL
+                               OR A-CLV-DEP NOT = B-CLV-DEP
+                               OR A-SUE-MEN NOT = B-SUE-MEN
+                               OR A-F-ING NOT = B-F-ING
+                               OR A-STATUS NOT = B-STATUS
+                               OR A-TERM-REASON NOT = B-TERM-REASON
+                               OR A-TERM-FECHA NOT = B-TERM-FECHA
+                               OR A-REHIRE-FECHA NOT = B-REHIRE-FECHA
+                               OR A-REHIRE-ID-ORIG NOT =
+                                   B-REHIRE-ID-ORIG
+                               OR A-TELEFONO NOT = B-TELEFONO
+                               OR A-EMAIL NOT = B-EMAIL
+                               OR A-TIPO-PAGO NOT = B-TIPO-PAGO
+                               OR A-HORAS-TRAB NOT = B-HORAS-TRAB
+                               OR A-TARIFA-HORA NOT = B-TARIFA-HORA
+                               OR A-HORAS-EXTRA NOT = B-HORAS-EXTRA
+                               OR A-TARIFA-EXTRA NOT = B-TARIFA-EXTRA
+                               OR A-YTD-SUE NOT = B-YTD-SUE
+                               DISPLAY 'DIFIERE ID ' A-ID-EMPL
+                                   ': DYN.TXT=' A-NOM-EMPL
+                                   ' IDYN=' B-NOM-EMPL
+                               ADD 1 TO WS-DIF-COUNT
+                           END-IF
+                   END-READ
+               END-READ.
+
+           200-COMPARA-B.
+               READ EMP-B NEXT RECORD
+               AT END MOVE 1 TO WS-FLAG-B
+               NOT AT END
+                   MOVE B-ID-EMPL TO A-ID-EMPL
+                   READ EMP-A KEY IS A-ID-EMPL
+                       INVALID KEY
+                           DISPLAY 'SOLO EN IDYN: ' B-ID-EMPL
+                               ' ' B-NOM-EMPL
+                           ADD 1 TO WS-DIF-COUNT
+                           IF WS-APPLY = 'S'
+                               MOVE B-ID-EMPL TO A-ID-EMPL
+                               MOVE B-NOM-EMPL TO A-NOM-EMPL
+                               MOVE B-CLV-DEP TO A-CLV-DEP
+                               MOVE B-NOM-DEP TO A-NOM-DEP
+                               MOVE B-TAB TO A-TAB
+                               MOVE B-SUE-MEN TO A-SUE-MEN
+                               MOVE B-F-ING TO A-F-ING
+                               MOVE B-STATUS TO A-STATUS
+                               MOVE B-TERM-REASON TO A-TERM-REASON
+                               MOVE B-TERM-FECHA TO A-TERM-FECHA
+                               MOVE B-REHIRE-FECHA TO A-REHIRE-FECHA
+                               MOVE B-REHIRE-ID-ORIG TO A-REHIRE-ID-ORIG
+                               MOVE B-TELEFONO TO A-TELEFONO
+                               MOVE B-EMAIL TO A-EMAIL
+                               MOVE B-TIPO-PAGO TO A-TIPO-PAGO
+                               MOVE B-HORAS-TRAB TO A-HORAS-TRAB
+                               MOVE B-TARIFA-HORA TO A-TARIFA-HORA
+                               MOVE B-HORAS-EXTRA TO A-HORAS-EXTRA
+                               MOVE B-TARIFA-EXTRA TO A-TARIFA-EXTRA
+                               MOVE B-YTD-SUE TO A-YTD-SUE
+                               WRITE REG-A
+                               DISPLAY '  -> COPIADO A DYN.TXT'
+                           END-IF
+                       NOT INVALID KEY
+                           CONTINUE
+                   END-READ
+               END-READ.
